@@ -0,0 +1,183 @@
+      *-------------------------------------------------------------------------------*
+      * **********************************************************
+      *  OCSort Tests
+      * **********************************************************
+      * Author:    Sauro Menna
+      * Date:      20160821
+      * License
+      *    Copyright 2016 Sauro Menna
+      *    GNU Lesser General Public License, LGPL, 3.0 (or greater)
+      * Purpose:   Companion to iosqpd03 - reads masterseqfile back
+      *            (after a sort/merge run) and confirms each record's
+      *            signed field (msr-Ns) still has the same magnitude
+      *            as its unsigned twin (msr-N), the way iosqpd03 wrote
+      *            it. A sort must reorder records, never change their
+      *            field values, so any mismatch here means the sort
+      *            step (or something upstream of it) corrupted data.
+      * **********************************************************
+      * option:
+      * cobc -x -t ..\listing\%1.lst -I ..\copy -Wall -fbinary-size=1--8
+      *      -fnotrunc -fbinary-byteorder=big-endian -o ..\bin\%1 ..\src\%1.CBL
+      * **********************************************************
+      *-------------------------------------------------------------------------------*
+	   identification division.
+       program-id.  iosqpv03.
+       environment division.
+       input-output section.
+       file-control.
+           select masterseqfile assign to dynamic wk-file-id
+               organization is sequential
+               access mode  is sequential
+               file status  is fs-infile.
+       data division.
+       file section.
+       fd masterseqfile.
+       01 masterseqrecord.
+          05 msr-02s    pic s9(2) comp-3.
+          05 filler     pic x.
+          05 msr-02     pic 9(2) comp-3.
+          05 filler     pic x.
+          05 msr-04s    pic s9(4) comp-3.
+          05 filler     pic x.
+          05 msr-04     pic 9(4) comp-3.
+          05 filler     pic x.
+          05 msr-06s    pic s9(6) comp-3.
+          05 filler     pic x.
+          05 msr-06     pic 9(6) comp-3.
+          05 filler     pic x.
+          05 msr-08s    pic s9(8) comp-3.
+          05 filler     pic x.
+          05 msr-08     pic 9(8) comp-3.
+          05 filler     pic x.
+          05 msr-12s    pic s9(12) comp-3.
+          05 filler     pic x.
+          05 msr-12     pic 9(12) comp-3.
+          05 filler     pic x.
+          05 msr-14s    pic s9(14) comp-3.
+          05 filler     pic x.
+          05 msr-14     pic 9(14) comp-3.
+          05 filler     pic x.
+          05 msr-16s    pic s9(16) comp-3.
+          05 filler     pic x.
+          05 msr-16     pic 9(16) comp-3.
+          05 filler     pic x.
+          05 msr-22s    pic s9(22) comp-3.
+          05 filler     pic x.
+          05 msr-22     pic 9(22) comp-3.
+          05 filler     pic x.
+          05 msr-26s    pic s9(26) comp-3.
+          05 filler     pic x.
+          05 msr-26     pic 9(26) comp-3.
+          05 filler     pic x.
+          05 msr-28s    pic s9(28) comp-3.
+          05 filler     pic x.
+          05 msr-28     pic 9(28) comp-3.
+          05 filler     pic x.
+          05 msr-31s    pic s9(31) comp-3.
+          05 filler     pic x.
+          05 msr-31     pic 9(31) comp-3.
+          05 filler     pic x.
+
+       working-storage section.
+      *    the file iosqpv03 reads back is parameterized the same way
+      *    iosqpd03 writes it - SQPD03_FILEID overrides the OS file,
+      *    defaulting to the original external file-id "sqpd03"
+       77 wk-file-id                     pic x(20) value "sqpd03".
+       77 wk-env-name                    pic x(20) value spaces.
+       77 wk-env-value                   pic x(20) value spaces.
+       77 fs-infile                      pic xx.
+       77 record-counter-in              pic 9(07) value zero.
+       77 mismatch-count                 pic 9(07) value zero.
+       77 wk-mismatch-here               pic 9    value zero.
+
+       procedure division.
+       begin.
+           perform read-file-id
+           open input masterseqfile
+           if fs-infile NOT equal "00"
+                display "iosqpv03: unable to open " wk-file-id
+                        " - file status " fs-infile
+                MOVE 25 TO RETURN-CODE
+                GOBACK
+           end-if
+           perform verify-rec-proc until fs-infile not equal "00"
+           close masterseqfile
+           display "*===============================================* "
+           display " Records read      : " record-counter-in
+           display " Magnitude mismatch: " mismatch-count
+           display "*===============================================* "
+           if mismatch-count > zero
+              MOVE 25 TO RETURN-CODE
+           end-if
+           goback
+           .
+      *-------------------------------------------------------------------------------*
+      * read-file-id
+      * SQPD03_FILEID in the process environment overrides the OS file
+      * masterseqfile is read back from - unset (or blank) leaves it
+      * pointed at the original external file-id, "sqpd03".
+      *-------------------------------------------------------------------------------*
+       read-file-id.
+           move "SQPD03_FILEID" to wk-env-name
+           display wk-env-name upon environment-name
+           accept  wk-env-value from environment-value
+           if wk-env-value not = spaces
+              move wk-env-value to wk-file-id
+           end-if
+           .
+      *-------------------------------------------------------------------------------*
+       verify-rec-proc.
+      *-------------------------------------------------------------------------------*
+           read masterseqfile
+           end-read
+           if fs-infile equal "00"
+              perform verify-record
+           end-if
+           .
+      *-------------------------------------------------------------------------------*
+      * verify-record
+      * Each signed/unsigned pair iosqpd03 wrote must still carry the
+      * same magnitude - function abs of the signed field has to equal
+      * its unsigned twin no matter how the records were reordered.
+      *-------------------------------------------------------------------------------*
+       verify-record.
+           add 1 to record-counter-in
+           move zero to wk-mismatch-here
+           if function abs(msr-02s) not = msr-02
+              move 1 to wk-mismatch-here
+           end-if
+           if function abs(msr-04s) not = msr-04
+              move 1 to wk-mismatch-here
+           end-if
+           if function abs(msr-06s) not = msr-06
+              move 1 to wk-mismatch-here
+           end-if
+           if function abs(msr-08s) not = msr-08
+              move 1 to wk-mismatch-here
+           end-if
+           if function abs(msr-12s) not = msr-12
+              move 1 to wk-mismatch-here
+           end-if
+           if function abs(msr-14s) not = msr-14
+              move 1 to wk-mismatch-here
+           end-if
+           if function abs(msr-16s) not = msr-16
+              move 1 to wk-mismatch-here
+           end-if
+           if function abs(msr-22s) not = msr-22
+              move 1 to wk-mismatch-here
+           end-if
+           if function abs(msr-26s) not = msr-26
+              move 1 to wk-mismatch-here
+           end-if
+           if function abs(msr-28s) not = msr-28
+              move 1 to wk-mismatch-here
+           end-if
+           if function abs(msr-31s) not = msr-31
+              move 1 to wk-mismatch-here
+           end-if
+           if wk-mismatch-here = 1
+              add 1 to mismatch-count
+              display "  MISMATCH at record " record-counter-in
+           end-if
+           .
