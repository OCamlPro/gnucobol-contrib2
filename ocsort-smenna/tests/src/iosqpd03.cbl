@@ -12,8 +12,8 @@
       *            Sort/Merge COBOL Program and OCSort data file
       * **********************************************************
       * option:
-      * cobc -x -t ..\listing\%1.lst -I ..\copy -Wall -fbinary-size=1--8 
-      *      -fnotrunc -fbinary-byteorder=big-endian -o ..\bin\%1 ..\src\%1.CBL 
+      * cobc -x -t ..\listing\%1.lst -I ..\copy -Wall -fbinary-size=1--8
+      *      -fnotrunc -fbinary-byteorder=big-endian -o ..\bin\%1 ..\src\%1.CBL
       * **********************************************************
       *-------------------------------------------------------------------------------*
 	   identification division.
@@ -21,9 +21,15 @@
        environment division.
        input-output section.
        file-control.
-           select masterseqfile assign to  external sqpd03
+           select masterseqfile assign to dynamic wk-file-id
                organization is sequential
                access mode  is sequential.
+      *    the optional RECCOUNT control file holds how many alternating
+      *    test records to generate - absent means the original count (2)
+           select optional reccntfile assign to "RECCOUNT"
+               organization is sequential
+               access mode  is sequential
+               file status  is fs-reccnt.
        data division.
        file section.
        fd masterseqfile.
@@ -72,6 +78,10 @@
           05 filler     pic x.
           05 msr-31     pic 9(31) comp-3.
           05 filler     pic x.
+      *    optional record-count control file (RECCOUNT)
+       fd reccntfile.
+       01 reccnt-record.
+          05 reccnt-value  pic 9(07).
 
        working-storage section.
        01 recordsize			pic 9999.
@@ -82,68 +92,195 @@
           05 wrkmsr-09     pic 9(9) comp-3.
           05 wrkmsr-18s    pic s9(18) comp-3.
           05 wrkmsr-18     pic 9(18) comp-3.
+      *    the physical file iosqpd03 writes to is parameterized through
+      *    the SQPD03_FILEID environment variable, defaulting to the
+      *    original external file-id "sqpd03" when it is not set
+       77 wk-file-id                     pic x(20) value "sqpd03".
+       77 wk-env-name                    pic x(20) value spaces.
+       77 wk-env-value                   pic x(20) value spaces.
+      *    how many alternating test records to generate, from RECCOUNT
+      *    when present, otherwise the original hardcoded count of 2
+       77 fs-reccnt                      pic xx.
+       77 wanted-record-count            pic 9(07) value 2.
+       77 gen-idx                        pic 9(07).
+      *    the base magnitude each field is generated from, one per
+      *    field width - shared by every alternating (odd/even) record
+       77 base-02                        pic 9(02)  value 22.
+       77 base-04                        pic 9(04)  value 4444.
+       77 base-06                        pic 9(06)  value 66666.
+       77 base-08                        pic 9(08)  value 8888888.
+       77 base-12                        pic 9(12)  value 11212121212.
+       77 base-14                        pic 9(14)  value 1414141414141.
+       77 base-16                        pic 9(16).
+       77 base-22                        pic 9(22).
+       77 base-26                        pic 9(26).
+       77 base-28                        pic 9(28).
+       77 base-31                        pic 9(31).
 
        procedure division.
        begin.
 	      move zero to recordsize
           move recordsize  to wrkmsr-03s
 		  move wrkmsr-18s  to recordsize
-		
+      *    16-to-31-digit base magnitudes are moved in here rather than
+      *    given a VALUE clause - the literal plus PICTURE will not both
+      *    fit inside columns 8-72 on one line
+          move 1616161616161616 to base-16
+          move 22222222222222222 to base-22
+          move 26262626262626262626262626 to base-26
+          move 2828282828282828282828282828 to base-28
+          move 4444444444444444444444444444444 to base-31
+
+          perform read-file-id
+          perform read-reccount
+
           open output masterseqfile.
 	   prdi-00.
-	      move all "|"                          to masterseqrecord. 
-		  move 22                               to msr-02 
-          move 22                               to msr-02s
-		  move 4444                             to msr-04 
-          move 4444                             to msr-04s
-		  move 66666                            to msr-06 
-          move 66666                            to msr-06s
-		  move 8888888                         to msr-08 
-          move 8888888                         to msr-08s
-		  move 11212121212                     to msr-12 
-          move 11212121212                     to msr-12s
-		  move 1414141414141                    to msr-14 
-          move 1414141414141                    to msr-14s
-		  move 1616161616161616                 to msr-16 
-          move 1616161616161616                 to msr-16s
-		  move 22222222222222222                to msr-22 
-          move 22222222222222222                to msr-22s
-  		  move 26262626262626262626262626       to msr-26 
-          move 26262626262626262626262626       to msr-26s
-  		  move 2828282828282828282828282828     to msr-28 
-          move 2828282828282828282828282828     to msr-28s
-  		  move 4444444444444444444444444444444  to msr-31 
-          move 4444444444444444444444444444444  to msr-31s
-    	  write masterseqrecord.
-	      move all "|"                          to masterseqrecord. 
-		  move -22                              to msr-02s
-		  move  22                              to msr-02
-		  move -4444                            to msr-04s
-		  move  4444                            to msr-04
-		  move -66666                           to msr-06s
-		  move  66666                           to msr-06
-		  move -8888888                        to msr-08s
-		  move  8888888                        to msr-08 
-		  move -11212121212                    to msr-12s
-		  move  11212121212                    to msr-12
-		  move -1414141414141                   to msr-14s
-		  move  1414141414141                   to msr-14
-		  move -1616161616161616                to msr-16s
-		  move  1616161616161616                to msr-16
-		  move  22222222222222222               to msr-22s
-          multiply -1 by msr-22s          
-		  move  22222222222222222               to msr-22
-		  move  26262626262626262626262626      to msr-26s
-          multiply -1 by msr-26s          
-		  move  26262626262626262626262626      to msr-26
-		  move  2828282828282828282828282828    to msr-28s
-          multiply -1 by msr-28s          
-		  move  2828282828282828282828282828    to msr-28
-		  move  4444444444444444444444444444444 to msr-31s
-          multiply -1 by msr-31s          
-		  move  4444444444444444444444444444444 to msr-31
-    	  write masterseqrecord.
-       end-close.             
+          move 1 to gen-idx
+          perform generate-one-record
+             until gen-idx > wanted-record-count
+          perform generate-boundary-records
+       end-close.
           close masterseqfile.
        end-proc.
-          stop run.
+          goback.
+      *-------------------------------------------------------------------------------*
+      * read-file-id
+      * SQPD03_FILEID in the process environment overrides the OS file
+      * masterseqfile is written to - unset (or blank) leaves it pointed
+      * at the original external file-id, "sqpd03".
+      *-------------------------------------------------------------------------------*
+       read-file-id.
+           move "SQPD03_FILEID" to wk-env-name
+           display wk-env-name upon environment-name
+           accept  wk-env-value from environment-value
+           if wk-env-value not = spaces
+              move wk-env-value to wk-file-id
+           end-if
+           .
+      *-------------------------------------------------------------------------------*
+      * read-reccount
+      * RECCOUNT, if present, holds the number of alternating test
+      * records to generate in place of the original, hardcoded count
+      * of two.
+      *-------------------------------------------------------------------------------*
+       read-reccount.
+           open input reccntfile
+           if fs-reccnt = "00"
+              read reccntfile
+              end-read
+              if fs-reccnt = "00"
+                 move reccnt-value to wanted-record-count
+              end-if
+              close reccntfile
+           end-if
+           .
+      *-------------------------------------------------------------------------------*
+      * generate-one-record
+      * Odd-numbered records get matching positive signed/unsigned
+      * pairs; even-numbered records get a negative signed field
+      * alongside its positive unsigned counterpart - the same two
+      * patterns the original, fixed two-record version wrote.
+      *-------------------------------------------------------------------------------*
+       generate-one-record.
+           move all "|"     to masterseqrecord
+           move base-02     to msr-02
+           move base-04     to msr-04
+           move base-06     to msr-06
+           move base-08     to msr-08
+           move base-12     to msr-12
+           move base-14     to msr-14
+           move base-16     to msr-16
+           move base-22     to msr-22
+           move base-26     to msr-26
+           move base-28     to msr-28
+           move base-31     to msr-31
+           if function mod(gen-idx, 2) = 1
+              move base-02  to msr-02s
+              move base-04  to msr-04s
+              move base-06  to msr-06s
+              move base-08  to msr-08s
+              move base-12  to msr-12s
+              move base-14  to msr-14s
+              move base-16  to msr-16s
+              move base-22  to msr-22s
+              move base-26  to msr-26s
+              move base-28  to msr-28s
+              move base-31  to msr-31s
+           else
+              move base-02  to msr-02s
+              multiply -1 by msr-02s
+              move base-04  to msr-04s
+              multiply -1 by msr-04s
+              move base-06  to msr-06s
+              multiply -1 by msr-06s
+              move base-08  to msr-08s
+              multiply -1 by msr-08s
+              move base-12  to msr-12s
+              multiply -1 by msr-12s
+              move base-14  to msr-14s
+              multiply -1 by msr-14s
+              move base-16  to msr-16s
+              multiply -1 by msr-16s
+              move base-22  to msr-22s
+              multiply -1 by msr-22s
+              move base-26  to msr-26s
+              multiply -1 by msr-26s
+              move base-28  to msr-28s
+              multiply -1 by msr-28s
+              move base-31  to msr-31s
+              multiply -1 by msr-31s
+           end-if
+    	   write masterseqrecord
+           add 1 to gen-idx
+           .
+      *-------------------------------------------------------------------------------*
+      * generate-boundary-records
+      * Three fixed records covering the edges the alternating pattern
+      * never reaches: every field at its all-9s maximum, every field
+      * at zero, and one field (msr-02/msr-02s, a 2-digit COMP-3 pair)
+      * deliberately moved a value one digit too long for its PICTURE,
+      * to see how the run truncates/handles the overflow.
+      *-------------------------------------------------------------------------------*
+       generate-boundary-records.
+           move all "|"                          to masterseqrecord
+           move 99                               to msr-02  msr-02s
+           move 9999                              to msr-04  msr-04s
+           move 999999                            to msr-06  msr-06s
+           move 99999999                          to msr-08  msr-08s
+           move 999999999999                      to msr-12  msr-12s
+           move 99999999999999                    to msr-14  msr-14s
+           move 9999999999999999                  to msr-16  msr-16s
+           move 9999999999999999999999            to msr-22  msr-22s
+           move 99999999999999999999999999        to msr-26  msr-26s
+           multiply -1 by msr-02s msr-04s msr-06s msr-08s msr-12s
+                          msr-14s msr-16s msr-22s msr-26s
+           move 9999999999999999999999999999      to msr-28  msr-28s
+           move 9999999999999999999999999999999   to msr-31  msr-31s
+           multiply -1 by msr-28s msr-31s
+    	   write masterseqrecord
+
+           move all "|"                          to masterseqrecord
+           move zero    to msr-02s  msr-02  msr-04s  msr-04
+           move zero    to msr-06s  msr-06  msr-08s  msr-08
+           move zero    to msr-12s  msr-12  msr-14s  msr-14
+           move zero    to msr-16s  msr-16  msr-22s  msr-22
+           move zero    to msr-26s  msr-26  msr-28s  msr-28
+           move zero    to msr-31s  msr-31
+    	   write masterseqrecord
+
+           move all "|"                          to masterseqrecord
+           move base-04 to msr-04  msr-04s
+           move base-06 to msr-06  msr-06s
+           move base-08 to msr-08  msr-08s
+           move base-12 to msr-12  msr-12s
+           move base-14 to msr-14  msr-14s
+           move base-16 to msr-16  msr-16s
+           move base-22 to msr-22  msr-22s
+           move base-26 to msr-26  msr-26s
+           move base-28 to msr-28  msr-28s
+           move base-31 to msr-31  msr-31s
+           move 999                              to msr-02
+           move 999                              to msr-02s
+    	   write masterseqrecord
+           .
