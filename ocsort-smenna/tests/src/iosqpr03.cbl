@@ -0,0 +1,114 @@
+      *-------------------------------------------------------------------------------*
+      * **********************************************************
+      *  OCSort Tests
+      * **********************************************************
+      * Author:    Sauro Menna
+      * Date:      20160821
+      * License
+      *    Copyright 2016 Sauro Menna
+      *    GNU Lesser General Public License, LGPL, 3.0 (or greater)
+      * Purpose:   Batch-job driver chaining the regression-check steps
+      *            that otherwise have to be run by hand, one after
+      *            another: iosqpd03 (generate masterseqfile), the
+      *            sort/total program, then iosqpv03 (verify the
+      *            magnitude of every field survived the sort). Stops
+      *            and reports which step failed, and its RETURN-CODE,
+      *            the first time one does not return zero - the way a
+      *            JCL job's step conditions would.
+      * **********************************************************
+      * option:
+      * cobc -x -t ..\listing\%1.lst -I ..\copy -Wall -fbinary-size=1--8
+      *      -fnotrunc -fbinary-byteorder=big-endian -o ..\bin\%1 ..\src\%1.CBL
+      * **********************************************************
+      *-------------------------------------------------------------------------------*
+       identification division.
+       program-id.  iosqpr03.
+       environment division.
+       configuration section.
+       repository.
+           function all intrinsic.
+       data division.
+       working-storage section.
+      *    which sort/total program runs as the middle step -
+      *    IOSQPR03_SORTPGM in the process environment overrides the
+      *    original external default, "musesqf01a"
+       77 wk-sort-pgm                    pic x(20) value "musesqf01a".
+       77 wk-env-name                    pic x(20) value spaces.
+       77 wk-env-value                   pic x(20) value spaces.
+       77 wk-step-name                   pic x(40) value spaces.
+       77 wk-step-rc                     pic s9(09) value zero.
+
+       procedure division.
+       begin.
+           perform read-sort-pgm
+      *    iosqpd03 defaults to its own external file-id ("sqpd03")
+      *    unless SQPD03_FILEID says otherwise - point it at SORTIN so
+      *    the sort step's own SORTIN/SORTOUT file-control entries pick
+      *    up exactly what Step 1 wrote, instead of an unrelated file
+           display "SQPD03_FILEID" upon environment-name
+           display "SORTIN"        upon environment-value
+
+           display "*===============================================* "
+           display " IOSQPR03 - generate / sort / verify batch driver "
+           display "*===============================================* "
+
+           move "IOSQPD03 (generate test data)" to wk-step-name
+           display " Step 1: " wk-step-name
+           call "iosqpd03"
+           perform check-step-rc
+
+           move wk-sort-pgm to wk-step-name
+           display " Step 2: " wk-step-name
+           call wk-sort-pgm
+           perform check-step-rc
+
+      *    the sort step above read SORTIN and wrote its result to
+      *    SORTOUT - point iosqpv03 at SORTOUT too, so it verifies
+      *    what actually came out of the sort rather than re-checking
+      *    the pre-sort data Step 1 generated
+           display "SQPD03_FILEID" upon environment-name
+           display "SORTOUT"       upon environment-value
+
+           move "IOSQPV03 (verify sorted data)" to wk-step-name
+           display " Step 3: " wk-step-name
+           call "iosqpv03"
+           perform check-step-rc
+
+           display "*===============================================* "
+           display " IOSQPR03 - all steps completed, RETURN-CODE 0"
+           display "*===============================================* "
+           move zero to return-code
+           goback
+           .
+      *-------------------------------------------------------------------------------*
+      * read-sort-pgm
+      * IOSQPR03_SORTPGM in the process environment overrides which
+      * sort/total program runs as the third step - unset (or blank)
+      * leaves it pointed at the original default, "musesqf01a".
+      *-------------------------------------------------------------------------------*
+       read-sort-pgm.
+           move "IOSQPR03_SORTPGM" to wk-env-name
+           display wk-env-name upon environment-name
+           accept  wk-env-value from environment-value
+           if wk-env-value not = spaces
+              move wk-env-value to wk-sort-pgm
+           end-if
+           .
+      *-------------------------------------------------------------------------------*
+      * check-step-rc
+      * a non-zero RETURN-CODE left behind by the step just called means
+      * it abended or otherwise failed - stop the whole run right here,
+      * the way a JCL step with a COND/IF-THEN condition would, and
+      * leave that step's own RETURN-CODE as the driver's exit code
+      *-------------------------------------------------------------------------------*
+       check-step-rc.
+           move return-code to wk-step-rc
+           if wk-step-rc not = zero
+              display "*=========================================* "
+              display " STEP FAILED : " wk-step-name
+              display " RETURN-CODE : " wk-step-rc
+              display "*=========================================* "
+              move wk-step-rc to return-code
+              goback
+           end-if
+           .
