@@ -0,0 +1,34 @@
+      *> ***********************************************************************************
+      *> GnuCOBOL TT (TUI TOOLS) COLLECTION
+      *> Purpose:    Parameter area for GC01BOX (draw a box on screen).
+      *> Author:     Eugenio Di Lorenzo - Italia (DILO)
+      *> License:    Copyright 2016 E.Di Lorenzo - LGPL, 3.0 (or greater)
+      *> Version:    1.0 2016.06.15
+      *> ***********************************************************************************
+       01  BOX-AREA.
+           05  Box-r1r2c1c2.
+               10  Box-r1c1.
+                   15  Box-r1    pic 9(03).
+                   15  Box-c1    pic 9(03).
+               10  Box-r2c2.
+                   15  Box-r2    pic 9(03).
+                   15  Box-c2    pic 9(03).
+           05  Box-rc redefines Box-r1r2c1c2
+                             pic 9(12).
+           05  Box-style     pic x(01) value "S".
+      *>     S=single D=double C=custom N=no-line 1/2/3=character styles
+      *>     U=unicode rounded-corner (UTF-8 box-drawing, terminal must
+      *>         support UTF-8 display)
+           05  Box-custom    pic x(09) value spaces.
+           05  Box-3D        pic x(01) value "N".
+      *>     N=flat R=raised E=engraved
+           05  Box-fill      pic x(01) value "Y".
+           05  Box-shadow    pic x(01) value "N".
+           05  Box-beep      pic x(01) value "N".
+           05  Box-bco       pic 9(01) value 0.
+           05  Box-fco       pic 9(01) value 7.
+           05  Box-fcoH      pic x(01) value "N".
+           05  Box-tit       pic x(01) value "N".
+           05  Box-titDes    pic x(76) value low-value.
+           05  Box-titBco    pic 9(01) value 0.
+           05  Box-titFco    pic 9(01) value 7.
