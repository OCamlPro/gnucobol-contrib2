@@ -18,7 +18,7 @@ ENVIRONMENT DIVISION.
 CONFIGURATION SECTION.
 SPECIAL-NAMES.
    CRT STATUS IS ws-KEY.
-   Currency Sign is '�'.
+   Currency Sign is 'L'.
    Decimal-Point is Comma.
 REPOSITORY.
     FUNCTION ALL INTRINSIC.
@@ -31,6 +31,27 @@ FILE-CONTROL.
           record key   is Tabe-key
           file status  is Tabe-fs.
 
+   *> audit trail of every header changed by Rewrite-File - one line
+   *> per changed Tabe-ktab, appended across runs
+   select TabeAudit
+          assign       to TABEAUDSPEC
+          organization is line sequential
+          file status  is TabeAudit-fs.
+
+   *> CSV import/export of the current page's 20 header descriptions,
+   *> one TABE0nnn.CSV per TABE0nnn.DAT
+   select TabeCsv
+          assign       to TABECSVSPEC
+          organization is line sequential
+          file status  is TabeCsv-fs.
+
+   *> batch parameter file for non-interactive header loads - one
+   *> "TABE0nnn.DAT,ktab,description" row per header to apply
+   select TabeBatch
+          assign       to TABEBATCHSPEC
+          organization is line sequential
+          file status  is TabeBatch-fs.
+
 DATA DIVISION.
 FILE SECTION.
 *>****************************************************************
@@ -45,6 +66,26 @@ fd  Tabe. *> label records are standard.
       07 Tabe-kcod                pic x(003).
    05                             pic x(093).
 
+fd  TabeAudit. *> label records are standard.
+01  TabeAudit-record.
+   05 TabeAudit-ts                pic x(019).
+   05                             pic x(001) value space.
+   05 TabeAudit-user              pic x(012).
+   05                             pic x(001) value space.
+   05 TabeAudit-file              pic x(012).
+   05                             pic x(001) value space.
+   05 TabeAudit-ktab              pic x(003).
+   05                             pic x(001) value space.
+   05 TabeAudit-old               pic x(075).
+   05                             pic x(001) value space.
+   05 TabeAudit-new               pic x(075).
+
+fd  TabeCsv. *> label records are standard.
+01  TabeCsv-record                pic x(100).
+
+fd  TabeBatch. *> label records are standard.
+01  TabeBatch-record              pic x(100).
+
 *>*****************************************************************
 *>                   W O R K I N G   S T O R A G E
 *>*****************************************************************
@@ -54,10 +95,78 @@ WORKING-STORAGE SECTION.
 77  riga          pic x(80) value all "�".
 77  abort         pic x(01).
 77  sw-gfx        pic x(01).
+
+*>     GC76TABHEADERS_READONLY in the process environment opens Tabe
+*>     for inquiry only and skips the accept/Rewrite-File update path
+*>     entirely, so auditors or other departments who just need to
+*>     look a header up don't have to be trusted not to hit Enter
+77  wReadOnly     pic x(01) value 'N'.
 77  Password1     pic x(08) value space.
+77  wk-Password-Entry pic x(08) value space.
+77  wPasswordOk       pic x(01) value space.
 01  wCtr          pic 9(03) value zero.
 01  wInt          BINARY-SHORT SIGNED.
 
+*>     audit trail work-area - TABEAUDSPEC is a
+*>     fixed name so every TABEFSPEC.nnn file shares one log
+01  TABEAUDSPEC    pic x(12) value 'TABEAUD1.LOG'.
+01  TabeAudit-fs   pic x(02) value spaces.
+77  wAuditLogOpen  pic x(01) value 'N'.
+77  wk-env-name    pic x(20) value spaces.
+77  wk-env-value   pic x(20) value spaces.
+77  wAuditUser     pic x(12) value spaces.
+01  wAuditTS.
+    03 wAuditDate.
+       05 wAuditYYYY  pic 9(04).
+       05 wAuditMM    pic 9(02).
+       05 wAuditDD    pic 9(02).
+    03 wAuditTime.
+       05 wAuditHH    pic 9(02).
+       05 wAuditMIN   pic 9(02).
+       05 wAuditSS    pic 9(02).
+01  wAuditTSX      pic x(19).
+01  wAuditKtab     pic x(03).
+01  wAuditOld      pic x(75).
+01  wAuditNew      pic x(75).
+
+*>     dynamic TABLE FILE menu - every TABE0nnn.DAT
+*>     that CBL_CHECK_FILE_EXIST finds on disk becomes a button,
+*>     instead of the menu being limited to a hardcoded 001-008
+01  wMaxFiles      pic 9(03) value 20.
+01  wFileCount     pic 9(02) value 0.
+01  wFileNbr       pic 9(03) value 0.
+01  wBtnIdx        pic 9(02) value 0.
+01  wBtnRow        pic 9(03) value 0.
+01  wCheckName     pic x(12) value spaces.
+01  wCheckDetails  pic x(30) value spaces.
+01  wFileNbrTab.
+    05 wFileNbrEl  pic x(03) occurs 20 times.
+
+*>     CSV import/export work-area for the current page's 20 header
+*>     rows - TabeCsv-record holds "ktab,description"
+01  TABECSVSPEC    pic x(12) value spaces.
+01  TabeCsv-fs     pic x(02) value spaces.
+01  wCsvIdx        pic 9(02) value 0.
+01  wCsvCodOff     pic 9(04) value 0.
+01  wCsvDatOff     pic 9(04) value 0.
+01  wCsvKtab       pic x(03) value spaces.
+01  wCsvDesc       pic x(75) value spaces.
+
+*>     GC76TABHEADERS_BATCHFILE work-area - non-interactive header
+*>     load from a parameter file of "TABE0nnn.DAT,ktab,description"
+*>     rows, applied straight against Tabe with no curses screens
+01  TABEBATCHSPEC   pic x(60) value spaces.
+01  TabeBatch-fs    pic x(02) value spaces.
+01  wBatchMode      pic x(01) value 'N'.
+01  wTabeOpenBatch  pic x(01) value 'N'.
+01  wBatchFile      pic x(12) value spaces.
+01  wBatchFilePrev  pic x(12) value spaces.
+01  wBatchKtab      pic x(03) value spaces.
+01  wBatchDesc      pic x(75) value spaces.
+01  wBatchOldData   pic x(75) value spaces.
+01  wBatchCount     pic 9(05) value 0.
+01  wBatchErrors    pic 9(05) value 0.
+
 01 black   constant as 0.
 01 blue    constant as 1.
 01 green   constant as 2.
@@ -90,6 +199,15 @@ WORKING-STORAGE SECTION.
 01  wFco          PIC 9(02) VALUE green.
 01  wBco          PIC 9(02) VALUE black.
 
+*>     highest table-header code a file may hold (Tabe-ktab is 3 digits
+*>     wide, so 999 is the hard ceiling - wMaxTab is the working limit)
+01  wMaxTab       PIC 9(03) VALUE 200.
+*>     number of the first table-header code shown on the current page
+*>     of Screen4 (0/20/40/... - PgUp/PgDn move it by one page of 20)
+01  wPageBase     PIC 9(03) VALUE 0.
+01  wPageNbr      PIC 9(02) VALUE 1.
+01  wTabNbr       PIC 9(03) VALUE 0.
+
 01  wScreen-Data.
      03 wScrCod01 pic x(03).
      03 wScrRec01 pic x(75).
@@ -132,6 +250,11 @@ WORKING-STORAGE SECTION.
      03 wScrCod20 pic x(03).
      03 wScrRec20 pic x(75).
 
+*>     before-image of wScreen-Data, refreshed every time fill-Screen
+*>     loads a page, so Rewrite-File can tell which rows an operator
+*>     actually changed
+01  wScreen-Data-Save pic x(1560) value spaces.
+
 COPY 'GC76TABCOPY.CPY'.
 COPY 'GC01BOX.CPY'.
 copy 'GC02BOXMEX.CPY'.
@@ -202,6 +325,51 @@ SCREEN SECTION.
    03 line 23 col 01        pic x(03) from  wScrCod20.
    03         col + 2       pic x(75) using wScrRec20.
 
+*>     same layout as Screen4 but every field is "from" instead of
+*>     "using" - nothing on it can be typed into, so ACCEPTing it
+*>     just waits for the next key instead of opening a data field
+01 Screen4RO foreground-color wFco background-color wBco auto.
+   03 line 04 col 01        pic x(03) from  wScrCod01.
+   03         col + 2       pic x(75) from  wScrRec01.
+   03 line 05 col 01        pic x(03) from  wScrCod02.
+   03         col + 2       pic x(75) from  wScrRec02.
+   03 line 06 col 01        pic x(03) from  wScrCod03.
+   03         col + 2       pic x(75) from  wScrRec03.
+   03 line 07 col 01        pic x(03) from  wScrCod04.
+   03         col + 2       pic x(75) from  wScrRec04.
+   03 line 08 col 01        pic x(03) from  wScrCod05.
+   03         col + 2       pic x(75) from  wScrRec05.
+   03 line 09 col 01        pic x(03) from  wScrCod06.
+   03         col + 2       pic x(75) from  wScrRec06.
+   03 line 10 col 01        pic x(03) from  wScrCod07.
+   03         col + 2       pic x(75) from  wScrRec07.
+   03 line 11 col 01        pic x(03) from  wScrCod08.
+   03         col + 2       pic x(75) from  wScrRec08.
+   03 line 12 col 01        pic x(03) from  wScrCod09.
+   03         col + 2       pic x(75) from  wScrRec09.
+   03 line 13 col 01        pic x(03) from  wScrCod10.
+   03         col + 2       pic x(75) from  wScrRec10.
+   03 line 14 col 01        pic x(03) from  wScrCod11.
+   03         col + 2       pic x(75) from  wScrRec11.
+   03 line 15 col 01        pic x(03) from  wScrCod12.
+   03         col + 2       pic x(75) from  wScrRec12.
+   03 line 16 col 01        pic x(03) from  wScrCod13.
+   03         col + 2       pic x(75) from  wScrRec13.
+   03 line 17 col 01        pic x(03) from  wScrCod14.
+   03         col + 2       pic x(75) from  wScrRec14.
+   03 line 18 col 01        pic x(03) from  wScrCod15.
+   03         col + 2       pic x(75) from  wScrRec15.
+   03 line 19 col 01        pic x(03) from  wScrCod16.
+   03         col + 2       pic x(75) from  wScrRec16.
+   03 line 20 col 01        pic x(03) from  wScrCod17.
+   03         col + 2       pic x(75) from  wScrRec17.
+   03 line 21 col 01        pic x(03) from  wScrCod18.
+   03         col + 2       pic x(75) from  wScrRec18.
+   03 line 22 col 01        pic x(03) from  wScrCod19.
+   03         col + 2       pic x(75) from  wScrRec19.
+   03 line 23 col 01        pic x(03) from  wScrCod20.
+   03         col + 2       pic x(75) from  wScrRec20.
+
 01 Screen4b foreground-color is 0 background-color is 7 auto.
    03 line 24.
    03 col  01 value "TAB 1...+....10...+....20...+....30...+....40...+....50...+....60...+....70...+".
@@ -220,14 +388,37 @@ Start-Program.
   set environment 'COB_SCREEN_EXCEPTIONS' TO 'Y'.
   set environment 'COB_SCREEN_ESC'        TO 'Y'.
 
+  perform Check-ReadOnly-Mode thru Check-ReadOnly-Mode-Ex
+  perform Check-Batch-Mode thru Check-Batch-Mode-Ex
+  perform Check-Password-Setting thru Check-Password-Setting-Ex
+  if wBatchMode = 'Y'
+     perform Run-Batch-Mode thru Run-Batch-Mode-Ex
+     go to End-Program
+  end-if
+
   perform TableFileSelection thru TableFileSelectionEx
-  If bu-Key = Key-Escape go End-Program end-if
+  If bu-Key = K-ESCAPE go End-Program end-if
   move    wTabeFileName to TABEFSPEC
 
   display ' ' at 0101 :BCOL: 07 :FCOL: 00
 
-   open i-o Tabe.
+   if wReadOnly = 'N'
+      perform Open-AuditLog thru Open-AuditLog-ex
+   end-if
+
+   if wReadOnly = 'Y'
+      open input Tabe
+   else
+      open i-o Tabe
+   end-if.
    if Tabe-fs not = '00'
+      if wReadOnly = 'Y'
+         DISPLAY "  Open File Error...: "        AT 002005  :BCOL: red :FCOL: white
+         DISPLAY Tabe-FS                         AT 002026  :BCOL: red :FCOL: white
+         DISPLAY " press a Key to continue ..... " AT 002038  :BCOL: red :FCOL: white
+         accept omitted
+         go to End-Program
+      end-if
       DISPLAY "  Open File Error...: "        AT 002005  :BCOL: red :FCOL: white
       DISPLAY Tabe-FS                         AT 002026  :BCOL: red :FCOL: white
       DISPLAY " press a Key to continue ..... " AT 002038  :BCOL: red :FCOL: white
@@ -238,41 +429,87 @@ Start-Program.
       DISPLAY wTabeFileName                       AT 003026  :BCOL: red :FCOL: white
       DISPLAY " press a Key to continue ..... " AT 003038  :BCOL: red :FCOL: white
       accept omitted
-   end-if
+   end-if.
    continue.
 
     move space to wTabe-rec.
     move 0     to wTabe-ktab9.
-    move  " F1=Help F2/F3=chgFore/BackCol Enter=Update ESC=Exit " to riga-pf.
+    if wReadOnly = 'Y'
+       move " F1=Help F2/F3=chgFore/BackCol PgUp/PgDn=Page ESC=Exit (READ-ONLY) " to riga-pf
+    else
+       move  " F1=Help F2/F3=chgFore/BackCol PgUp/PgDn=Page Enter=Update ESC=Exit " to riga-pf
+    end-if
     perform fill-Screen thru fill-Screen-ex.
 
  DisplayScreen.
      display Screen-clear.
      perform ShowCursor thru ShowCursor-ex
 
-     string ' TABLE HEADERS MANAGEMENT - File: '  wTabeFileName ' -' delimited by size into Testata
+     compute wPageNbr = (wPageBase / 20) + 1
+     string ' TABLE HEADERS MANAGEMENT - File: '  wTabeFileName
+            ' - Page: ' wPageNbr ' -' delimited by size into Testata
      display Screen1.
      display Screen2.
      display Screen3.
-     display Screen4.
+     if wReadOnly = 'Y'
+        display Screen4RO
+     else
+        display Screen4
+     end-if
      display Screen4b.
      display Screen5.
 
-     accept  Screen4.
+     if wReadOnly = 'Y'
+        accept Screen4RO
+     else
+        accept Screen4
+     end-if
      if ws-KEY = K-ESCAPE close Tabe go to Start-Program end-if
      if ws-KEY = K-F1     perform DisplayHelp thru DisplayHelp-ex go to DisplayScreen.
      if ws-KEY = K-F2     add 1 to wFco if wFco > 7 move 0 to wFco end-if go to DisplayScreen.
      if ws-KEY = K-F3     add 1 to wBco if wBco > 7 move 0 to wBco end-if go to DisplayScreen.
+     if ws-KEY = K-F9     perform Export-CSV thru Export-CSV-ex go to DisplayScreen.
+     if ws-KEY = K-F10
+        if wReadOnly = 'Y'
+           move low-value to Bxm-tabmex
+           move ' Import not available - read-only ' & x'00' to bxm-mex(3)
+           perform DisplayMessage thru DisplayMessageEx
+        else
+           perform Import-CSV thru Import-CSV-ex
+        end-if
+        go to DisplayScreen.
+     if ws-KEY = K-PAGEDOWN
+        if wPageBase + 20 < wMaxTab
+           add 20 to wPageBase
+           perform fill-Screen thru fill-Screen-ex
+        end-if
+        go to DisplayScreen.
+     if ws-KEY = K-PAGEUP
+        if wPageBase > 0
+           subtract 20 from wPageBase
+           perform fill-Screen thru fill-Screen-ex
+        end-if
+        go to DisplayScreen.
      if ws-KEY = K-ENTER
+        if wReadOnly = 'Y'
+           go to DisplayScreen
+        end-if
         continue
      else
         go to DisplayScreen.
 
      move 09 to Yn-r1
      move '       Confirm the update ?       ' to Yn-mess
-     call GC03YESNO using YESNO-AREA
+     call "GC03YESNO" using YESNO-AREA
      if   Yn-Yesno = "Y"
-          perform Rewrite-File  thru Rewrite-File-ex
+          if  Password1 not = spaces
+              perform Verify-Password thru Verify-Password-Ex
+          else
+              move "Y" to wPasswordOk
+          end-if
+          if  wPasswordOk = "Y"
+              perform Rewrite-File  thru Rewrite-File-ex
+          end-if
           go to DisplayScreen
      else
           go to DisplayScreen
@@ -281,56 +518,125 @@ Start-Program.
 
 End-Program.
      close Tabe.
+     if wAuditLogOpen = 'Y'
+        close TabeAudit
+     end-if
      GOBACK.
 *>****************************************************************
 *>                       R O U T I N E S
 *>****************************************************************
 
 fill-Screen.
-     move 'H001' to Tabe-key.  read Tabe into wTabe-rec. move wTabe-ktab to wScrCod01. move wTabe-data to wScrRec01.
-     move 'H002' to Tabe-key.  read Tabe into wTabe-rec. move wTabe-ktab to wScrCod02. move wTabe-data to wScrRec02.
-     move 'H003' to Tabe-key.  read Tabe into wTabe-rec. move wTabe-ktab to wScrCod03. move wTabe-data to wScrRec03.
-     move 'H004' to Tabe-key.  read Tabe into wTabe-rec. move wTabe-ktab to wScrCod04. move wTabe-data to wScrRec04.
-     move 'H005' to Tabe-key.  read Tabe into wTabe-rec. move wTabe-ktab to wScrCod05. move wTabe-data to wScrRec05.
-     move 'H006' to Tabe-key.  read Tabe into wTabe-rec. move wTabe-ktab to wScrCod06. move wTabe-data to wScrRec06.
-     move 'H007' to Tabe-key.  read Tabe into wTabe-rec. move wTabe-ktab to wScrCod07. move wTabe-data to wScrRec07.
-     move 'H008' to Tabe-key.  read Tabe into wTabe-rec. move wTabe-ktab to wScrCod08. move wTabe-data to wScrRec08.
-     move 'H009' to Tabe-key.  read Tabe into wTabe-rec. move wTabe-ktab to wScrCod09. move wTabe-data to wScrRec09.
-     move 'H010' to Tabe-key.  read Tabe into wTabe-rec. move wTabe-ktab to wScrCod10. move wTabe-data to wScrRec10.
-     move 'H011' to Tabe-key.  read Tabe into wTabe-rec. move wTabe-ktab to wScrCod11. move wTabe-data to wScrRec11.
-     move 'H012' to Tabe-key.  read Tabe into wTabe-rec. move wTabe-ktab to wScrCod12. move wTabe-data to wScrRec12.
-     move 'H013' to Tabe-key.  read Tabe into wTabe-rec. move wTabe-ktab to wScrCod13. move wTabe-data to wScrRec13.
-     move 'H014' to Tabe-key.  read Tabe into wTabe-rec. move wTabe-ktab to wScrCod14. move wTabe-data to wScrRec14.
-     move 'H015' to Tabe-key.  read Tabe into wTabe-rec. move wTabe-ktab to wScrCod15. move wTabe-data to wScrRec15.
-     move 'H016' to Tabe-key.  read Tabe into wTabe-rec. move wTabe-ktab to wScrCod16. move wTabe-data to wScrRec16.
-     move 'H017' to Tabe-key.  read Tabe into wTabe-rec. move wTabe-ktab to wScrCod17. move wTabe-data to wScrRec17.
-     move 'H018' to Tabe-key.  read Tabe into wTabe-rec. move wTabe-ktab to wScrCod18. move wTabe-data to wScrRec18.
-     move 'H019' to Tabe-key.  read Tabe into wTabe-rec. move wTabe-ktab to wScrCod19. move wTabe-data to wScrRec19.
-     move 'H020' to Tabe-key.  read Tabe into wTabe-rec. move wTabe-ktab to wScrCod20. move wTabe-data to wScrRec20.
+*>     loads the current 20-record page (wPageBase+01 .. wPageBase+20)
+*>     of table-header codes into the Screen4 buffer - a key not yet
+*>     physically on the file (older TABE0nnn.DAT files created before
+*>     wMaxTab was raised only go up to H020) reads as an empty slot
+*>     instead of leaving wTabe-rec holding whatever the prior READ left
+*>     there, the same placeholder text Create-Tabe gives a brand-new file
+     move 'H'    to Tabe-ktip
+     move spaces to Tabe-kcod
+     compute wTabNbr = wPageBase + 01. move wTabNbr to Tabe-ktab. perform Read-TabeSlot thru Read-TabeSlot-ex. move wTabe-ktab to wScrCod01. move wTabe-data to wScrRec01.
+     compute wTabNbr = wPageBase + 02. move wTabNbr to Tabe-ktab. perform Read-TabeSlot thru Read-TabeSlot-ex. move wTabe-ktab to wScrCod02. move wTabe-data to wScrRec02.
+     compute wTabNbr = wPageBase + 03. move wTabNbr to Tabe-ktab. perform Read-TabeSlot thru Read-TabeSlot-ex. move wTabe-ktab to wScrCod03. move wTabe-data to wScrRec03.
+     compute wTabNbr = wPageBase + 04. move wTabNbr to Tabe-ktab. perform Read-TabeSlot thru Read-TabeSlot-ex. move wTabe-ktab to wScrCod04. move wTabe-data to wScrRec04.
+     compute wTabNbr = wPageBase + 05. move wTabNbr to Tabe-ktab. perform Read-TabeSlot thru Read-TabeSlot-ex. move wTabe-ktab to wScrCod05. move wTabe-data to wScrRec05.
+     compute wTabNbr = wPageBase + 06. move wTabNbr to Tabe-ktab. perform Read-TabeSlot thru Read-TabeSlot-ex. move wTabe-ktab to wScrCod06. move wTabe-data to wScrRec06.
+     compute wTabNbr = wPageBase + 07. move wTabNbr to Tabe-ktab. perform Read-TabeSlot thru Read-TabeSlot-ex. move wTabe-ktab to wScrCod07. move wTabe-data to wScrRec07.
+     compute wTabNbr = wPageBase + 08. move wTabNbr to Tabe-ktab. perform Read-TabeSlot thru Read-TabeSlot-ex. move wTabe-ktab to wScrCod08. move wTabe-data to wScrRec08.
+     compute wTabNbr = wPageBase + 09. move wTabNbr to Tabe-ktab. perform Read-TabeSlot thru Read-TabeSlot-ex. move wTabe-ktab to wScrCod09. move wTabe-data to wScrRec09.
+     compute wTabNbr = wPageBase + 10. move wTabNbr to Tabe-ktab. perform Read-TabeSlot thru Read-TabeSlot-ex. move wTabe-ktab to wScrCod10. move wTabe-data to wScrRec10.
+     compute wTabNbr = wPageBase + 11. move wTabNbr to Tabe-ktab. perform Read-TabeSlot thru Read-TabeSlot-ex. move wTabe-ktab to wScrCod11. move wTabe-data to wScrRec11.
+     compute wTabNbr = wPageBase + 12. move wTabNbr to Tabe-ktab. perform Read-TabeSlot thru Read-TabeSlot-ex. move wTabe-ktab to wScrCod12. move wTabe-data to wScrRec12.
+     compute wTabNbr = wPageBase + 13. move wTabNbr to Tabe-ktab. perform Read-TabeSlot thru Read-TabeSlot-ex. move wTabe-ktab to wScrCod13. move wTabe-data to wScrRec13.
+     compute wTabNbr = wPageBase + 14. move wTabNbr to Tabe-ktab. perform Read-TabeSlot thru Read-TabeSlot-ex. move wTabe-ktab to wScrCod14. move wTabe-data to wScrRec14.
+     compute wTabNbr = wPageBase + 15. move wTabNbr to Tabe-ktab. perform Read-TabeSlot thru Read-TabeSlot-ex. move wTabe-ktab to wScrCod15. move wTabe-data to wScrRec15.
+     compute wTabNbr = wPageBase + 16. move wTabNbr to Tabe-ktab. perform Read-TabeSlot thru Read-TabeSlot-ex. move wTabe-ktab to wScrCod16. move wTabe-data to wScrRec16.
+     compute wTabNbr = wPageBase + 17. move wTabNbr to Tabe-ktab. perform Read-TabeSlot thru Read-TabeSlot-ex. move wTabe-ktab to wScrCod17. move wTabe-data to wScrRec17.
+     compute wTabNbr = wPageBase + 18. move wTabNbr to Tabe-ktab. perform Read-TabeSlot thru Read-TabeSlot-ex. move wTabe-ktab to wScrCod18. move wTabe-data to wScrRec18.
+     compute wTabNbr = wPageBase + 19. move wTabNbr to Tabe-ktab. perform Read-TabeSlot thru Read-TabeSlot-ex. move wTabe-ktab to wScrCod19. move wTabe-data to wScrRec19.
+     compute wTabNbr = wPageBase + 20. move wTabNbr to Tabe-ktab. perform Read-TabeSlot thru Read-TabeSlot-ex. move wTabe-ktab to wScrCod20. move wTabe-data to wScrRec20.
+     move wScreen-Data to wScreen-Data-Save.
 fill-Screen-ex. exit.
 
+Read-TabeSlot.
+*>     shared by every slot in fill-Screen - Tabe-ktab/Tabe-ktip/Tabe-kcod
+*>     must already be set to the key being read
+     read Tabe into wTabe-rec
+        invalid key
+           move 'H'     to wTabe-ktip
+           move wTabNbr to wTabe-ktab9
+           move spaces  to wTabe-data
+           string ' please insert here your TABLE HEADER ' wTabNbr
+                  into wTabe-data
+     end-read.
+Read-TabeSlot-ex. exit.
+
 Rewrite-File.
+     perform Stamp-AuditTS thru Stamp-AuditTS-ex
+
      move 'H      ' to wTabe-rec
-     move wScrCod01 to wTabe-ktab. move wScrRec01 to wTabe-data. rewrite Tabe-record from wTabe-rec.
-     move wScrCod02 to wTabe-ktab. move wScrRec02 to wTabe-data. rewrite Tabe-record from wTabe-rec.
-     move wScrCod03 to wTabe-ktab. move wScrRec03 to wTabe-data. rewrite Tabe-record from wTabe-rec.
-     move wScrCod04 to wTabe-ktab. move wScrRec04 to wTabe-data. rewrite Tabe-record from wTabe-rec.
-     move wScrCod05 to wTabe-ktab. move wScrRec05 to wTabe-data. rewrite Tabe-record from wTabe-rec.
-     move wScrCod06 to wTabe-ktab. move wScrRec06 to wTabe-data. rewrite Tabe-record from wTabe-rec.
-     move wScrCod07 to wTabe-ktab. move wScrRec07 to wTabe-data. rewrite Tabe-record from wTabe-rec.
-     move wScrCod08 to wTabe-ktab. move wScrRec08 to wTabe-data. rewrite Tabe-record from wTabe-rec.
-     move wScrCod09 to wTabe-ktab. move wScrRec09 to wTabe-data. rewrite Tabe-record from wTabe-rec.
-     move wScrCod10 to wTabe-ktab. move wScrRec10 to wTabe-data. rewrite Tabe-record from wTabe-rec.
-     move wScrCod11 to wTabe-ktab. move wScrRec11 to wTabe-data. rewrite Tabe-record from wTabe-rec.
-     move wScrCod12 to wTabe-ktab. move wScrRec12 to wTabe-data. rewrite Tabe-record from wTabe-rec.
-     move wScrCod13 to wTabe-ktab. move wScrRec13 to wTabe-data. rewrite Tabe-record from wTabe-rec.
-     move wScrCod14 to wTabe-ktab. move wScrRec14 to wTabe-data. rewrite Tabe-record from wTabe-rec.
-     move wScrCod15 to wTabe-ktab. move wScrRec15 to wTabe-data. rewrite Tabe-record from wTabe-rec.
-     move wScrCod16 to wTabe-ktab. move wScrRec16 to wTabe-data. rewrite Tabe-record from wTabe-rec.
-     move wScrCod17 to wTabe-ktab. move wScrRec17 to wTabe-data. rewrite Tabe-record from wTabe-rec.
-     move wScrCod18 to wTabe-ktab. move wScrRec18 to wTabe-data. rewrite Tabe-record from wTabe-rec.
-     move wScrCod19 to wTabe-ktab. move wScrRec19 to wTabe-data. rewrite Tabe-record from wTabe-rec.
-     move wScrCod20 to wTabe-ktab. move wScrRec20 to wTabe-data. rewrite Tabe-record from wTabe-rec.
+     move wScrCod01 to wTabe-ktab. move wScrRec01 to wTabe-data.
+     move wScrCod01 to wAuditKtab. move wScreen-Data-Save(0004:75) to wAuditOld. move wScrRec01 to wAuditNew. perform Write-AuditRow thru Write-AuditRow-ex.
+     perform Rewrite-TabeSlot thru Rewrite-TabeSlot-ex.
+     move wScrCod02 to wTabe-ktab. move wScrRec02 to wTabe-data.
+     move wScrCod02 to wAuditKtab. move wScreen-Data-Save(0082:75) to wAuditOld. move wScrRec02 to wAuditNew. perform Write-AuditRow thru Write-AuditRow-ex.
+     perform Rewrite-TabeSlot thru Rewrite-TabeSlot-ex.
+     move wScrCod03 to wTabe-ktab. move wScrRec03 to wTabe-data.
+     move wScrCod03 to wAuditKtab. move wScreen-Data-Save(0160:75) to wAuditOld. move wScrRec03 to wAuditNew. perform Write-AuditRow thru Write-AuditRow-ex.
+     perform Rewrite-TabeSlot thru Rewrite-TabeSlot-ex.
+     move wScrCod04 to wTabe-ktab. move wScrRec04 to wTabe-data.
+     move wScrCod04 to wAuditKtab. move wScreen-Data-Save(0238:75) to wAuditOld. move wScrRec04 to wAuditNew. perform Write-AuditRow thru Write-AuditRow-ex.
+     perform Rewrite-TabeSlot thru Rewrite-TabeSlot-ex.
+     move wScrCod05 to wTabe-ktab. move wScrRec05 to wTabe-data.
+     move wScrCod05 to wAuditKtab. move wScreen-Data-Save(0316:75) to wAuditOld. move wScrRec05 to wAuditNew. perform Write-AuditRow thru Write-AuditRow-ex.
+     perform Rewrite-TabeSlot thru Rewrite-TabeSlot-ex.
+     move wScrCod06 to wTabe-ktab. move wScrRec06 to wTabe-data.
+     move wScrCod06 to wAuditKtab. move wScreen-Data-Save(0394:75) to wAuditOld. move wScrRec06 to wAuditNew. perform Write-AuditRow thru Write-AuditRow-ex.
+     perform Rewrite-TabeSlot thru Rewrite-TabeSlot-ex.
+     move wScrCod07 to wTabe-ktab. move wScrRec07 to wTabe-data.
+     move wScrCod07 to wAuditKtab. move wScreen-Data-Save(0472:75) to wAuditOld. move wScrRec07 to wAuditNew. perform Write-AuditRow thru Write-AuditRow-ex.
+     perform Rewrite-TabeSlot thru Rewrite-TabeSlot-ex.
+     move wScrCod08 to wTabe-ktab. move wScrRec08 to wTabe-data.
+     move wScrCod08 to wAuditKtab. move wScreen-Data-Save(0550:75) to wAuditOld. move wScrRec08 to wAuditNew. perform Write-AuditRow thru Write-AuditRow-ex.
+     perform Rewrite-TabeSlot thru Rewrite-TabeSlot-ex.
+     move wScrCod09 to wTabe-ktab. move wScrRec09 to wTabe-data.
+     move wScrCod09 to wAuditKtab. move wScreen-Data-Save(0628:75) to wAuditOld. move wScrRec09 to wAuditNew. perform Write-AuditRow thru Write-AuditRow-ex.
+     perform Rewrite-TabeSlot thru Rewrite-TabeSlot-ex.
+     move wScrCod10 to wTabe-ktab. move wScrRec10 to wTabe-data.
+     move wScrCod10 to wAuditKtab. move wScreen-Data-Save(0706:75) to wAuditOld. move wScrRec10 to wAuditNew. perform Write-AuditRow thru Write-AuditRow-ex.
+     perform Rewrite-TabeSlot thru Rewrite-TabeSlot-ex.
+     move wScrCod11 to wTabe-ktab. move wScrRec11 to wTabe-data.
+     move wScrCod11 to wAuditKtab. move wScreen-Data-Save(0784:75) to wAuditOld. move wScrRec11 to wAuditNew. perform Write-AuditRow thru Write-AuditRow-ex.
+     perform Rewrite-TabeSlot thru Rewrite-TabeSlot-ex.
+     move wScrCod12 to wTabe-ktab. move wScrRec12 to wTabe-data.
+     move wScrCod12 to wAuditKtab. move wScreen-Data-Save(0862:75) to wAuditOld. move wScrRec12 to wAuditNew. perform Write-AuditRow thru Write-AuditRow-ex.
+     perform Rewrite-TabeSlot thru Rewrite-TabeSlot-ex.
+     move wScrCod13 to wTabe-ktab. move wScrRec13 to wTabe-data.
+     move wScrCod13 to wAuditKtab. move wScreen-Data-Save(0940:75) to wAuditOld. move wScrRec13 to wAuditNew. perform Write-AuditRow thru Write-AuditRow-ex.
+     perform Rewrite-TabeSlot thru Rewrite-TabeSlot-ex.
+     move wScrCod14 to wTabe-ktab. move wScrRec14 to wTabe-data.
+     move wScrCod14 to wAuditKtab. move wScreen-Data-Save(1018:75) to wAuditOld. move wScrRec14 to wAuditNew. perform Write-AuditRow thru Write-AuditRow-ex.
+     perform Rewrite-TabeSlot thru Rewrite-TabeSlot-ex.
+     move wScrCod15 to wTabe-ktab. move wScrRec15 to wTabe-data.
+     move wScrCod15 to wAuditKtab. move wScreen-Data-Save(1096:75) to wAuditOld. move wScrRec15 to wAuditNew. perform Write-AuditRow thru Write-AuditRow-ex.
+     perform Rewrite-TabeSlot thru Rewrite-TabeSlot-ex.
+     move wScrCod16 to wTabe-ktab. move wScrRec16 to wTabe-data.
+     move wScrCod16 to wAuditKtab. move wScreen-Data-Save(1174:75) to wAuditOld. move wScrRec16 to wAuditNew. perform Write-AuditRow thru Write-AuditRow-ex.
+     perform Rewrite-TabeSlot thru Rewrite-TabeSlot-ex.
+     move wScrCod17 to wTabe-ktab. move wScrRec17 to wTabe-data.
+     move wScrCod17 to wAuditKtab. move wScreen-Data-Save(1252:75) to wAuditOld. move wScrRec17 to wAuditNew. perform Write-AuditRow thru Write-AuditRow-ex.
+     perform Rewrite-TabeSlot thru Rewrite-TabeSlot-ex.
+     move wScrCod18 to wTabe-ktab. move wScrRec18 to wTabe-data.
+     move wScrCod18 to wAuditKtab. move wScreen-Data-Save(1330:75) to wAuditOld. move wScrRec18 to wAuditNew. perform Write-AuditRow thru Write-AuditRow-ex.
+     perform Rewrite-TabeSlot thru Rewrite-TabeSlot-ex.
+     move wScrCod19 to wTabe-ktab. move wScrRec19 to wTabe-data.
+     move wScrCod19 to wAuditKtab. move wScreen-Data-Save(1408:75) to wAuditOld. move wScrRec19 to wAuditNew. perform Write-AuditRow thru Write-AuditRow-ex.
+     perform Rewrite-TabeSlot thru Rewrite-TabeSlot-ex.
+     move wScrCod20 to wTabe-ktab. move wScrRec20 to wTabe-data.
+     move wScrCod20 to wAuditKtab. move wScreen-Data-Save(1486:75) to wAuditOld. move wScrRec20 to wAuditNew. perform Write-AuditRow thru Write-AuditRow-ex.
+     perform Rewrite-TabeSlot thru Rewrite-TabeSlot-ex.
+
+     move wScreen-Data to wScreen-Data-Save.
 
      move low-value to Bxm-tabmex
      move '                              ' & x'00' to bxm-mex(1)
@@ -344,6 +650,326 @@ Rewrite-File.
      continue.
 Rewrite-File-ex. exit.
 
+Rewrite-TabeSlot.
+*>     shared by every slot in Rewrite-File - the key a slot was paged
+*>     in under may not exist yet on an older TABE0nnn.DAT file that
+*>     predates wMaxTab being raised, so a REWRITE that finds no such
+*>     key falls back to WRITE instead of silently losing the update
+     rewrite Tabe-record from wTabe-rec
+        invalid key
+           write Tabe-record from wTabe-rec
+     end-rewrite.
+Rewrite-TabeSlot-ex. exit.
+
+Check-ReadOnly-Mode.
+*>     GC76TABHEADERS_READONLY in the process environment - any value
+*>     starting with 'Y' or 'y' opens Tabe for input only and skips
+*>     the accept/Rewrite-File update path for the rest of this run
+     move "GC76TABHEADERS_READONLY" to wk-env-name
+     display wk-env-name upon environment-name
+     accept  wk-env-value from environment-value
+     move 'N' to wReadOnly
+     if wk-env-value(1:1) = 'Y' or wk-env-value(1:1) = 'y'
+        move 'Y' to wReadOnly
+     end-if
+     .
+Check-ReadOnly-Mode-Ex. exit.
+
+Check-Batch-Mode.
+*>     GC76TABHEADERS_BATCHFILE in the process environment names a
+*>     parameter file of header rows to apply non-interactively - set
+*>     (non-blank) means skip the curses screens entirely and run
+*>     Run-Batch-Mode instead
+     move "GC76TABHEADERS_BATCHFILE" to wk-env-name
+     display wk-env-name    upon environment-name
+     accept  TABEBATCHSPEC  from environment-value
+     move 'N' to wBatchMode
+     if TABEBATCHSPEC not = spaces
+        move 'Y' to wBatchMode
+     end-if
+     .
+Check-Batch-Mode-Ex. exit.
+
+Check-Password-Setting.
+*>     GC76TABHEADERS_PASSWORD in the process environment is the
+*>     password an operator must enter in Verify-Password before a
+*>     Rewrite-File actually runs - unset (spaces) leaves updates
+*>     unprotected, same as before this switch existed
+     move "GC76TABHEADERS_PASSWORD" to wk-env-name
+     display wk-env-name upon environment-name
+     accept  Password1   from environment-value
+     .
+Check-Password-Setting-Ex. exit.
+
+Run-Batch-Mode.
+*>     applies every row of TABEBATCHSPEC directly against the
+*>     TABE0nnn.DAT file it names, via the read-old/rewrite/audit
+*>     sequence Rewrite-File already uses for a whole page at once -
+*>     no TableFileSelection, no Screen4, no GC03YESNO confirm
+     display "*===============================================* "
+     display " GC76TABHEADERS - batch header load "
+     display " parameter file: " TABEBATCHSPEC
+     display "*===============================================* "
+     open input TabeBatch
+     if TabeBatch-fs not = '00'
+        display "*** unable to open batch parameter file " TABEBATCHSPEC
+        move 16 to return-code
+        go to Run-Batch-Mode-Ex
+     end-if
+     perform Open-AuditLog thru Open-AuditLog-ex
+     move spaces to wBatchFilePrev
+     move 'N' to wTabeOpenBatch
+     perform Apply-OneBatchRow thru Apply-OneBatchRow-ex
+        until TabeBatch-fs = '10'
+     close TabeBatch
+     if wTabeOpenBatch = 'Y'
+        close Tabe
+     end-if
+     display "*===============================================* "
+     display " GC76TABHEADERS - batch load complete "
+     display " rows applied : " wBatchCount
+     display " rows skipped : " wBatchErrors
+     display "*===============================================* "
+     move zero to return-code
+     .
+Run-Batch-Mode-Ex. exit.
+
+Apply-OneBatchRow.
+*>     one line of TABEBATCHSPEC - "TABE0nnn.DAT,ktab,description" -
+*>     blank lines and lines starting with '*' are skipped, so a
+*>     parameter file can carry its own comments
+     move spaces to TabeBatch-record
+     read TabeBatch into TabeBatch-record
+     if TabeBatch-fs = '10'
+        continue
+     else
+        if TabeBatch-record = spaces or TabeBatch-record(1:1) = '*'
+           continue
+        else
+           move spaces to wBatchFile wBatchKtab wBatchDesc
+           unstring TabeBatch-record delimited by ','
+              into wBatchFile wBatchKtab wBatchDesc
+           if wBatchFile = spaces or wBatchKtab = spaces
+              add 1 to wBatchErrors
+           else
+              if wBatchFile not = wBatchFilePrev
+                 if wTabeOpenBatch = 'Y'
+                    close Tabe
+                 end-if
+                 move wBatchFile to TABEFSPEC wTabeFileName
+                 open i-o Tabe
+                 if Tabe-fs = '00'
+                    move 'Y' to wTabeOpenBatch
+                    move wBatchFile to wBatchFilePrev
+                 else
+                    display "*** unable to open " wBatchFile
+                            " status " Tabe-fs
+                    move 'N' to wTabeOpenBatch
+                 end-if
+              end-if
+              if wTabeOpenBatch = 'Y'
+                 perform Apply-OneBatchKey thru Apply-OneBatchKey-ex
+              else
+                 add 1 to wBatchErrors
+              end-if
+           end-if
+        end-if
+     end-if
+     .
+Apply-OneBatchRow-ex. exit.
+
+Apply-OneBatchKey.
+*>     applies one ktab/description pair to the currently-open Tabe,
+*>     logging it to TabeAudit the same way Write-AuditRow does for
+*>     the interactive screen
+     move 'H'        to Tabe-ktip
+     move spaces     to Tabe-kcod
+     move wBatchKtab to Tabe-ktab
+     move spaces     to wBatchOldData
+     read Tabe into wTabe-rec
+     if Tabe-fs = '00'
+        move wTabe-data to wBatchOldData
+     end-if
+     move 'H      '  to wTabe-rec
+     move wBatchKtab to wTabe-ktab
+     move wBatchDesc to wTabe-data
+     rewrite Tabe-record from wTabe-rec
+     if Tabe-fs = '00'
+        move wBatchKtab   to wAuditKtab
+        move wBatchOldData to wAuditOld
+        move wBatchDesc   to wAuditNew
+        perform Write-AuditRow thru Write-AuditRow-ex
+        add 1 to wBatchCount
+     else
+        display "*** rewrite failed for " wBatchFile " key " wBatchKtab
+                " status " Tabe-fs
+        add 1 to wBatchErrors
+     end-if
+     .
+Apply-OneBatchKey-ex. exit.
+
+Open-AuditLog.
+*>     opens (creating if necessary) the shared header-change audit
+*>     log and looks up who is running this session
+     if wAuditLogOpen = 'N'
+        open extend TabeAudit
+        if TabeAudit-fs not = '00'
+           open output TabeAudit
+           close TabeAudit
+           open extend TabeAudit
+        end-if
+        move 'Y' to wAuditLogOpen
+
+        move "USER"  to wk-env-name
+        display wk-env-name upon environment-name
+        accept  wk-env-value from environment-value
+        if wk-env-value = spaces
+           move "USERNAME" to wk-env-name
+           display wk-env-name upon environment-name
+           accept  wk-env-value from environment-value
+        end-if
+        if wk-env-value = spaces
+           move "unknown" to wAuditUser
+        else
+           move wk-env-value to wAuditUser
+        end-if
+     end-if
+     .
+Open-AuditLog-ex. exit.
+
+Stamp-AuditTS.
+     accept wAuditDate from date yyyymmdd
+     accept wAuditTime from time
+     move wAuditDate(1:4)   to wAuditTSX(1:4)
+     move '-'               to wAuditTSX(5:1)
+     move wAuditDate(5:2)   to wAuditTSX(6:2)
+     move '-'               to wAuditTSX(8:1)
+     move wAuditDate(7:2)   to wAuditTSX(9:2)
+     move ' '                to wAuditTSX(11:1)
+     move wAuditTime(1:2)   to wAuditTSX(12:2)
+     move ':'               to wAuditTSX(14:1)
+     move wAuditTime(3:2)   to wAuditTSX(15:2)
+     move ':'               to wAuditTSX(17:1)
+     move wAuditTime(5:2)   to wAuditTSX(18:2)
+     .
+Stamp-AuditTS-ex. exit.
+
+Write-AuditRow.
+*>     appends one line to TabeAudit only when the header actually
+*>     changed - unchanged rows the operator merely paged through
+*>     and re-confirmed don't clutter the log
+     if wAuditOld not = wAuditNew
+        move wAuditTSX       to TabeAudit-ts
+        move wAuditUser      to TabeAudit-user
+        move wTabeFileName   to TabeAudit-file
+        move wAuditKtab      to TabeAudit-ktab
+        move wAuditOld       to TabeAudit-old
+        move wAuditNew       to TabeAudit-new
+        write TabeAudit-record
+     end-if
+     .
+Write-AuditRow-ex. exit.
+
+Build-CsvFileName.
+*>     one TABE0nnn.CSV per TABE0nnn.DAT, so export/import always
+*>     target the file currently open on screen
+     move wTabeFileName(1:8) to TABECSVSPEC(1:8)
+     move '.CSV'             to TABECSVSPEC(9:4)
+     .
+Build-CsvFileName-ex. exit.
+
+Export-CSV.
+*>     dumps the current page's 20 on-screen header rows to CSV, for
+*>     review or to copy into another environment
+     perform Build-CsvFileName thru Build-CsvFileName-ex
+     open output TabeCsv
+     if TabeCsv-fs not = '00'
+        move low-value to Bxm-tabmex
+        move '    Unable to open the CSV file    ' & x'00' to bxm-mex(3)
+        perform DisplayMessage thru DisplayMessageEx
+        go to Export-CSV-ex
+     end-if
+     perform Export-OneCsvRow thru Export-OneCsvRow-ex
+        varying wCsvIdx from 1 by 1 until wCsvIdx > 20
+     close TabeCsv
+     move low-value to Bxm-tabmex
+     move '    Headers exported to CSV file   ' & x'00' to bxm-mex(3)
+     perform DisplayMessage thru DisplayMessageEx
+     .
+Export-CSV-ex. exit.
+
+Export-OneCsvRow.
+     compute wCsvCodOff = 1 + (wCsvIdx - 1) * 78
+     compute wCsvDatOff = wCsvCodOff + 3
+     move spaces to TabeCsv-record
+     string wScreen-Data(wCsvCodOff:3) ',' wScreen-Data(wCsvDatOff:75)
+            delimited by size into TabeCsv-record
+     write TabeCsv-record
+     .
+Export-OneCsvRow-ex. exit.
+
+Import-CSV.
+*>     loads the current page's 20 header rows from CSV into the
+*>     Screen4 buffer - still has to go through the normal Enter /
+*>     confirm / password flow to actually be saved
+     perform Build-CsvFileName thru Build-CsvFileName-ex
+     call "CBL_CHECK_FILE_EXIST" using TABECSVSPEC wCheckDetails
+     if return-code not = 0
+        move low-value to Bxm-tabmex
+        move '      CSV file does not exist      ' & x'00' to bxm-mex(3)
+        perform DisplayMessage thru DisplayMessageEx
+        go to Import-CSV-ex
+     end-if
+     open input TabeCsv
+     move 1 to wCsvIdx
+     perform Import-OneCsvRow thru Import-OneCsvRow-ex
+        until TabeCsv-fs = '10' or wCsvIdx > 20
+     close TabeCsv
+     move low-value to Bxm-tabmex
+     move ' Headers loaded - Enter to confirm ' & x'00' to bxm-mex(3)
+     perform DisplayMessage thru DisplayMessageEx
+     .
+Import-CSV-ex. exit.
+
+Import-OneCsvRow.
+     move spaces to wCsvKtab wCsvDesc
+     read TabeCsv into TabeCsv-record
+     at end
+        continue
+     not at end
+        unstring TabeCsv-record delimited by ',' into wCsvKtab wCsvDesc
+        compute wCsvCodOff = 1 + (wCsvIdx - 1) * 78
+        compute wCsvDatOff = wCsvCodOff + 3
+        move wCsvKtab to wScreen-Data(wCsvCodOff:3)
+        move wCsvDesc to wScreen-Data(wCsvDatOff:75)
+        add 1 to wCsvIdx
+     end-read
+     .
+Import-OneCsvRow-ex. exit.
+
+Verify-Password.
+     move space          to wPasswordOk
+     move space          to wk-Password-Entry
+     DISPLAY "  Password required ......: "     AT 002005 :BCOL: red :FCOL: white
+     ACCEPT  wk-Password-Entry                   AT 002034 :BCOL: red :FCOL: white
+             WITH SECURE
+     if wk-Password-Entry = Password1
+        move "Y" to wPasswordOk
+     else
+        move "N" to wPasswordOk
+        move low-value to Bxm-tabmex
+        move '                              ' & x'00' to bxm-mex(1)
+        move '                              ' & x'00' to bxm-mex(2)
+        move '     Wrong password - CANCELLED ' & x'00' to bxm-mex(3)
+        move '                              ' & x'00' to bxm-mex(4)
+        move '                              ' & x'00' to bxm-mex(5)
+        move '                              ' & x'00' to bxm-mex(6)
+        move '                              ' & x'00' to bxm-mex(7)
+        perform DisplayMessage thru DisplayMessageEx
+     end-if
+     .
+Verify-Password-Ex. exit.
+
 *>****************************************************************
 *>                                F 1
 *>****************************************************************
@@ -358,17 +984,19 @@ DisplayHelp.
    move "                                   " & x'00' to bxm-mex(01)
    move "             H E L P               " & x'00' to bxm-mex(02)
    move "             -------               " & x'00' to bxm-mex(03)
-   move "  You can manage up to 20 tables   " & x'00' to bxm-mex(04)
+   move "  You can manage up to 200 tables  " & x'00' to bxm-mex(04)
    move " Each table has a three digit code " & x'00' to bxm-mex(05)
-   move " from 001 to 020 and a description " & x'00' to bxm-mex(06)
-   move "                                   " & x'00' to bxm-mex(07)
+   move " from 001 to 200 - use PgUp/PgDn to " & x'00' to bxm-mex(06)
+   move "      browse pages of 20 codes     " & x'00' to bxm-mex(07)
    move "    With this function you can     " & x'00' to bxm-mex(08)
    move "    set a description (header) to  " & x'00' to bxm-mex(09)
    move "  each one to describe its content " & x'00' to bxm-mex(10)
    move "                                   " & x'00' to bxm-mex(11)
    move "   Use corresponding function to   " & x'00' to bxm-mex(12)
    move "    manage table records (items)   " & x'00' to bxm-mex(13)
-   CALL GC02BOXMEX USING BY REFERENCE BOXMEX-AREA
+   move "                                   " & x'00' to bxm-mex(14)
+   move " F9=Export page to CSV  F10=Import " & x'00' to bxm-mex(15)
+   CALL "GC02BOXMEX" USING BY REFERENCE BOXMEX-AREA
    perform ShowCursor thru ShowCursor-ex
    move '1' to sw-gfx.
 DisplayHelp-ex. exit.
@@ -377,7 +1005,7 @@ Create-Tabe.
   Open Output Tabe
   move space  to wTabe-Rec
   move "H"    to wTabe-ktip
-  perform varying wCtr from 1 by 1 until wCtr > 20
+  perform varying wCtr from 1 by 1 until wCtr > wMaxTab
           move    wCtr        to   wTabe-ktab9
           string ' please insert here your TABLE HEADER ' wCtr  into wTabe-data
           write   Tabe-Record from wTabe-Rec
@@ -391,7 +1019,7 @@ DisplayMessage.
    move cyan to Bxm-bco Bxm-bcoM move white to Bxm-fco Bxm-fcoM
    move 'Y' to Bxm-fcoH
    move 'S' to Bxm-style
-   call GC02BOXMEX using BOXMEX-AREA
+   call "GC02BOXMEX" using BOXMEX-AREA
    initialize Bxm-tabmex all to value.
 DisplayMessageEx. exit.
 
@@ -399,7 +1027,7 @@ TableFileSelection.
    *> background box
    move '002001024080' to Box-rc
    set Box-bco to green Move 'N' to Box-3D
-   CALL GC01BOX USING BY CONTENT BOX-AREA
+   CALL "GC01BOX" USING BY CONTENT BOX-AREA
    display ' TABLE HEADERS MANAGEMENT                                                       '
                   at 0101 :BCOL: green Foreground-Color white highlight
    display  ' Enter=Select CursorKeys PgUp/Dn Tab/Backtab Spacebar ESC=Exit                  '
@@ -412,34 +1040,67 @@ TableFileSelection.
    *> ********************************************************
    move '004017023065' to Box-rc
    set Box-bco to white
-   CALL GC01BOX USING BY CONTENT BOX-AREA
+   CALL "GC01BOX" USING BY CONTENT BOX-AREA
 
    move 'E'   to box-3d
    move 'Y' to Bu-Click bu-Shadow
    display '   SELECT A TABLE FILE ' at 005031 :BCOL: white foreground-Color red
-   move '104007031   1  TABLE FILE 001     '  & x'00' to Bu-Ele(01)
-   move ' 04009031   2  TABLE FILE 002     '  & x'00' to Bu-Ele(02)
-   move ' 04011031   3  TABLE FILE 003     '  & x'00' to Bu-Ele(03)
-   move ' 04013031   4  TABLE FILE 004     '  & x'00' to Bu-Ele(04)
-   move ' 04015031   5  TABLE FILE 005     '  & x'00' to Bu-Ele(05)
-   move ' 04017031   6  TABLE FILE 006     '  & x'00' to Bu-Ele(06)
-   move ' 04019031   7  TABLE FILE 007     '  & x'00' to Bu-Ele(07)
-   move ' 04021031   8  TABLE FILE 008     '  & x'00' to Bu-Ele(08)
-   CALL GC09BUTTONS using Buttons-Area
-
-   evaluate Bu-selected
-       when 1 move '001' to wTabeFileName(6:3)
-       when 2 move '002' to wTabeFileName(6:3)
-       when 3 move '003' to wTabeFileName(6:3)
-       when 4 move '004' to wTabeFileName(6:3)
-       when 5 move '005' to wTabeFileName(6:3)
-       when 6 move '006' to wTabeFileName(6:3)
-       when 7 move '007' to wTabeFileName(6:3)
-       when 8 move '008' to wTabeFileName(6:3)
-   end-evaluate
+
+   perform Scan-TableFiles thru Scan-TableFiles-ex
+
+   if wFileCount = 0
+      DISPLAY "  No table files found.......: " AT 002005 :BCOL: red :FCOL: white
+      DISPLAY " press a Key to continue ..... " AT 002038 :BCOL: red :FCOL: white
+      accept omitted
+   else
+      move low-value to Buttons-Area
+      perform Build-TableFileButton thru Build-TableFileButton-ex
+         varying wBtnIdx from 1 by 1 until wBtnIdx > wFileCount
+
+      CALL "GC09BUTTONS" using Buttons-Area
+
+      move wFileNbrEl(Bu-selected) to wTabeFileName(6:3)
+   end-if
    continue.
 TableFileSelectionEx. exit.
 
+Scan-TableFiles.
+*>     probes TABE0001.DAT .. TABE0(wMaxFiles).DAT on disk and keeps
+*>     the numbers of whichever ones actually exist
+     move 0 to wFileCount
+     perform Scan-OneTableFile thru Scan-OneTableFile-ex
+        varying wFileNbr from 1 by 1 until wFileNbr > wMaxFiles
+     .
+Scan-TableFiles-ex. exit.
+
+Scan-OneTableFile.
+     move 'TABE0'    to wCheckName(1:5)
+     move wFileNbr   to wCheckName(6:3)
+     move '.DAT'     to wCheckName(9:4)
+     call "CBL_CHECK_FILE_EXIST" using wCheckName wCheckDetails
+     if return-code = 0
+        add 1 to wFileCount
+        move wFileNbr to wFileNbrEl(wFileCount)
+     end-if
+     .
+Scan-OneTableFile-ex. exit.
+
+Build-TableFileButton.
+*>     one GC09BUTTONS entry per table file found by Scan-TableFiles,
+*>     stacked two rows apart starting under the selection box title
+*>     the same way the original fixed eight-entry menu did
+     compute wBtnRow = 7 + ((wBtnIdx - 1) * 2)
+     move spaces to Bu-Item(wBtnIdx)
+     move wBtnIdx to Bu-Item(wBtnIdx) (3:2)
+     string 'TABLE FILE ' wFileNbrEl(wBtnIdx)
+            delimited by size into Bu-Item(wBtnIdx) (7:15)
+     move low-value to Bu-Item(wBtnIdx) (25:1)
+     move wBtnRow  to Bu-r(wBtnIdx)
+     move 31       to Bu-c(wBtnIdx)
+     move 4        to Bu-Hot(wBtnIdx)
+     .
+Build-TableFileButton-ex. exit.
+
 HideCursor. *> hide the cursor
     move 0 to wInt
     call static "curs_set" using by value wInt end-call.
