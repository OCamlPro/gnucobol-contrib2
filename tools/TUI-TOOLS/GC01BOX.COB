@@ -24,6 +24,7 @@ WORKING-STORAGE SECTION.
 
 01  wInt        BINARY-SHORT.
 01  wChar   pic x  value space.
+01  wChar3  pic x(03) value space.
 01  i    pic 999.
 01  j    pic 999.
 01  k    pic 999.
@@ -55,6 +56,13 @@ WORKING-STORAGE SECTION.
    03 L3 PIC X(09) VALUE  X"DB" &  X"DB" &  X"DB" &  X"DB"  &  " " &  X"DB" &  X"DB" &  X"DB" &  X"DB".
    *> BOX WITH NO LINE  - USEFUL FOR COLOURING AREAS ON VIDEO
    03 LX PIC X(09) VALUE   SPACE.
+   *> E2 95 AD  E2 94 80  E2 95 AE   ROUNDED CORNER UNICODE BOX
+   *> E2 94 82  20 20 20  E2 94 82   (UTF-8, 3 bytes per glyph -
+   *> E2 95 B0  E2 94 80  E2 95 AF   see Display-Unicode-Box)
+   03 LU PIC X(27) VALUE
+       X"E2" & X"95" & X"AD" & X"E2" & X"94" & X"80" & X"E2" & X"95" & X"AE" &
+       X"E2" & X"94" & X"82" & X"20" & X"20" & X"20" & X"E2" & X"94" & X"82" &
+       X"E2" & X"95" & X"B0" & X"E2" & X"94" & X"80" & X"E2" & X"95" & X"AF".
 
 
 LINKAGE SECTION.
@@ -71,6 +79,14 @@ set environment 'COB_SCREEN_ESC'        TO 'Y'.
 
 if box-beep = 'Y' CALL X"E5"  END-IF *> ring the bell
 
+if Box-style = "U"
+*> ***********************************************************************************
+*> rounded-corner Unicode box (flat only - Box-3D shading needs single-byte
+*> glyphs to darken/lighten, so it is ignored for this style)
+*> ***********************************************************************************
+   perform Display-Unicode-Box thru Display-Unicode-Box-Ex
+else
+
 evaluate true
    when Box-style = "S" move LS         to L  *> single line box
    when Box-style = "D" move LD         to L  *> double line box
@@ -183,6 +199,8 @@ else
 
 end-if
 
+end-if
+
 *> ***********************************************************************************
 *> DISPLAY A SHADOW AT BOTTOM OF THE BOX IF REQUESTED
 *> ***********************************************************************************
@@ -220,4 +238,47 @@ TitleDisplayEx.
 
 GOBACK.
 
-End Program GC01BOX.
\ No newline at end of file
+*> ***********************************************************************************
+*> ROUTINES
+*> ***********************************************************************************
+Display-Unicode-Box.
+    perform varying i from box-r1 by 1 until i > box-r2         *> write rows
+      perform varying j from box-c1 by 1 until j > box-c2       *> write cols
+        evaluate true
+          *> 1st box row
+          when i = box-r1 and j = box-c1                   move LU(01:3) to wChar3  *> upper left corner
+          when i = box-r1 and (j > box-c1 and j < box-c2)   move LU(04:3) to wChar3  *> upper horizontal line
+          when i = box-r1 and j = box-c2                    move LU(07:3) to wChar3  *> upper right corner
+
+          *> intermediate rows
+          when (i > box-r1 and i < box-r2) and j = box-c1   move LU(10:3) to wChar3  *> left vertical line
+          when (i > box-r1 and i < box-r2) and (j > box-c1 and j < box-c2)          *> box fill character
+                if Box-fill = "Y" move LU(13:3) to wChar3  else exit perform cycle end-if
+          when (i > box-r1 and i < box-r2) and j = box-c2                           *> right vertical line
+                    *> display a shadow a right of the box if requested
+                    if box-shadow = "Y" compute k = j + 1 end-compute
+                       display X"DB" at line i col k with background-color black foreground-color black end-display
+                    end-if
+                                                            move LU(16:3) to wChar3
+          *> last box row
+          when i = box-r2 and j = box-c1                    move LU(19:3) to wChar3  *> lower left corner
+          when i = box-r2 and (j > box-c1 and j < box-c2)    move LU(22:3) to wChar3  *> lower horizontal line
+          when i = box-r2 and j = box-c2                                             *> lower right corner
+                     *> display a shadow a right of the box if requested
+                     if box-shadow = "Y" compute k = j + 1 end-compute
+                        display X"DB" at line i col k with background-color black foreground-color black end-display
+                     end-if
+                                                            move LU(25:3) to wChar3
+        end-evaluate
+
+        if Box-fcoH = "Y"
+           display wChar3 at line i col j with background-color box-bco foreground-color box-fco highlight end-display
+        else
+           display wChar3 at line i col j with background-color box-bco foreground-color box-fco end-display
+        end-if
+      end-perform
+    end-perform
+    .
+Display-Unicode-Box-Ex. exit.
+
+End Program GC01BOX.
