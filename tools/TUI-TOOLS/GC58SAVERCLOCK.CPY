@@ -35,4 +35,21 @@
       '> > > > > > > > > Screen Saver Active (press a key to exit  ... ) > > > > > > >'.
    *>  12345678901234567890123456789012345678901234567890123456789012345678901234567890
    05 SSbackcolt     pic 9(01) value green.           *> back color of the title
-   05 SSforecolt     pic 9(01) value white.           *> fore color of the title
\ No newline at end of file
+   05 SSforecolt     pic 9(01) value white.           *> fore color of the title
+*> ------------------------------------------------------------------------------------
+*> idle-timeout self-trigger - lets GC58SAVERCLOCK be dropped straight
+*> into a screen's own main ACCEPT loop instead of that screen having
+*> to keep its own idle timer:
+*> SSIdleSecs  in: seconds of no keypress to wait for before activating
+*>             the saver. 0 (default) = legacy behaviour, activate the
+*>             clock immediately, exactly as before this parameter
+*>             existed.
+*> SSActivated out: 'Y' the saver was shown (timed out or SSIdleSecs=0),
+*>             'N' a key arrived before SSIdleSecs elapsed and the
+*>             saver was never shown.
+*> SSKeyCRT    out: when SSActivated = 'N', the CRT STATUS of the key
+*>             that interrupted the idle wait, so the caller does not
+*>             lose that keystroke.
+   05 SSIdleSecs     pic 9(04) value 0.
+   05 SSActivated    pic x(01) value space.
+   05 SSKeyCRT       pic 9(04) value 0.
