@@ -0,0 +1,25 @@
+      *> ***********************************************************************************
+      *> GnuCOBOL TT (TUI TOOLS) COLLECTION
+      *> Purpose:    Parameter area for GC02BOXMEX (draw a message box on screen).
+      *> Author:     Eugenio Di Lorenzo - Italia (DILO)
+      *> License:    Copyright 2016 E.Di Lorenzo - LGPL, 3.0 (or greater)
+      *> Version:    1.0 2016.07.01
+      *> ***********************************************************************************
+       01  BOXMEX-AREA.
+           05  Bxm-r1r2.
+               10  Bxm-r1        pic 9(03).
+               10  Bxm-c1        pic 9(03).
+               10  Bxm-r2        pic 9(03).
+               10  Bxm-c2        pic 9(03).
+           05  Bxm-rc redefines Bxm-r1r2
+                             pic 9(12).
+           05  Bxm-style     pic x(01) value "S".
+           05  Bxm-bco       pic 9(01) value 0.
+           05  Bxm-fco       pic 9(01) value 7.
+           05  Bxm-fcoH      pic x(01) value "N".
+           05  Bxm-bcoM      pic 9(01) value 0.
+           05  Bxm-fcoM      pic 9(01) value 7.
+           05  Bxm-fcoMH     pic x(01) value "N".
+           05  Bxm-click     pic x(01) value "N".
+           05  Bxm-tabmex.
+               10  Bxm-mex   pic x(36) occurs 20 times.
