@@ -0,0 +1,589 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. GC56DATEPICKER is initial.
+*> ***********************************************************************************
+*> GnuCOBOL TT (TUI TOOLS) COLLECTION
+*> Purpose:    DISPLAYS A POP-UP CALENDAR / DATE PICKER
+*> Tectonics:  cobc -m GC56DATEPICKER.COB  (use GnuCOBOL 2.0 or greater)
+*> Usage:      call GC56DATEPICKER using DATEPICKER-AREA
+*> Parameters: look at GC56DATEPICKER.CPY  (use with copy Version: 1.0 2016.08.01)
+*> Author:     Eugenio Di Lorenzo - Italia (DILO)
+*> License:    Copyright 2016 E.Di Lorenzo - GNU Lesser General Public License, LGPL, 3.0 (or greater)
+*> Version:    1.0 2016.08.01
+*> Changelog:  1.0 first release.
+*>             1.1 2026.08.09 added the ISO-8601 week number alongside
+*>                 each displayed week (Dtp-ShowWeek).
+*> ***********************************************************************************
+ENVIRONMENT DIVISION.
+CONFIGURATION SECTION.
+SPECIAL-NAMES.
+   CRT STATUS IS wCRT-STATUS.
+REPOSITORY.
+    FUNCTION ALL INTRINSIC.
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+01 black   constant as 0.
+01 blue    constant as 1.
+01 green   constant as 2.
+01 cyan    constant as 3.
+01 red     constant as 4.
+01 magenta constant as 5.
+01 yellow  constant as 6.  *> or Brown
+01 white   constant as 7.
+
+01  wDummy       pic x(01) value space.
+01  wCRT-STATUS  pic 9(04) value 9999.
+01  wInt         BINARY-SHORT. *> SIGNED.
+
+*> current month/year being displayed, and the selected date within it
+01  wCurYear     pic 9(04) value 0.
+01  wCurMonth    pic 9(02) value 0.
+01  wCurDay      pic 9(02) value 0.
+01  wSelDate     pic 9(08) value 0.
+
+*> box drawn via GC01BOX; Dtp-Style/Dtp-bco/Dtp-fco/Dtp-shadow/Dtp-tit
+*> flow straight into it, only the 3D shading has no Area field of its
+*> own (never set by either caller in the demo) so it stays local here
+01  wBox3D       pic x(01) value "N".
+
+*> sizing (Dtp-Dim drives wGap; everything else derives from it)
+01  wGap         pic 9(01) value 2.
+01  wCellW       pic 9(01) value 4.
+01  wWkW         pic 9(01) value 3.
+01  wWidth       pic 9(02) value 0.
+01  wBoxR2       pic 9(03) value 0.
+01  wBoxC2       pic 9(03) value 0.
+01  wLine        pic 9(03) value 0.
+01  wDayColStart pic 9(03) value 0.
+01  wDigitCol    pic 9(03) value 0.
+
+*> header text ("<< Month  YYYY >>")
+01  wMonName     pic x(09) value spaces.
+01  wHdrText     pic x(40) value spaces.
+01  wHdrPtr      pic 9(03) value 1.
+01  wHdrLen      pic 9(02) value 0.
+
+*> date arithmetic
+01  wRefMonInt   pic s9(08) value 0.    *> integer-of-date of a known Monday
+01  wFirstDate   pic 9(08) value 0.
+01  wFirstInt    pic s9(08) value 0.
+01  wNextMonDate pic 9(08) value 0.
+01  wLastInt     pic s9(08) value 0.
+01  wLastDate    pic 9(08) value 0.
+01  wLastDay     pic 9(02) value 0.
+01  wIsoDow      pic s9(04) value 0.
+01  wGridStart   pic s9(08) value 0.
+01  wCellInt     pic s9(08) value 0.
+01  wCellDate    pic 9(08) value 0.
+01  wSelInt      pic s9(08) value 0.
+01  wDelta       pic s9(02) value 0.
+01  wRow         pic 9(02) value 0.
+01  wCol         pic 9(02) value 0.
+
+*> ISO-8601 week-number calculation (Thursday-of-the-week trick)
+01  wIsoMonInt   pic s9(08) value 0.    *> in:  integer date of that week's Monday
+01  wIsoThuInt   pic s9(08) value 0.
+01  wIsoThuDate  pic 9(08) value 0.
+01  wIsoThuYear  pic 9(04) value 0.
+01  wIsoJan1Date pic 9(08) value 0.
+01  wIsoJan1Int  pic s9(08) value 0.
+01  wIsoWeek     pic 99    value 0.     *> out: ISO week number
+
+*> the displayed 6x7 month grid - built once per month/year change
+01  wGrid.
+    05  wGridRow occurs 6 times.
+        10  wGridWeekNo   pic 99.
+        10  wGridCell occurs 7 times.
+            15  wGridDay  pic 99.
+            15  wGridDate pic 9(08).
+
+01  wMonthNamesEN-Tab.
+    05  filler pic x(9) value "January".
+    05  filler pic x(9) value "February".
+    05  filler pic x(9) value "March".
+    05  filler pic x(9) value "April".
+    05  filler pic x(9) value "May".
+    05  filler pic x(9) value "June".
+    05  filler pic x(9) value "July".
+    05  filler pic x(9) value "August".
+    05  filler pic x(9) value "September".
+    05  filler pic x(9) value "October".
+    05  filler pic x(9) value "November".
+    05  filler pic x(9) value "December".
+01  wMonthNamesEN redefines wMonthNamesEN-Tab.
+    05  wMonNameEN pic x(9) occurs 12 times.
+
+01  wMonthNamesIT-Tab.
+    05  filler pic x(9) value "Gennaio".
+    05  filler pic x(9) value "Febbraio".
+    05  filler pic x(9) value "Marzo".
+    05  filler pic x(9) value "Aprile".
+    05  filler pic x(9) value "Maggio".
+    05  filler pic x(9) value "Giugno".
+    05  filler pic x(9) value "Luglio".
+    05  filler pic x(9) value "Agosto".
+    05  filler pic x(9) value "Settembre".
+    05  filler pic x(9) value "Ottobre".
+    05  filler pic x(9) value "Novembre".
+    05  filler pic x(9) value "Dicembre".
+01  wMonthNamesIT redefines wMonthNamesIT-Tab.
+    05  wMonNameIT pic x(9) occurs 12 times.
+
+01  wDayNamesEN-Tab.
+    05  filler pic x(02) value "Mo".
+    05  filler pic x(02) value "Tu".
+    05  filler pic x(02) value "We".
+    05  filler pic x(02) value "Th".
+    05  filler pic x(02) value "Fr".
+    05  filler pic x(02) value "Sa".
+    05  filler pic x(02) value "Su".
+01  wDayNamesEN redefines wDayNamesEN-Tab.
+    05  wDayNameEN pic x(02) occurs 7 times.
+
+01  wDayNamesIT-Tab.
+    05  filler pic x(02) value "Lu".
+    05  filler pic x(02) value "Ma".
+    05  filler pic x(02) value "Me".
+    05  filler pic x(02) value "Gi".
+    05  filler pic x(02) value "Ve".
+    05  filler pic x(02) value "Sa".
+    05  filler pic x(02) value "Do".
+01  wDayNamesIT redefines wDayNamesIT-Tab.
+    05  wDayNameIT pic x(02) occurs 7 times.
+
+*> Values that may be returned in CRT STATUS (or COB-CRT-STATUS)
+78  K-ENTER       VALUE 0000.
+78  K-ESCAPE      VALUE 2005.
+78  K-UP          VALUE 2003.
+78  K-DOWN        VALUE 2004.
+78  K-LEFT        VALUE 2009.
+78  K-RIGHT       VALUE 2010.
+78  K-TAB         VALUE 2007.
+78  K-PAGEUP      VALUE 2001.
+78  K-PAGEDOWN    VALUE 2002.
+78  K-HOME        VALUE 2006.
+78  K-F1          VALUE 1001.
+78  K-F2          VALUE 1002.
+78  K-F3          VALUE 1003.
+
+copy 'GC98KEYCODE.CPY'.
+copy 'GC01BOX.CPY'.
+
+LINKAGE SECTION.
+copy 'GC56DATEPICKER.CPY'.
+*> ***********************************************************************************
+*>           P R O C E D U R E   D I V I S I O N
+*> ***********************************************************************************
+PROCEDURE DIVISION using Datepicker-Area.
+*> sets in order to detect the PgUp, PgDn, PrtSc(screen print), Esc keys,
+set environment 'COB_SCREEN_EXCEPTIONS' TO 'Y'.
+set environment 'COB_SCREEN_ESC'        TO 'Y'.
+
+perform Init-Picker thru Init-Picker-Ex.
+perform Build-Grid thru Build-Grid-Ex.
+perform Display-Calendar thru Display-Calendar-Ex.
+go to loop-user-input.
+
+*> ***********************************************************************************
+*> SET UP THE WORKING DATE FROM WHATEVER THE CALLER PASSED IN
+*> ***********************************************************************************
+Init-Picker.
+   compute wRefMonInt = FUNCTION INTEGER-OF-DATE(20180101) *> a known Monday
+
+   if Dtp-DateSel = spaces or Dtp-DateSel = low-value
+      move FUNCTION CURRENT-DATE(1:8) to wSelDate
+   else
+      move Dtp-DateSel to wSelDate
+   end-if
+
+   move wSelDate(1:4) to wCurYear
+   move wSelDate(5:2) to wCurMonth
+   move wSelDate(7:2) to wCurDay
+   .
+Init-Picker-Ex. exit.
+
+*> ***********************************************************************************
+*> BUILD THE 6x7 GRID OF DAYS FOR wCurYear/wCurMonth (Monday-first weeks)
+*> ***********************************************************************************
+Build-Grid.
+   compute wFirstDate = wCurYear * 10000 + wCurMonth * 100 + 1
+   compute wFirstInt  = FUNCTION INTEGER-OF-DATE(wFirstDate)
+   compute wIsoDow    = FUNCTION MOD(wFirstInt - wRefMonInt, 7) + 1
+   compute wGridStart = wFirstInt - (wIsoDow - 1)
+   perform Compute-LastDay thru Compute-LastDay-Ex
+
+   perform varying wRow from 1 by 1 until wRow > 6
+      compute wIsoMonInt = wGridStart + ((wRow - 1) * 7)
+      perform Compute-ISOWeek thru Compute-ISOWeek-Ex
+      move wIsoWeek to wGridWeekNo(wRow)
+
+      perform varying wCol from 1 by 1 until wCol > 7
+         compute wCellInt = wIsoMonInt + (wCol - 1)
+         if wCellInt >= wFirstInt and wCellInt <= wLastInt
+            move FUNCTION DATE-OF-INTEGER(wCellInt) to wCellDate
+            move wCellDate(7:2) to wGridDay(wRow, wCol)
+            move wCellDate      to wGridDate(wRow, wCol)
+         else
+            move 0 to wGridDay(wRow, wCol)
+            move 0 to wGridDate(wRow, wCol)
+         end-if
+      end-perform
+   end-perform
+   .
+Build-Grid-Ex. exit.
+
+*> ***********************************************************************************
+*> LAST DAY (AND ITS DATE) OF wCurYear/wCurMonth - one month later, minus a day
+*> ***********************************************************************************
+Compute-LastDay.
+   if wCurMonth = 12
+      compute wNextMonDate = (wCurYear + 1) * 10000 + 0101
+   else
+      compute wNextMonDate = wCurYear * 10000 + (wCurMonth + 1) * 100 + 1
+   end-if
+   compute wLastInt  = FUNCTION INTEGER-OF-DATE(wNextMonDate) - 1
+   move FUNCTION DATE-OF-INTEGER(wLastInt) to wLastDate
+   .
+Compute-LastDay-Ex. exit.
+
+*> ***********************************************************************************
+*> ISO-8601 WEEK NUMBER of the week whose Monday's integer date is wIsoMonInt,
+*> using the standard rule that a week belongs to the year of its Thursday
+*> ***********************************************************************************
+Compute-ISOWeek.
+   compute wIsoThuInt   = wIsoMonInt + 3
+   move FUNCTION DATE-OF-INTEGER(wIsoThuInt) to wIsoThuDate
+   move wIsoThuDate(1:4) to wIsoThuYear
+   compute wIsoJan1Date = wIsoThuYear * 10000 + 0101
+   compute wIsoJan1Int  = FUNCTION INTEGER-OF-DATE(wIsoJan1Date)
+   compute wIsoWeek     = ((wIsoThuInt - wIsoJan1Int) / 7) + 1
+   .
+Compute-ISOWeek-Ex. exit.
+
+*> ***********************************************************************************
+*> DRAW THE BOX, THE MONTH/YEAR HEADER, THE WEEKDAY ROW AND THE WEEK ROWS
+*> ***********************************************************************************
+Display-Calendar.
+   if Dtp-Dim = "S"
+      move 1 to wGap
+   else
+      move 2 to wGap
+   end-if
+   compute wCellW = wGap + 2
+   compute wWidth = wWkW + 1 + (7 * wCellW)
+   compute wBoxR2 = Dtp-r1 + 9
+   compute wBoxC2 = Dtp-c1 + wWidth + 1
+
+   initialize Box-Area all to value
+   move Dtp-r1      to Box-r1
+   move Dtp-c1      to Box-c1
+   move wBoxR2      to Box-r2
+   move wBoxC2      to Box-c2
+   move Dtp-Style   to Box-style
+   move wBox3D      to Box-3D
+   move Dtp-bco     to Box-bco
+   move Dtp-fco     to Box-fco
+   move Dtp-shadow  to Box-shadow
+   move Dtp-tit     to Box-tit
+   move Dtp-titDes  to Box-titDes
+   call "GC01BOX" using Box-Area
+
+   perform Display-Header     thru Display-Header-Ex
+   perform Display-WeekdayRow thru Display-WeekdayRow-Ex
+   perform Display-Weeks      thru Display-Weeks-Ex
+   .
+Display-Calendar-Ex. exit.
+
+Display-Header.
+   if Dtp-Lang = "IT"
+      move wMonNameIT(wCurMonth) to wMonName
+   else
+      move wMonNameEN(wCurMonth) to wMonName
+   end-if
+
+   move 1      to wHdrPtr
+   move spaces to wHdrText
+   string "<< " delimited by size
+          FUNCTION TRIM(wMonName) delimited by space
+          " "   delimited by size
+          wCurYear delimited by size
+          " >>" delimited by size
+     into wHdrText
+     with pointer wHdrPtr
+   end-string
+   compute wHdrLen = wHdrPtr - 1
+   compute wDigitCol = Dtp-c1 + 1 + ((wWidth - wHdrLen) / 2)
+
+   display wHdrText(1:wHdrLen) at line (Dtp-r1 + 1) col wDigitCol
+      with background-color Dtp-bco foreground-color Dtp-fco highlight
+   end-display
+   .
+Display-Header-Ex. exit.
+
+Display-WeekdayRow.
+   if Dtp-ShowWeek = "Y"
+      display "Wk" at line (Dtp-r1 + 2) col (Dtp-c1 + wWkW - 1)
+         with background-color Dtp-bco foreground-color Dtp-fco
+      end-display
+   end-if
+
+   perform varying wCol from 1 by 1 until wCol > 7
+      compute wDayColStart = Dtp-c1 + 1 + wWkW + ((wCol - 1) * wCellW)
+      compute wDigitCol    = wDayColStart + (wCellW - 2)
+      if Dtp-Lang = "IT"
+         display wDayNameIT(wCol) at line (Dtp-r1 + 2) col wDigitCol
+            with background-color Dtp-bco foreground-color Dtp-fco
+         end-display
+      else
+         display wDayNameEN(wCol) at line (Dtp-r1 + 2) col wDigitCol
+            with background-color Dtp-bco foreground-color Dtp-fco
+         end-display
+      end-if
+   end-perform
+   .
+Display-WeekdayRow-Ex. exit.
+
+Display-Weeks.
+   perform varying wRow from 1 by 1 until wRow > 6
+      compute wLine = Dtp-r1 + 2 + wRow
+
+      if Dtp-ShowWeek = "Y"
+         compute wDigitCol = Dtp-c1 + wWkW - 1
+         display wGridWeekNo(wRow) at line wLine col wDigitCol
+            with background-color Dtp-bco foreground-color Dtp-fco
+         end-display
+      end-if
+
+      perform varying wCol from 1 by 1 until wCol > 7
+         if wGridDay(wRow, wCol) not = 0
+            compute wDayColStart = Dtp-c1 + 1 + wWkW + ((wCol - 1) * wCellW)
+            compute wDigitCol    = wDayColStart + (wCellW - 2)
+            if wGridDate(wRow, wCol) = wSelDate
+               display wGridDay(wRow, wCol) at line wLine col wDigitCol
+                  with background-color Dtp-fco foreground-color Dtp-bco highlight
+               end-display
+            else
+               display wGridDay(wRow, wCol) at line wLine col wDigitCol
+                  with background-color Dtp-bco foreground-color Dtp-fco
+               end-display
+            end-if
+         end-if
+      end-perform
+   end-perform
+   .
+Display-Weeks-Ex. exit.
+
+*> ***********************************************************************************
+*> WAIT FOR USER INPUT
+*> ***********************************************************************************
+loop-user-input.
+   move 0 to wInt
+   call static "curs_set" using by value wInt end-call
+
+   move low-value to wDummy
+   accept wDummy at 2580
+          with auto background-color red foreground-color white end-accept
+
+   EVALUATE TRUE
+      *> a 1-char ACCEPT WITH AUTO completes on Enter too, leaving the
+      *> field unchanged - pre-clearing it to low-value above lets us
+      *> tell "Enter" (still low-value) apart from an actual space bar
+      *> press (wDummy comes back as a real space character)
+      when wCRT-STATUS = K-ENTER and wDummy = space
+         perform Next-Month thru Next-Month-Ex
+
+      when wCRT-STATUS = K-ENTER
+         move K-Enter to Dtp-Key
+         go END-PROGRAM
+
+      when wCRT-STATUS = K-ESCAPE
+         move K-ESCAPE to Dtp-Key
+         go END-PROGRAM
+
+      when wCRT-STATUS = K-PAGEDOWN or wCRT-STATUS = K-TAB
+         perform Next-Month thru Next-Month-Ex
+
+      when wCRT-STATUS = K-PAGEUP
+         perform Prev-Month thru Prev-Month-Ex
+
+      when wCRT-STATUS = K-HOME
+         perform Jump-Today thru Jump-Today-Ex
+
+      when wCRT-STATUS = K-RIGHT
+         move 1 to wDelta
+         perform Move-Day thru Move-Day-Ex
+
+      when wCRT-STATUS = K-LEFT
+         move -1 to wDelta
+         perform Move-Day thru Move-Day-Ex
+
+      when wCRT-STATUS = K-DOWN
+         move 7 to wDelta
+         perform Move-Day thru Move-Day-Ex
+
+      when wCRT-STATUS = K-UP
+         move -7 to wDelta
+         perform Move-Day thru Move-Day-Ex
+
+      when wDummy = "+"
+         perform Next-Year thru Next-Year-Ex
+
+      when wDummy = "-"
+         perform Prev-Year thru Prev-Year-Ex
+
+      when wCRT-STATUS = K-F1
+         perform Cycle-Fco thru Cycle-Fco-Ex
+
+      when wCRT-STATUS = K-F2
+         perform Cycle-Bco thru Cycle-Bco-Ex
+
+      when wCRT-STATUS = K-F3
+         perform Cycle-Style thru Cycle-Style-Ex
+
+      when wCRT-STATUS = K-F4
+         perform Toggle-Title thru Toggle-Title-Ex
+
+      when wCRT-STATUS = K-F5
+         perform Toggle-Shadow thru Toggle-Shadow-Ex
+
+      when wCRT-STATUS = K-F6
+         perform Toggle-Lang thru Toggle-Lang-Ex
+
+      when wCRT-STATUS = K-F7
+         perform Cycle-3D thru Cycle-3D-Ex
+
+   END-EVALUATE
+
+   go to loop-user-input
+   .
+END-PROGRAM.
+   Goback.
+
+*> ***********************************************************************************
+*> NAVIGATION
+*> ***********************************************************************************
+Move-Day.
+   compute wSelInt = FUNCTION INTEGER-OF-DATE(wSelDate) + wDelta
+   move FUNCTION DATE-OF-INTEGER(wSelInt) to wSelDate
+   move wSelDate(1:4) to wCurYear
+   move wSelDate(5:2) to wCurMonth
+   move wSelDate(7:2) to wCurDay
+   perform Build-Grid thru Build-Grid-Ex
+   perform Display-Calendar thru Display-Calendar-Ex
+   .
+Move-Day-Ex. exit.
+
+Jump-Today.
+   move FUNCTION CURRENT-DATE(1:8) to wSelDate
+   move wSelDate(1:4) to wCurYear
+   move wSelDate(5:2) to wCurMonth
+   move wSelDate(7:2) to wCurDay
+   perform Build-Grid thru Build-Grid-Ex
+   perform Display-Calendar thru Display-Calendar-Ex
+   .
+Jump-Today-Ex. exit.
+
+Next-Month.
+   if wCurMonth = 12
+      move 1 to wCurMonth
+      add 1 to wCurYear
+   else
+      add 1 to wCurMonth
+   end-if
+   perform Settle-CurDay thru Settle-CurDay-Ex
+   .
+Next-Month-Ex. exit.
+
+Prev-Month.
+   if wCurMonth = 1
+      move 12 to wCurMonth
+      subtract 1 from wCurYear
+   else
+      subtract 1 from wCurMonth
+   end-if
+   perform Settle-CurDay thru Settle-CurDay-Ex
+   .
+Prev-Month-Ex. exit.
+
+Next-Year.
+   add 1 to wCurYear
+   perform Settle-CurDay thru Settle-CurDay-Ex
+   .
+Next-Year-Ex. exit.
+
+Prev-Year.
+   subtract 1 from wCurYear
+   perform Settle-CurDay thru Settle-CurDay-Ex
+   .
+Prev-Year-Ex. exit.
+
+*> clamp wCurDay to the last day of the (possibly new) month, rebuild
+*> wSelDate from wCurYear/wCurMonth/wCurDay, then redraw
+Settle-CurDay.
+   perform Compute-LastDay thru Compute-LastDay-Ex
+   move wLastDate(7:2) to wLastDay
+   if wCurDay > wLastDay
+      move wLastDay to wCurDay
+   end-if
+   compute wSelDate = wCurYear * 10000 + wCurMonth * 100 + wCurDay
+   perform Build-Grid thru Build-Grid-Ex
+   perform Display-Calendar thru Display-Calendar-Ex
+   .
+Settle-CurDay-Ex. exit.
+
+*> ***********************************************************************************
+*> ON-SCREEN APPEARANCE TOGGLES (F1-F7)
+*> ***********************************************************************************
+Cycle-Fco.
+   add 1 to Dtp-fco
+   if Dtp-fco > 7 move 0 to Dtp-fco end-if
+   perform Display-Calendar thru Display-Calendar-Ex
+   .
+Cycle-Fco-Ex. exit.
+
+Cycle-Bco.
+   add 1 to Dtp-bco
+   if Dtp-bco > 7 move 0 to Dtp-bco end-if
+   perform Display-Calendar thru Display-Calendar-Ex
+   .
+Cycle-Bco-Ex. exit.
+
+Cycle-Style.
+   evaluate Dtp-Style
+      when "S" move "D" to Dtp-Style
+      when "D" move "N" to Dtp-Style
+      when "N" move "U" to Dtp-Style
+      when other move "S" to Dtp-Style
+   end-evaluate
+   perform Display-Calendar thru Display-Calendar-Ex
+   .
+Cycle-Style-Ex. exit.
+
+Toggle-Title.
+   if Dtp-tit = "Y" move "N" to Dtp-tit else move "Y" to Dtp-tit end-if
+   perform Display-Calendar thru Display-Calendar-Ex
+   .
+Toggle-Title-Ex. exit.
+
+Toggle-Shadow.
+   if Dtp-shadow = "Y" move "N" to Dtp-shadow else move "Y" to Dtp-shadow end-if
+   perform Display-Calendar thru Display-Calendar-Ex
+   .
+Toggle-Shadow-Ex. exit.
+
+Toggle-Lang.
+   if Dtp-Lang = "EN" move "IT" to Dtp-Lang else move "EN" to Dtp-Lang end-if
+   perform Display-Calendar thru Display-Calendar-Ex
+   .
+Toggle-Lang-Ex. exit.
+
+Cycle-3D.
+   evaluate wBox3D
+      when "N" move "R" to wBox3D
+      when "R" move "E" to wBox3D
+      when other move "N" to wBox3D
+   end-evaluate
+   perform Display-Calendar thru Display-Calendar-Ex
+   .
+Cycle-3D-Ex. exit.
+
+End Program GC56DATEPICKER.
