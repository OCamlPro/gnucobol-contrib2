@@ -0,0 +1,20 @@
+      *> ***********************************************************************************
+      *> GnuCOBOL TT (TUI TOOLS) COLLECTION
+      *> Purpose:    Shared TABE file working-storage layout, used by every
+      *>             program that opens a "table headers" file (GC76TABHEADERS,
+      *>             GC76TABLIST and friends).
+      *> Author:     Eugenio Di Lorenzo - Italia (DILO)
+      *> License:    Copyright 2018 E.Di Lorenzo - LGPL, 3.0 (or greater)
+      *> Version:    1.0 2018.01.01
+      *> ***********************************************************************************
+       01  TABEFSPEC            pic x(12) value spaces.
+       01  Tabe-fs              pic x(02) value spaces.
+       01  wTabeFileName        pic x(12) value 'TABE0001.DAT'.
+       01  wTabe-Rec.
+           05  wTabe-key.
+               10  wTabe-ktip       pic x(01).
+               10  wTabe-ktab.
+                   15  wTabe-ktab9  pic 9(03).
+               10  wTabe-kcod       pic x(03).
+           05  wTabe-data           pic x(75).
+           05  wTabe-Fill           pic x(18).
