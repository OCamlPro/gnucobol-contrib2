@@ -18,7 +18,7 @@ ENVIRONMENT DIVISION.
 Configuration Section.
 Special-Names.
    CRT STATUS IS wKeyPressed
-   Currency Sign is '�'
+   Currency Sign is 'L'
    Decimal-Point is Comma.
 REPOSITORY.
     FUNCTION ALL INTRINSIC.
@@ -31,6 +31,12 @@ File-Control.
           record key   is Tabe-key
           file status  is Tabe-fs.
 
+*>     F4 print/export - one TABE0nnn.LST report file per TABE0nnn.DAT
+   select TABEREP
+          assign       to REPFSPEC
+          organization is line sequential
+          file status  is TabeRep-fs.
+
 *> **************************************************************
 *>           D A T A     D I V I S I O N
 *> **************************************************************
@@ -45,6 +51,9 @@ FILE SECTION.
         07 Tabe-kcod                pic x(003).
      05 Tabe-data                   pic x(093).
 
+ fd  TABEREP. *>      label records are standard.
+ 01  TabeRep-record                pic x(104).
+
 Working-Storage Section.
 
 01 black   constant as 0.
@@ -73,6 +82,7 @@ Working-Storage Section.
 78  K-SHIFT-F1    VALUE 1013.
 78  K-F2          VALUE 1002.
 78  K-SHIFT-F2    VALUE 1014.
+78  K-F3          VALUE 1003.
 01  wKeyPressed       PIC  9(04) VALUE 9999.
 
 01  TimeBackCol       pic s9(04) value white.
@@ -163,9 +173,25 @@ Working-Storage Section.
     '****** end of file ***    *** end of file ***     ' &
     '   *** end of file ***    *** end of file ***     '.
 
- 01  menu.
+ 01  wMenu.
      03           pic  x(80) value
-         ' F1= Help; F2= Ruler; TAB; BACKTAB;                                   Scroll:xx '.
+         ' F1= Help; F2= Ruler; F3= Jump to key; F4= Print; TAB; BACKTAB;       Scroll:xx '.
+
+*>     F3 = jump to key - lets the operator type a Tabe-key (ktip,
+*>     ktab, kcod) and repositions the browse directly there, instead
+*>     of paging one screen at a time through a large table file
+01  wJumpPrompt   pic x(80) value
+    ' JUMP TO KEY  type:  tab:    code:    ESC=Cancel  Enter=Jump                    '.
+01  wJumpTip      pic x(01) value space.
+01  wJumpTab      pic x(03) value space.
+01  wJumpCod      pic x(03) value space.
+01  wSaveJumpKey  pic x(07) value space.
+
+*>     F4 = print/export - spools the whole table file (not just the
+*>     20-odd rows currently on screen) to a sequential report file,
+*>     one TABE0nnn.LST per TABE0nnn.DAT, for a paper/audit copy
+01  REPFSPEC      pic x(12) value spaces.
+01  TabeRep-fs    pic x(02) value spaces.
 
  COPY 'GC76TABCOPY.CPY'.
  COPY 'GC01BOX.CPY'.
@@ -173,6 +199,19 @@ Working-Storage Section.
  COPY 'GC09BUTTONS.CPY'.
  COPY 'GC98KEYCODE.CPY'.
 
+*>     dynamic TABLE FILE menu - every TABE0nnn.DAT that
+*>     CBL_CHECK_FILE_EXIST finds on disk becomes a button, instead of
+*>     the menu being limited to a hardcoded 001-008
+01  wMaxFiles      pic 9(03) value 20.
+01  wFileCount     pic 9(02) value 0.
+01  wFileNbr       pic 9(03) value 0.
+01  wBtnIdx        pic 9(02) value 0.
+01  wBtnRow        pic 9(03) value 0.
+01  wCheckName     pic x(12) value spaces.
+01  wCheckDetails  pic x(30) value spaces.
+01  wFileNbrTab.
+    05 wFileNbrEl  pic x(03) occurs 20 times.
+
 01  Lista-Area.
    05  li-righe    pic  9(04) value  25.
    05  li-scroll   pic  9(02) value  10.
@@ -199,7 +238,7 @@ set environment 'COB_SCREEN_ESC'        TO 'Y'.
 
 Start-program.
    perform TableFileSelection thru TableFileSelectionEx
-   if bu-Key = Key-Escape go End-Program end-if
+   if bu-Key = K-ESCAPE go End-Program end-if
    move    wTabeFilename to TABEFSPEC
 
    move 01       to li-start
@@ -427,6 +466,18 @@ Loop-Accept-A-Key.
      perform DisplayPF-Row thru DisplayPF-RowEx
     end-if
 
+   *> *************************************************************
+   *> F3 = JUMP TO KEY
+   *> *************************************************************
+   when wKeyPressed = K-F3
+        perform JumpToKey thru JumpToKeyEx
+
+   *> *************************************************************
+   *> F4 = PRINT / EXPORT THE FULL LISTING
+   *> *************************************************************
+   when wKeyPressed = K-F4
+        perform Export-Listing thru Export-ListingEx
+
    end-evaluate
 
    if SW-DISPLAY = 1
@@ -472,8 +523,8 @@ End-Program.
  DisplayHeaderEx. exit.
 
  DisplayPF-Row.
-     move li-scroll to menu(78:2)
-     display menu   at line li-righe column 01 :BCOL: t-back :FCOL: t-fore.
+     move li-scroll to wMenu(78:2)
+     display wMenu   at line li-righe column 01 :BCOL: t-back :FCOL: t-fore.
  DisplayPF-RowEx. exit.
 
  InitializeTable.
@@ -541,6 +592,107 @@ End-Program.
      perform ScreenRestore thru ScreenRestoreEx .
  ImpostaPrimaDellaCallEx. exit.
 
+ *> *************************************************************
+ *> F3 = JUMP TO KEY - prompts for a Tabe-key (ktip/ktab/kcod) and
+ *> repositions the browse there, the same way ImpostaPrimaDellaCall
+ *> repositions it after a CALL from another program
+ *> *************************************************************
+ JumpToKey.
+     move space to wJumpTip wJumpTab wJumpCod
+     perform ShowCursor thru ShowCursorEx
+     display wJumpPrompt at line li-righe column 01 :BCOL: t-back :FCOL: t-fore
+     accept wJumpTip at line li-righe column 20 :BCOL: t-back :FCOL: t-fore
+     if wKeyPressed not = K-ESCAPE
+        accept wJumpTab at line li-righe column 26 :BCOL: t-back :FCOL: t-fore
+     end-if
+     if wKeyPressed not = K-ESCAPE
+        accept wJumpCod at line li-righe column 35 :BCOL: t-back :FCOL: t-fore
+     end-if
+     perform HideCursor thru HideCursorEx
+     perform DisplayPF-Row thru DisplayPF-RowEx
+     if wKeyPressed not = K-ESCAPE
+        and (wJumpTip not = space or wJumpTab not = space
+                                   or wJumpCod not = space)
+        Close TABE
+        move wJumpTip to Tabe-ktip
+        move wJumpTab to Tabe-ktab
+        move wJumpCod to Tabe-kcod
+        move 'N' to PrimaVolta
+        perform InitializeTable thru InitializeTableEx
+        if Eof
+           perform LastPage thru LastPageEx
+           move 'top' to curr-row
+        end-if
+        move 1 to sw-display
+     end-if
+     .
+ JumpToKeyEx. exit.
+
+ *> *************************************************************
+ *> F4 = PRINT/EXPORT - spools the whole table file, not just the
+ *> rows currently on screen, out to a sequential report file
+ *> *************************************************************
+ Build-ReportFileName.
+      move wTabeFilename(1:8) to REPFSPEC(1:8)
+      move '.LST'              to REPFSPEC(9:4)
+      .
+ Build-ReportFileName-ex. exit.
+
+ Export-Listing.
+      perform ShowCursor thru ShowCursorEx
+      perform ScreenSave thru ScreenSaveEx
+      move T1-riga(1) to riga
+      move rTabe-Key  to wSaveJumpKey
+      Close TABE
+      perform Build-ReportFileName thru Build-ReportFileName-ex
+      open output TABEREP
+      if TabeRep-fs not = '00'
+         move low-value to Bxm-tabmex
+         move '    Unable to open report file      ' & x'00' to bxm-mex(3)
+         perform DisplayMessage thru DisplayMessageEx
+      else
+         move RigaT(1:104) to TabeRep-record
+         write TabeRep-record
+         open input TABE
+         move low-value to Tabe-Rec
+         set NoEof to true
+         perform Export-OneRow thru Export-OneRowEx
+            until Eof
+         close TABE
+         close TABEREP
+         move low-value to Bxm-tabmex
+         move '  Listing exported to report file   ' & x'00' to bxm-mex(3)
+         perform DisplayMessage thru DisplayMessageEx
+      end-if
+      *> reposition the browse back where the operator left it
+      move wSaveJumpKey(1:1) to Tabe-ktip
+      move wSaveJumpKey(2:3) to Tabe-ktab
+      move wSaveJumpKey(5:3) to Tabe-kcod
+      move 'N' to PrimaVolta
+      perform InitializeTable thru InitializeTableEx
+      if Eof
+         perform LastPage thru LastPageEx
+         move 'top' to curr-row
+      end-if
+      perform DisplayPF-Row thru DisplayPF-RowEx
+      move 1 to sw-display
+      perform ScreenRestore thru ScreenRestoreEx
+      perform HideCursor thru HideCursorEx
+      .
+ Export-ListingEx. exit.
+
+ Export-OneRow.
+      read TABE next into wTabe-Rec
+      if Tabe-fs = '10'
+         set Eof to true
+      else
+         perform Prepare-Row thru Prepare-RowEx
+         move riga to TabeRep-record
+         write TabeRep-record
+      end-if
+      .
+ Export-OneRowEx. exit.
+
  FirstPage.
      move top-of-list to t1-riga(1)
      perform varying i from 2 by 1 until i > t1-max or Eof
@@ -586,7 +738,7 @@ Accept-a-Key.
 
    *> loop to diaplay time until a key is pressed
    perform forever
-        accept omitted with AUTO TIMEOUT 1 end-accept
+        accept omitted with AUTO TIME-OUT 1 end-accept
         IF wKeyPressed = K-TIMEOUT
            *> after a timeout, accept returns 8001
               accept wOra from time
@@ -642,16 +794,16 @@ Accept-a-KeyEx.
        move ' > TAB / BACKTAB scroll horizontal ' & x'00' to bxm-mex(06)
        move ' >                                 ' & x'00' to bxm-mex(07)
        move ' > F2= Display or Hide a ruler     ' & x'00' to bxm-mex(08)
-       move ' >                                 ' & x'00' to bxm-mex(09)
+       move ' > F3= Jump to a key               ' & x'00' to bxm-mex(09)
        move ' > ESCAPE = exit                   ' & x'00' to bxm-mex(10)
-       move ' >                                 ' & x'00' to bxm-mex(11)
+       move ' > F4= Print/export the full list  ' & x'00' to bxm-mex(11)
        move ' >                                 ' & x'00' to bxm-mex(12)
        move ' >                                 ' & x'00' to bxm-mex(13)
        move ' >                                 ' & x'00' to bxm-mex(14)
        move ' >                                 ' & x'00' to bxm-mex(15)
        move ' >                                 ' & x'00' to bxm-mex(16)
        move ' >                                 ' & x'00' to bxm-mex(17)
-       CALL GC02BOXMEX USING BY REFERENCE BOXMEX-AREA
+       CALL "GC02BOXMEX" USING BY REFERENCE BOXMEX-AREA
 
        perform ScreenRestore thru ScreenRestoreEx .
  HelpWindowEx. exit.
@@ -666,12 +818,21 @@ Accept-a-KeyEx.
     CALL 'CBL_DELETE_FILE' USING wScreenName.
  ScreenRestoreEx. Exit.
 
+ DisplayMessage.
+    move 'Y' to Bxm-click
+    move '010023019054' to Bxm-rc
+    move cyan to Bxm-bco Bxm-bcoM move white to Bxm-fco Bxm-fcoM
+    move 'Y' to Bxm-fcoH
+    move 'S' to Bxm-style
+    call "GC02BOXMEX" using BOXMEX-AREA
+    initialize Bxm-tabmex all to value.
+ DisplayMessageEx. exit.
 
  TableFileSelection.
    *> background box
    move '002001024080' to Box-rc
    set Box-bco to green Move 'N' to Box-3D
-   CALL GC01BOX USING BY CONTENT BOX-AREA
+   CALL "GC01BOX" USING BY CONTENT BOX-AREA
 
    display ' TABLE LIST MANAGEMENT                                                          '
                   at 0101 :BCOL: green Foreground-Color white highlight
@@ -684,30 +845,63 @@ Accept-a-KeyEx.
    *> ********************************************************
    move '004017023065' to Box-rc
    set Box-bco to white
-   CALL GC01BOX USING BY CONTENT BOX-AREA
+   CALL "GC01BOX" USING BY CONTENT BOX-AREA
 
    move 'E'   to box-3d
    move 'Y' to Bu-Click bu-Shadow
    display '   SELECT A TABLE FILE ' at 005031 :BCOL: white foreground-Color red
-   move '104007031   1  TABLE FILE 001     '  & x'00' to Bu-Ele(01)
-   move ' 04009031   2  TABLE FILE 002     '  & x'00' to Bu-Ele(02)
-   move ' 04011031   3  TABLE FILE 003     '  & x'00' to Bu-Ele(03)
-   move ' 04013031   4  TABLE FILE 004     '  & x'00' to Bu-Ele(04)
-   move ' 04015031   5  TABLE FILE 005     '  & x'00' to Bu-Ele(05)
-   move ' 04017031   6  TABLE FILE 006     '  & x'00' to Bu-Ele(06)
-   move ' 04019031   7  TABLE FILE 007     '  & x'00' to Bu-Ele(07)
-   move ' 04021031   8  TABLE FILE 008     '  & x'00' to Bu-Ele(08)
-   CALL GC09BUTTONS using Buttons-Area
-
-   evaluate Bu-selected
-       when 1 move '001' to wTabeFilename(6:3)
-       when 2 move '002' to wTabeFilename(6:3)
-       when 3 move '003' to wTabeFilename(6:3)
-       when 4 move '004' to wTabeFilename(6:3)
-       when 5 move '005' to wTabeFilename(6:3)
-       when 6 move '006' to wTabeFilename(6:3)
-       when 7 move '007' to wTabeFilename(6:3)
-       when 8 move '008' to wTabeFilename(6:3)
-   end-evaluate
+
+   perform Scan-TableFiles thru Scan-TableFiles-ex
+
+   if wFileCount = 0
+      DISPLAY "  No table files found.......: " AT 002005 :BCOL: red :FCOL: white
+      DISPLAY " press a Key to continue ..... " AT 002038 :BCOL: red :FCOL: white
+      accept omitted
+   else
+      move low-value to Buttons-Area
+      perform Build-TableFileButton thru Build-TableFileButton-ex
+         varying wBtnIdx from 1 by 1 until wBtnIdx > wFileCount
+
+      CALL "GC09BUTTONS" using Buttons-Area
+
+      move wFileNbrEl(Bu-selected) to wTabeFilename(6:3)
+   end-if
    continue.
 TableFileSelectionEx. exit.
+
+Scan-TableFiles.
+*>     probes TABE0001.DAT .. TABE0(wMaxFiles).DAT on disk and keeps
+*>     the numbers of whichever ones actually exist
+     move 0 to wFileCount
+     perform Scan-OneTableFile thru Scan-OneTableFile-ex
+        varying wFileNbr from 1 by 1 until wFileNbr > wMaxFiles
+     .
+Scan-TableFiles-ex. exit.
+
+Scan-OneTableFile.
+     move 'TABE0'    to wCheckName(1:5)
+     move wFileNbr   to wCheckName(6:3)
+     move '.DAT'     to wCheckName(9:4)
+     call "CBL_CHECK_FILE_EXIST" using wCheckName wCheckDetails
+     if return-code = 0
+        add 1 to wFileCount
+        move wFileNbr to wFileNbrEl(wFileCount)
+     end-if
+     .
+Scan-OneTableFile-ex. exit.
+
+Build-TableFileButton.
+*>     one GC09BUTTONS entry per table file found by Scan-TableFiles,
+*>     stacked two rows apart starting under the selection box title
+*>     the same way the original fixed eight-entry menu did
+     compute wBtnRow = 7 + ((wBtnIdx - 1) * 2)
+     move spaces to Bu-Item(wBtnIdx)
+     move wBtnIdx to Bu-Item(wBtnIdx) (3:2)
+     string 'TABLE FILE ' wFileNbrEl(wBtnIdx)
+            delimited by size into Bu-Item(wBtnIdx) (7:15)
+     move low-value to Bu-Item(wBtnIdx) (25:1)
+     move wBtnRow  to Bu-r(wBtnIdx)
+     move 31       to Bu-c(wBtnIdx)
+     move 4        to Bu-Hot(wBtnIdx)
+     .
+Build-TableFileButton-ex. exit.
