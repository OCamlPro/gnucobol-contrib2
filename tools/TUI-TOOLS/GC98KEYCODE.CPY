@@ -0,0 +1,16 @@
+      *> ***********************************************************************************
+      *> GnuCOBOL TT (TUI TOOLS) COLLECTION
+      *> Purpose:    Shared CRT STATUS function-key codes not already declared
+      *>             locally by the programs that COPY this member (F1-F3, F9,
+      *>             F10 are declared inline where needed; F4-F8 are kept here
+      *>             so every caller can reach the full F1-F10 range without
+      *>             re-declaring the same 78-level names twice).
+      *> Author:     Eugenio Di Lorenzo - Italia (DILO)
+      *> License:    Copyright 2018 E.Di Lorenzo - LGPL, 3.0 (or greater)
+      *> Version:    1.0 2018.01.01
+      *> ***********************************************************************************
+       78  K-F4          VALUE 1004.
+       78  K-F5          VALUE 1005.
+       78  K-F6          VALUE 1006.
+       78  K-F7          VALUE 1007.
+       78  K-F8          VALUE 1008.
