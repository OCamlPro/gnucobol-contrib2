@@ -0,0 +1,372 @@
+       >>SOURCE FORMAT IS FREE
+IDENTIFICATION DIVISION.
+program-id. GC76TABRECON.
+*> ***********************************************************************************
+*> GnuCOBOL TT (TUI TOOLS) COLLECTION
+*> Purpose:    Batch reconciliation of the Tabe-keyed table files (the
+*>             TABE0nnn.DAT files GC76TABHEADERS/GC76TABLIST maintain)
+*>             between two environments - test vs production, or any
+*>             two directories each holding their own copy of
+*>             TABE0001.DAT .. TABE0(wMaxTabFiles).DAT. Reports every
+*>             Tabe-key present in only one environment, and every key
+*>             present in both with different Tabe-data, instead of
+*>             someone opening GC76TABLIST against each copy and
+*>             comparing by eye.
+*> Tectonics:  cobc -x GC76TABRECON.COB  (use GnuCOBOL 2.2 or greater)
+*> Usage:      GC76TABRECON
+*> Parameters: GC76TABRECON_DIR1 / GC76TABRECON_DIR2 in the process
+*>             environment name the two directories to compare -
+*>             unset (or blank) means "the current directory", so a
+*>             run with neither set compares a directory against
+*>             itself (harmless - every file matches) rather than
+*>             failing outright.
+*> Author:     Eugenio Di Lorenzo - Italia (DILO)
+*> License:    Copyright 2018 E.Di Lorenzo - LGPL, 3.0 (or greater)
+*> Version:    1.0 2018.01.01
+*> Changelog:  1.0 first release.
+*> ***********************************************************************************
+ENVIRONMENT DIVISION.
+CONFIGURATION SECTION.
+REPOSITORY.
+    FUNCTION ALL INTRINSIC.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+   *> the "env 1" copy of whichever TABE0nnn.DAT is being reconciled
+   select TabeOld
+          assign       to dynamic wFileSpec1
+          access mode  is dynamic
+          organization is indexed
+          record key   is Tabe1-key
+          file status  is fs-tabeold.
+
+   *> the "env 2" copy of the same TABE0nnn.DAT
+   select TabeNew
+          assign       to dynamic wFileSpec2
+          access mode  is dynamic
+          organization is indexed
+          record key   is Tabe2-key
+          file status  is fs-tabenew.
+
+   *> discrepancy report - one line per key found only in one
+   *> environment, or found in both with different Tabe-data
+   select ReconRpt
+          assign       to dynamic wReconRptName
+          organization is line sequential
+          file status  is fs-reconrpt.
+
+DATA DIVISION.
+FILE SECTION.
+fd  TabeOld. *> label records are standard.
+01  Tabe1-record.
+    05 Tabe1-key.
+       07 Tabe1-ktip             pic x(001).
+       07 Tabe1-ktab             pic x(003).
+       07 Tabe1-kcod             pic x(003).
+    05 Tabe1-data                pic x(093).
+
+fd  TabeNew. *> label records are standard.
+01  Tabe2-record.
+    05 Tabe2-key.
+       07 Tabe2-ktip             pic x(001).
+       07 Tabe2-ktab             pic x(003).
+       07 Tabe2-kcod             pic x(003).
+    05 Tabe2-data                pic x(093).
+
+fd  ReconRpt. *> label records are standard.
+01  ReconRpt-record               pic x(100).
+
+*>****************************************************************
+*>                   W O R K I N G   S T O R A G E
+*>****************************************************************
+WORKING-STORAGE SECTION.
+01  wMaxTabFiles    pic 9(03) value 8.
+01  wTabNbr         pic 9(03) value 0.
+
+01  fs-tabeold      pic x(02) value spaces.
+01  fs-tabenew      pic x(02) value spaces.
+01  fs-reconrpt     pic x(02) value spaces.
+
+01  wk-env-name     pic x(20) value spaces.
+01  wk-env-value    pic x(60) value spaces.
+01  wDir1           pic x(60) value spaces.
+01  wDir2           pic x(60) value spaces.
+01  wFileSpec1      pic x(80) value spaces.
+01  wFileSpec2      pic x(80) value spaces.
+01  wReconRptName   pic x(20) value 'TABERECON.RPT'.
+01  wReconRptOpen   pic x(01) value 'N'.
+
+01  wTabFileName    pic x(12) value spaces.
+01  wCheckDetails   pic x(30) value spaces.
+01  wExists1        pic x(01) value 'N'.
+01  wExists2        pic x(01) value 'N'.
+
+01  wAtEnd1         pic x(01) value 'N'.
+01  wAtEnd2         pic x(01) value 'N'.
+01  wReconLine      pic x(100) value spaces.
+
+01  wFilesCompared  pic 9(03) value 0.
+01  wFilesSkipped   pic 9(03) value 0.
+01  wCountOnly1     pic 9(05) value 0.
+01  wCountOnly2     pic 9(05) value 0.
+01  wCountDiffer    pic 9(05) value 0.
+01  wCountMatch     pic 9(05) value 0.
+
+PROCEDURE DIVISION.
+Start-Recon.
+    perform Read-Env-Parms
+    perform Open-Report
+    display "*===============================================* "
+    display " GC76TABRECON - Tabe file reconciliation "
+    display " env 1: " wDir1
+    display " env 2: " wDir2
+    display "*===============================================* "
+    perform Process-One-Table
+       thru Process-One-Table-Ex
+       varying wTabNbr from 1 by 1 until wTabNbr > wMaxTabFiles
+    perform Close-Report
+    perform Display-Summary
+    move zero to return-code
+    goback
+    .
+*>-------------------------------------------------------------------*
+*> Read-Env-Parms
+*> GC76TABRECON_DIR1 / GC76TABRECON_DIR2 in the process environment
+*> name the two directories to compare - unset (blank) leaves that
+*> side pointed at the current directory.
+*>-------------------------------------------------------------------*
+Read-Env-Parms.
+    move "GC76TABRECON_DIR1" to wk-env-name
+    display wk-env-name upon environment-name
+    accept  wk-env-value from environment-value
+    move wk-env-value to wDir1
+
+    move "GC76TABRECON_DIR2" to wk-env-name
+    display wk-env-name upon environment-name
+    accept  wk-env-value from environment-value
+    move wk-env-value to wDir2
+    .
+*>-------------------------------------------------------------------*
+*> Open-Report
+*>-------------------------------------------------------------------*
+Open-Report.
+    open output ReconRpt
+    if fs-reconrpt not = '00'
+       display "*** unable to open " wReconRptName
+       move 16 to return-code
+       goback
+    end-if
+    move 'Y' to wReconRptOpen
+    move 'TABE RECONCILIATION REPORT' to ReconRpt-record
+    write ReconRpt-record
+    .
+*>-------------------------------------------------------------------*
+*> Close-Report
+*>-------------------------------------------------------------------*
+Close-Report.
+    if wReconRptOpen = 'Y'
+       close ReconRpt
+       move 'N' to wReconRptOpen
+    end-if
+    .
+*>-------------------------------------------------------------------*
+*> Process-One-Table
+*> builds TABE0nnn.DAT under each of the two directories, checks
+*> which side(s) actually have it, and either compares the pair key
+*> by key or logs the whole file as missing from one side.
+*>-------------------------------------------------------------------*
+Process-One-Table.
+    move 'TABE0'    to wTabFileName(1:5)
+    move wTabNbr    to wTabFileName(6:3)
+    move '.DAT'     to wTabFileName(9:4)
+
+    perform Build-FileSpec-1
+    perform Build-FileSpec-2
+
+    call "CBL_CHECK_FILE_EXIST" using wFileSpec1 wCheckDetails
+    if return-code = 0
+       move 'Y' to wExists1
+    else
+       move 'N' to wExists1
+    end-if
+
+    call "CBL_CHECK_FILE_EXIST" using wFileSpec2 wCheckDetails
+    if return-code = 0
+       move 'Y' to wExists2
+    else
+       move 'N' to wExists2
+    end-if
+
+    if wExists1 = 'N' and wExists2 = 'N'
+       add 1 to wFilesSkipped
+    else
+       if wExists1 = 'N'
+          add 1 to wFilesSkipped
+          move spaces to wReconLine
+          string 'FILE MISSING FROM ENV 1 : ' wTabFileName
+             delimited by size into wReconLine
+          perform Write-Recon-Line
+       else
+          if wExists2 = 'N'
+             add 1 to wFilesSkipped
+             move spaces to wReconLine
+             string 'FILE MISSING FROM ENV 2 : ' wTabFileName
+                delimited by size into wReconLine
+             perform Write-Recon-Line
+          else
+             add 1 to wFilesCompared
+             perform Compare-One-Table
+          end-if
+       end-if
+    end-if
+    .
+Process-One-Table-Ex. exit.
+*>-------------------------------------------------------------------*
+*> Build-FileSpec-1 / Build-FileSpec-2
+*> "<dir>/TABE0nnn.DAT" when a directory was supplied, otherwise just
+*> "TABE0nnn.DAT" so the current directory is used, the same default
+*> every other program in this family already assumes.
+*>-------------------------------------------------------------------*
+Build-FileSpec-1.
+    if wDir1 = spaces
+       move wTabFileName to wFileSpec1
+    else
+       move spaces to wFileSpec1
+       string function trim(wDir1) '/' wTabFileName
+          delimited by size into wFileSpec1
+    end-if
+    .
+Build-FileSpec-2.
+    if wDir2 = spaces
+       move wTabFileName to wFileSpec2
+    else
+       move spaces to wFileSpec2
+       string function trim(wDir2) '/' wTabFileName
+          delimited by size into wFileSpec2
+    end-if
+    .
+*>-------------------------------------------------------------------*
+*> Compare-One-Table
+*> classic key-sequenced match/merge over the two indexed files -
+*> whichever side is positioned on the lower key is behind and is
+*> the one logged/advanced; on a tie the Tabe-data is compared too.
+*>-------------------------------------------------------------------*
+Compare-One-Table.
+    open input TabeOld
+    open input TabeNew
+    move low-value to Tabe1-record
+    move low-value to Tabe2-record
+    move 'N' to wAtEnd1
+    move 'N' to wAtEnd2
+    start TabeOld key >= Tabe1-key
+       invalid key
+          move 'Y' to wAtEnd1
+          move high-value to Tabe1-key
+    end-start
+    if wAtEnd1 not = 'Y'
+       perform Read-Next-1
+    end-if
+    start TabeNew key >= Tabe2-key
+       invalid key
+          move 'Y' to wAtEnd2
+          move high-value to Tabe2-key
+    end-start
+    if wAtEnd2 not = 'Y'
+       perform Read-Next-2
+    end-if
+
+    perform Compare-One-Pair
+       thru Compare-One-Pair-Ex
+       until wAtEnd1 = 'Y' and wAtEnd2 = 'Y'
+
+    close TabeOld
+    close TabeNew
+    .
+*>-------------------------------------------------------------------*
+*> Compare-One-Pair
+*> one step of the match/merge - runs until both sides are at end.
+*>-------------------------------------------------------------------*
+Compare-One-Pair.
+    evaluate true
+       when wAtEnd1 = 'Y'
+            move spaces to wReconLine
+            string 'ONLY IN ENV 2 : ' wTabFileName ' KEY '
+                   Tabe2-key delimited by size into wReconLine
+            perform Write-Recon-Line
+            add 1 to wCountOnly2
+            perform Read-Next-2
+       when wAtEnd2 = 'Y'
+            move spaces to wReconLine
+            string 'ONLY IN ENV 1 : ' wTabFileName ' KEY '
+                   Tabe1-key delimited by size into wReconLine
+            perform Write-Recon-Line
+            add 1 to wCountOnly1
+            perform Read-Next-1
+       when Tabe1-key < Tabe2-key
+            move spaces to wReconLine
+            string 'ONLY IN ENV 1 : ' wTabFileName ' KEY '
+                   Tabe1-key delimited by size into wReconLine
+            perform Write-Recon-Line
+            add 1 to wCountOnly1
+            perform Read-Next-1
+       when Tabe1-key > Tabe2-key
+            move spaces to wReconLine
+            string 'ONLY IN ENV 2 : ' wTabFileName ' KEY '
+                   Tabe2-key delimited by size into wReconLine
+            perform Write-Recon-Line
+            add 1 to wCountOnly2
+            perform Read-Next-2
+       when other
+            if Tabe1-data not = Tabe2-data
+               move spaces to wReconLine
+               string 'DATA DIFFERS  : ' wTabFileName ' KEY '
+                      Tabe1-key delimited by size into wReconLine
+               perform Write-Recon-Line
+               add 1 to wCountDiffer
+            else
+               add 1 to wCountMatch
+            end-if
+            perform Read-Next-1
+            perform Read-Next-2
+    end-evaluate
+    .
+Compare-One-Pair-Ex. exit.
+*>-------------------------------------------------------------------*
+*> Read-Next-1 / Read-Next-2
+*>-------------------------------------------------------------------*
+Read-Next-1.
+    read TabeOld next into Tabe1-record
+    if fs-tabeold = '10'
+       move 'Y' to wAtEnd1
+       move high-value to Tabe1-key
+    end-if
+    .
+Read-Next-2.
+    read TabeNew next into Tabe2-record
+    if fs-tabenew = '10'
+       move 'Y' to wAtEnd2
+       move high-value to Tabe2-key
+    end-if
+    .
+*>-------------------------------------------------------------------*
+*> Write-Recon-Line
+*>-------------------------------------------------------------------*
+Write-Recon-Line.
+    move wReconLine to ReconRpt-record
+    write ReconRpt-record
+    display wReconLine
+    .
+*>-------------------------------------------------------------------*
+*> Display-Summary
+*>-------------------------------------------------------------------*
+Display-Summary.
+    display "*===============================================* "
+    display " GC76TABRECON - summary "
+    display " table files compared   : " wFilesCompared
+    display " table files skipped    : " wFilesSkipped
+    display " keys matching          : " wCountMatch
+    display " keys only in env 1     : " wCountOnly1
+    display " keys only in env 2     : " wCountOnly2
+    display " keys with data differs : " wCountDiffer
+    display " report written to      : " wReconRptName
+    display "*===============================================* "
+    .
