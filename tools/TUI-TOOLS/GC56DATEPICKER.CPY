@@ -0,0 +1,29 @@
+      *> ***********************************************************************************
+      *> GnuCOBOL TT (TUI TOOLS) COLLECTION
+      *> Purpose:    Parameter area for GC56DATEPICKER (pop-up calendar / date picker).
+      *> Author:     Eugenio Di Lorenzo - Italia (DILO)
+      *> License:    Copyright 2016 E.Di Lorenzo - LGPL, 3.0 (or greater)
+      *> Version:    1.0 2016.08.01
+      *> ***********************************************************************************
+       01  DATEPICKER-AREA.
+           05  Dtp-r1c1.
+               10  Dtp-r1       pic 9(03) value 1.
+               10  Dtp-c1       pic 9(03) value 1.
+      *>     in: date to open the calendar on (defaults to today if
+      *>         spaces/low-value) - out: the date the operator selected
+           05  Dtp-DateSel      pic x(08) value spaces.
+      *>     returns K-ENTER or K-ESCAPE (see GC98KEYCODE.CPY)
+           05  Dtp-Key          pic 9(04) value 0.
+      *>     box style around the calendar - see GC01BOX.CPY Box-style
+           05  Dtp-Style        pic x(01) value "S".
+      *>     S=small (narrower cell spacing, same row layout) N=normal
+           05  Dtp-Dim          pic x(01) value "N".
+           05  Dtp-shadow       pic x(01) value "N".
+           05  Dtp-tit          pic x(01) value "N".
+           05  Dtp-titDes       pic x(76) value low-value.
+           05  Dtp-bco          pic 9(01) value 1.
+           05  Dtp-fco          pic 9(01) value 7.
+      *>     EN=English IT=Italiano - toggled on screen with F6
+           05  Dtp-Lang         pic x(02) value "EN".
+      *>     Y=show the ISO-8601 week number next to each displayed week
+           05  Dtp-ShowWeek     pic x(01) value "Y".
