@@ -57,6 +57,8 @@ Working-Storage Section.
 78  K-PAGEUP      VALUE 2001.
 78  K-PAGEDOWN    VALUE 2002.
 78  K-ESCAPE      VALUE 2005.
+*>     confirms the checked list when Bu-Mode = 'M' (multi-select)
+78  K-F10         VALUE 1010.
 
 copy 'GC01BOX.CPY'.
 
@@ -158,10 +160,20 @@ loop-user-input.
    END-EVALUATE
 
    IF wCRT-STATUS = K-ENTER
-      move K-Enter  to Bu-Key
-      if Bu-click = 'Y' perform Click thru Click-Ex end-if
-      go END-PROGRAM end-if
+      if Bu-Mode = 'M'
+         perform Toggle-Checkbox thru Toggle-Checkbox-Ex
+      else
+         move K-Enter  to Bu-Key
+         if Bu-click = 'Y' perform Click thru Click-Ex end-if
+         go END-PROGRAM
+      end-if
+   end-if
    IF wCRT-STATUS = K-ESCAPE move K-ESCAPE to Bu-Key go END-PROGRAM end-if
+   IF wCRT-STATUS = K-F10 and Bu-Mode = 'M'
+      perform Build-SelList thru Build-SelList-Ex
+      move K-Enter to Bu-Key
+      go END-PROGRAM
+   end-if
 
    go to loop-user-input
    .
@@ -173,6 +185,14 @@ END-PROGRAM.
 *> ***********************************************************************************
 Display-Button.
 
+   If Bu-Mode = 'M'            *> multi-select: show a checkbox marker
+      if Bu-Chk(i) = '1'          *> in the first position of the item text
+         move Bu-CheckChar to Bu-Item(i) (1:1)
+      else
+         move space        to Bu-Item(i) (1:1)
+      end-if
+   End-if
+
    If Bu-Arrow = '1' or '2'
      perform varying j from 1 by 1 until Bu-Item(i) (j:1) = x'00' end-perform
    End-if
@@ -253,6 +273,46 @@ loop2.
    go to loop2.
 Shadow-Button-EX. exit.
 
+*> ***********************************************************************************
+*> MULTI-SELECT (CHECKBOX) MODE, Bu-Mode = 'M'
+*> ***********************************************************************************
+Toggle-Checkbox.
+   move Bu-Selected to i
+   if Bu-Chk(i) = '1'
+      move space to Bu-Chk(i)
+   else
+      move '1'   to Bu-Chk(i)
+   end-if
+   *> redisplay this button, keeping it shown as the active/highlighted one
+   Move Bu-bcoS  to bco
+   Move Bu-fcoS  to fco
+   Move Bu-fcoSH to fcoH
+   perform Display-Button thru Display-Button-ex
+   .
+Toggle-Checkbox-Ex. exit.
+
+Build-SelList.
+   move 0 to Bu-SelCount
+   perform Clear-SelList-OneRow thru Clear-SelList-OneRow-Ex
+      varying i from 1 by 1 until i > 20
+   perform Build-SelList-OneRow thru Build-SelList-OneRow-Ex
+      varying i from 1 by 1 until i > Btn-Number
+   .
+Build-SelList-Ex. exit.
+
+Clear-SelList-OneRow.
+   move 0 to Bu-SelList(i)
+   .
+Clear-SelList-OneRow-Ex. exit.
+
+Build-SelList-OneRow.
+   if Bu-Chk(i) = '1'
+      add 1 to Bu-SelCount
+      move i to Bu-SelList(Bu-SelCount)
+   end-if
+   .
+Build-SelList-OneRow-Ex. exit.
+
 Click.
    *> not yet implemented
    *> erase the button
