@@ -0,0 +1,49 @@
+      *> ***********************************************************************************
+      *> GnuCOBOL TT (TUI TOOLS) COLLECTION
+      *> Purpose:    Parameter area for GC09BUTTONS (display a row of buttons).
+      *> Author:     Eugenio Di Lorenzo - Italia (DILO)
+      *> License:    Copyright 2016 E.Di Lorenzo - LGPL, 3.0 (or greater)
+      *> Version:    1.0 2016.06.15
+      *> ***********************************************************************************
+       01  BUTTONS-AREA.
+           05  Bu-Row  occurs 20 times.
+      *>         Bu-Ele is filled by the caller as row(3)+col(3)+hotkey-
+      *>         position(3)+item text, x'00'-terminated; Bu-Fields is
+      *>         how GC09BUTTONS itself reads that same packed layout.
+               10  Bu-Ele          pic x(035) value low-value.
+               10  Bu-Fields redefines Bu-Ele.
+                   15  Bu-r        pic 9(03).
+                   15  Bu-c        pic 9(03).
+                   15  Bu-Hot      pic 9(03).
+                   15  Bu-Item     pic x(026).
+               10  Bu-Act          pic x(01) value space.
+      *>         '1'=checked, multi-select mode only (see Bu-Mode)
+               10  Bu-Chk          pic x(01) value space.
+      *>     N=selected button after GC09BUTTONS returns
+           05  Bu-Selected     pic 9(02) value 1.
+      *>     returns K-ENTER or K-ESCAPE (see GC98KEYCODE.CPY)
+           05  Bu-Key          pic 9(04) value 0.
+      *>     S=single-select (default, unchanged - ENTER picks the
+      *>         highlighted item and returns immediately)
+      *>     M=multi-select checkbox - ENTER toggles the highlighted
+      *>         item's Bu-Chk, F10 confirms and returns, with the
+      *>         checked items listed in Bu-SelList/Bu-SelCount
+           05  Bu-Mode         pic x(01) value "S".
+           05  Bu-CheckChar    pic x(01) value "X".
+           05  Bu-SelCount     pic 9(02) value 0.
+           05  Bu-SelList      pic 9(02) occurs 20 times value 0.
+           05  Bu-click        pic x(01) value "N".
+           05  Bu-Shadow       pic x(01) value "N".
+           05  Bu-bcoShadow    pic 9(01) value 0.
+      *>     Bu-Arrow: 1/2=draw an arrow marker around the selected item, else none
+           05  Bu-Arrow        pic x(01) value space.
+           05  Bu-Arrow-Char1  pic x(01) value space.
+           05  Bu-Arrow-Char2  pic x(01) value space.
+           05  Bu-bcoS         pic 9(01) value 0.
+           05  Bu-fcoS         pic 9(01) value 7.
+           05  Bu-fcoSH        pic x(01) value "N".
+      *>     hotkey-character foreground color, all buttons
+           05  Bu-fcoH         pic 9(01) value 7.
+           05  Bu-bcoN         pic 9(01) value 0.
+           05  Bu-fcoN         pic 9(01) value 7.
+           05  Bu-fcoNH        pic x(01) value "N".
