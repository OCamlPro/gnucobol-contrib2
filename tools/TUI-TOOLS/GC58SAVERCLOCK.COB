@@ -0,0 +1,266 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. GC58SAVERCLOCK is initial.
+*> ***********************************************************************************
+*> GnuCOBOL TT (TUI TOOLS) COLLECTION
+*> Purpose:    SCREEN SAVER WITH A BIG CLOCK
+*> Tectonics:  cobc -m GC58SAVERCLOCK.COB  (use GnuCOBOL 2.0 or greater)
+*> Usage:      call GC58SAVERCLOCK using Saver-Area
+*> Parameters: look at GC58SAVERCLOCK.CPY (use with copy Version: 1.0 2016.06.15)
+*> Author:     Eugenio Di Lorenzo - Italia (DILO)
+*> License:    Copyright 2016 E.Di Lorenzo - GNU Lesser General Public License, LGPL, 3.0 (or greater)
+*> Version:    1.0 2016.06.15
+*> Changelog:  1.0 first release.
+*>             1.1 2016.09.10 added SSIdleSecs/SSActivated/SSKeyCRT so
+*>             the saver can be dropped straight into a screen's own
+*>             main ACCEPT loop and self-trigger after N idle seconds,
+*>             instead of every caller keeping its own idle timer.
+*> ***********************************************************************************
+ENVIRONMENT DIVISION.
+CONFIGURATION SECTION.
+SPECIAL-NAMES.
+   CRT STATUS IS wCRT-STATUS.
+REPOSITORY.
+    FUNCTION ALL INTRINSIC.
+DATA DIVISION.
+Working-Storage Section.
+
+01  .
+    03  wCRT-STATUS   pic 9(04) value 9999.
+    03  wDummy        pic x(01) value space.
+    03  wInt          BINARY-SHORT.
+    03  wSecsLeft     pic 9(04) value 0.
+    03  wOra          pic x(08).
+    03  wHH           pic 9(02).
+    03  wMM           pic 9(02).
+    03  wSS           pic 9(02).
+    03  wGlyph        pic 9(02).
+    03  wRow          pic 9(02).
+    03  wGlyphPos     pic 9(02).
+    03  wR            pic s9(02) value +0.
+    03  wC            pic s9(02) value +0.
+    03  wTitPos       pic s9(03) value +1.
+    03  wTitLen       pic 9(03) value 0.
+*> moving window Display-Title slides across SStitle2, as wide as the
+*> field itself so the full scrolling banner fits on one display
+    03  wTitWindow    pic x(80) value spaces.
+    03  wTitTail      pic 9(03) value 0.
+    03  wMoveSecs     pic 9(04) value 0.
+    03  wClockR1      pic 9(02) value 1.
+    03  wClockC1      pic 9(02) value 1.
+
+*> ***********************************************************************************
+*> BIG-CLOCK DIGIT FONT - each glyph is 5 rows of 3 columns, 'X' is a
+*> lit pixel, space is unlit; glyph 11 is the ':' separator.
+*> ***********************************************************************************
+01  wFontLiterals.
+    05 filler pic x(15) value "XXXX XX XX XXXX".   *> glyph 1  = '0'
+    05 filler pic x(15) value "  X  X  X  X  X".   *> glyph 2  = '1'
+    05 filler pic x(15) value "XXX  XXXXX  XXX".   *> glyph 3  = '2'
+    05 filler pic x(15) value "XXX  XXXX  XXXX".   *> glyph 4  = '3'
+    05 filler pic x(15) value "X XX XXXX  X  X".   *> glyph 5  = '4'
+    05 filler pic x(15) value "XXXX  XXX  XXXX".   *> glyph 6  = '5'
+    05 filler pic x(15) value "XXXX  XXXX XXXX".   *> glyph 7  = '6'
+    05 filler pic x(15) value "XXX  X  X  X  X".   *> glyph 8  = '7'
+    05 filler pic x(15) value "XXXX XXXXX XXXX".   *> glyph 9  = '8'
+    05 filler pic x(15) value "XXXX XXXX  XXXX".   *> glyph 10 = '9'
+    05 filler pic x(15) value "    X     X    ".   *> glyph 11 = ':'
+01  wFont redefines wFontLiterals.
+    05 wFontGlyph occurs 11 times.
+       10 wFontRow occurs 5 times pic x(03).
+
+01 black   constant as 0.
+01 blue    constant as 1.
+01 green   constant as 2.
+01 cyan    constant as 3.
+01 red     constant as 4.
+01 magenta constant as 5.
+01 yellow  constant as 6.  *> or Brown
+01 white   constant as 7.
+
+*> Values that may be returned in CRT STATUS (or COB-CRT-STATUS)
+78  K-TIMEOUT     VALUE 8001.
+
+LINKAGE SECTION.
+copy 'GC58SAVERCLOCK.CPY'.
+*> ***********************************************************************************
+*>           P R O C E D U R E   D I V I S I O N
+*> ***********************************************************************************
+PROCEDURE DIVISION using Saver-Area.
+set environment 'COB_SCREEN_EXCEPTIONS' TO 'Y'.
+set environment 'COB_SCREEN_ESC'        TO 'Y'.
+
+move space to SSActivated.
+move 0     to SSKeyCRT.
+
+*> ***********************************************************************************
+*> if the caller gave us an idle timeout, wait here for it to elapse
+*> before ever drawing anything; a keypress during the wait aborts the
+*> saver and hands the key straight back to the caller in SSKeyCRT.
+*> SSIdleSecs = 0 keeps the legacy behaviour: activate immediately, the
+*> caller already decided it was time.
+*> ***********************************************************************************
+if SSIdleSecs > 0
+   move SSIdleSecs to wSecsLeft
+   perform Wait-One-Second thru Wait-One-Second-Ex
+      until wSecsLeft = 0 or SSActivated not = space
+   if SSActivated = space move "Y" to SSActivated end-if
+else
+   move "Y" to SSActivated
+end-if
+
+if SSActivated = "Y"
+   perform Run-Clock thru Run-Clock-Ex
+end-if
+
+GOBACK.
+
+*> ***********************************************************************************
+*> WAIT ONE SECOND FOR A KEY, COUNTING DOWN THE IDLE TIMER
+*> ***********************************************************************************
+Wait-One-Second.
+   accept omitted with AUTO TIME-OUT 1 end-accept
+   if wCRT-STATUS = K-TIMEOUT
+      subtract 1 from wSecsLeft
+   else
+      move "N"         to SSActivated
+      move wCRT-STATUS to SSKeyCRT
+   end-if
+   .
+Wait-One-Second-Ex. exit.
+
+*> ***********************************************************************************
+*> RUN THE SCREEN SAVER UNTIL A KEY IS PRESSED
+*> ***********************************************************************************
+Run-Clock.
+   move 1 to wTitPos
+   move 0 to wMoveSecs
+   perform Position-Clock thru Position-Clock-Ex
+   if SSbeep = 'Y' call X'E5' end-if.
+
+Run-Clock-Loop.
+   perform Display-Clock thru Display-Clock-Ex
+   if SStitle1 = 'Y'
+      perform Display-Title thru Display-Title-Ex
+   end-if
+
+   move 0 to wInt
+   call static "curs_set" using by value wInt end-call
+   accept omitted with AUTO TIME-OUT 1 end-accept
+
+   if wCRT-STATUS not = K-TIMEOUT
+      move wCRT-STATUS to SSKeyCRT
+      go to Run-Clock-Ex
+   end-if
+
+   add 1 to wMoveSecs
+   if wMoveSecs >= SSMove
+      move 0 to wMoveSecs
+      perform Position-Clock thru Position-Clock-Ex
+   end-if
+
+   go to Run-Clock-Loop.
+Run-Clock-Ex. exit.
+
+*> ***********************************************************************************
+*> PICK A NEW SCREEN LOCATION FOR THE CLOCK, KEEPING IT ON-SCREEN
+*> ***********************************************************************************
+Position-Clock.
+   compute wInt = function mod(function random * 1000, (SSrows - 8)) end-compute
+   add 2 to wInt giving wClockR1
+   compute wInt = function mod(function random * 1000, 40) end-compute
+   add 2 to wInt giving wClockC1
+   .
+Position-Clock-Ex. exit.
+
+*> ***********************************************************************************
+*> DRAW THE BIG CLOCK (HH:MM:SS) AT THE CURRENT SCREEN LOCATION
+*> ***********************************************************************************
+Display-Clock.
+   accept wOra from time
+   move wOra(1:2) to wHH
+   move wOra(3:2) to wMM
+   move wOra(5:2) to wSS
+
+   move 1 to wGlyphPos
+   perform Display-Glyph thru Display-Glyph-Ex
+      varying wRow from 1 by 1 until wRow > 5
+   .
+Display-Clock-Ex. exit.
+
+*> ***********************************************************************************
+*> DRAW ONE ROW OF ALL 8 GLYPHS (HH:MM:SS) ACROSS THE SCREEN
+*> ***********************************************************************************
+Display-Glyph.
+   compute wR = wClockR1 + wRow - 1
+   compute wC = wClockC1
+
+   compute wGlyph = (wHH / 10) + 1
+   display wFontRow(wGlyph wRow) at line wR col wC
+      with background-color SSbackcol foreground-color SSforecol end-display
+   add 4 to wC
+
+   compute wGlyph = function mod(wHH, 10) + 1
+   display wFontRow(wGlyph wRow) at line wR col wC
+      with background-color SSbackcol foreground-color SSforecol end-display
+   add 4 to wC
+
+   move 11 to wGlyph
+   display wFontRow(wGlyph wRow) at line wR col wC
+      with background-color SSbackcol foreground-color SSforecol end-display
+   add 4 to wC
+
+   compute wGlyph = (wMM / 10) + 1
+   display wFontRow(wGlyph wRow) at line wR col wC
+      with background-color SSbackcol foreground-color SSforecol end-display
+   add 4 to wC
+
+   compute wGlyph = function mod(wMM, 10) + 1
+   display wFontRow(wGlyph wRow) at line wR col wC
+      with background-color SSbackcol foreground-color SSforecol end-display
+   add 4 to wC
+
+   move 11 to wGlyph
+   display wFontRow(wGlyph wRow) at line wR col wC
+      with background-color SSbackcol foreground-color SSforecol end-display
+   add 4 to wC
+
+   compute wGlyph = (wSS / 10) + 1
+   display wFontRow(wGlyph wRow) at line wR col wC
+      with background-color SSbackcol foreground-color SSforecol end-display
+   add 4 to wC
+
+   compute wGlyph = function mod(wSS, 10) + 1
+   display wFontRow(wGlyph wRow) at line wR col wC
+      with background-color SSbackcol foreground-color SSforecol end-display
+   .
+Display-Glyph-Ex. exit.
+
+*> ***********************************************************************************
+*> SCROLL THE TITLE STRING ACROSS THE BOTTOM LINE OF THE SCREEN
+*> ***********************************************************************************
+Display-Title.
+   move length of SStitle2 to wTitLen
+*> a fixed-width window the size of SStitle2 itself, starting at
+*> wTitPos and wrapping back to the front of the string once it runs
+*> past the end - gives the banner the look of scrolling continuously
+*> off one edge and back in the other, instead of one flickering
+*> character sitting still at column 1
+   if wTitPos = 1
+      move SStitle2 to wTitWindow
+   else
+      compute wTitTail = wTitLen - wTitPos + 1
+      move SStitle2 (wTitPos:wTitTail)              to wTitWindow (1:wTitTail)
+      move SStitle2 (1:wTitLen - wTitTail)
+        to wTitWindow (wTitTail + 1:wTitLen - wTitTail)
+   end-if
+   display wTitWindow (1:wTitLen) at line SSrows col 1
+      with background-color SSbackcolt foreground-color SSforecolt end-display
+   if wTitPos >= wTitLen
+      move 1 to wTitPos
+   else
+      add 1 to wTitPos
+   end-if
+   .
+Display-Title-Ex. exit.
+
+End Program GC58SAVERCLOCK.
