@@ -0,0 +1,77 @@
+ID DIVISION.
+PROGRAM-ID. GC02BOXMEX is initial.
+*> ***********************************************************************************
+*> GnuCOBOL TT (TUI TOOLS) COLLECTION
+*> Purpose:    DISPLAY A MESSAGE BOX (BOX + TEXT LINES) ON SCREEN
+*> Tectonics:  cobc -m GC02BOXMEX.COB  (use GnuCOBOL 2.0 or greater)
+*> Usage:      call GC02BOXMEX using BOXMEX-AREA
+*> Parameters: look at GC02BOXMEX.CPY  (use with copy Version: 1.0 2016.07.01)
+*> Author:     Eugenio Di Lorenzo - Italia (DILO)
+*> License:    Copyright 2016 E.Di Lorenzo - GNU Lesser General Public License, LGPL, 3.0 (or greater)
+*> Version:    1.0 2016.07.01
+*> Changelog:  1.0 first release.
+*> ***********************************************************************************
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+01  wRow   pic 999.
+01  wCol   pic 999.
+01  i      pic 999.
+01  wKey   pic x value space.
+
+copy 'GC01BOX.CPY'.
+
+LINKAGE SECTION.
+copy 'GC02BOXMEX.CPY'.
+
+*> ***********************************************************************************
+*>           P R O C E D U R E   D I V I S I O N
+*> ***********************************************************************************
+PROCEDURE DIVISION using Boxmex-Area.
+set environment 'COB_SCREEN_EXCEPTIONS' TO 'Y'.
+set environment 'COB_SCREEN_ESC'        TO 'Y'.
+
+*> ***********************************************************************************
+*> draw the surrounding box using GC01BOX
+*> ***********************************************************************************
+move Bxm-r1    to Box-r1
+move Bxm-c1    to Box-c1
+move Bxm-r2    to Box-r2
+move Bxm-c2    to Box-c2
+move Bxm-style to Box-style
+move "Y"       to Box-fill
+move "Y"       to Box-shadow
+move Bxm-bco   to Box-bco
+move Bxm-fco   to Box-fco
+move Bxm-fcoH  to Box-fcoH
+call "GC01BOX" using Box-Area
+
+*> ***********************************************************************************
+*> display the message lines inside the box, stopping at the first
+*> untouched (low-value) line
+*> ***********************************************************************************
+compute wCol = Bxm-c1 + 1 end-compute
+perform varying i from 1 by 1 until i > 20 or Bxm-mex(i) = low-value
+   compute wRow = Bxm-r1 + i end-compute
+   if wRow < Bxm-r2
+      if Bxm-fcoMH = "Y"
+         display Bxm-mex(i)(1:35) at line wRow col wCol
+                 with background-color Bxm-bcoM foreground-color Bxm-fcoM highlight end-display
+      else
+         display Bxm-mex(i)(1:35) at line wRow col wCol
+                 with background-color Bxm-bcoM foreground-color Bxm-fcoM end-display
+      end-if
+   end-if
+end-perform
+
+*> ***********************************************************************************
+*> wait for a keypress to dismiss the box if requested
+*> ***********************************************************************************
+if Bxm-click = "Y"
+   compute wRow = Bxm-r2 end-compute
+   compute wCol = Bxm-c1 + 1 end-compute
+   accept wKey at line wRow col wCol
+end-if
+
+GOBACK.
+
+End Program GC02BOXMEX.
