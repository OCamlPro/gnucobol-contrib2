@@ -0,0 +1,12 @@
+      *> ***********************************************************************************
+      *> GnuCOBOL TT (TUI TOOLS) COLLECTION
+      *> Purpose:    Parameter area for GC03YESNO (Yes/No confirmation dialog).
+      *> Author:     Eugenio Di Lorenzo - Italia (DILO)
+      *> License:    Copyright 2016 E.Di Lorenzo - LGPL, 3.0 (or greater)
+      *> Version:    1.0 2016.07.15
+      *> ***********************************************************************************
+       01  YESNO-AREA.
+           05  Yn-r1        pic 9(03) value 9.
+           05  Yn-mess      pic x(036) value spaces.
+      *>     'Y' or 'N' - 'N' is also returned when the dialog is escaped
+           05  Yn-Yesno     pic x(01) value "N".
