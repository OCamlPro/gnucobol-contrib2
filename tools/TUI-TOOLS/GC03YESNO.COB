@@ -0,0 +1,102 @@
+ID DIVISION.
+PROGRAM-ID. GC03YESNO is initial.
+*> ***********************************************************************************
+*> GnuCOBOL TT (TUI TOOLS) COLLECTION
+*> Purpose:    DISPLAY A YES/NO CONFIRMATION DIALOG (MESSAGE BOX + BUTTONS)
+*> Tectonics:  cobc -m GC03YESNO.COB  (use GnuCOBOL 2.0 or greater)
+*> Usage:      call GC03YESNO using YESNO-AREA
+*> Parameters: look at GC03YESNO.CPY  (use with copy Version: 1.0 2016.07.15)
+*> Author:     Eugenio Di Lorenzo - Italia (DILO)
+*> License:    Copyright 2016 E.Di Lorenzo - GNU Lesser General Public License, LGPL, 3.0 (or greater)
+*> Version:    1.0 2016.07.15
+*> Changelog:  1.0 first release.
+*> ***********************************************************************************
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+01 black   constant as 0.
+01 blue    constant as 1.
+01 green   constant as 2.
+01 cyan    constant as 3.
+01 red     constant as 4.
+01 magenta constant as 5.
+01 yellow  constant as 6.  *> or Brown
+01 white   constant as 7.
+
+*> the dialog box is fixed width, tall enough for one message line
+*> and the Yes/No button row
+01  wBoxC1       pic 9(03) value 20.
+01  wBoxC2       pic 9(03) value 57.
+
+78  K-ENTER      VALUE 0000.
+78  K-ESCAPE     VALUE 2005.
+
+copy 'GC02BOXMEX.CPY'.
+copy 'GC09BUTTONS.CPY'.
+
+LINKAGE SECTION.
+copy 'GC03YESNO.CPY'.
+
+*> ***********************************************************************************
+*>           P R O C E D U R E   D I V I S I O N
+*> ***********************************************************************************
+PROCEDURE DIVISION using Yesno-Area.
+set environment 'COB_SCREEN_EXCEPTIONS' TO 'Y'.
+set environment 'COB_SCREEN_ESC'        TO 'Y'.
+
+*> ***********************************************************************************
+*> draw the message box, one line, no click-to-dismiss (the buttons
+*> below take the keypress instead)
+*> ***********************************************************************************
+move Yn-r1        to Bxm-r1
+compute Bxm-r2  = Yn-r1 + 4 end-compute
+move wBoxC1       to Bxm-c1
+move wBoxC2       to Bxm-c2
+move "S"          to Bxm-style
+move cyan         to Bxm-bco Bxm-bcoM
+move white        to Bxm-fco Bxm-fcoM
+move "N"          to Bxm-fcoH Bxm-fcoMH Bxm-click
+move low-value    to Bxm-tabmex
+move Yn-mess      to Bxm-mex(1)
+call "GC02BOXMEX" using Boxmex-Area
+
+*> ***********************************************************************************
+*> draw the Yes/No buttons, Yes selected by default
+*> ***********************************************************************************
+move low-value to Buttons-Area
+move Yn-r1        to Bu-r(1) Bu-r(2)
+add  3 to Bu-r(1) Bu-r(2)
+move 30           to Bu-c(1)
+move 40           to Bu-c(2)
+move 1            to Bu-Hot(1) Bu-Hot(2)
+move "Yes" & x'00' to Bu-Item(1)
+move "No"  & x'00' to Bu-Item(2)
+move "1"          to Bu-Act(1)
+move space        to Bu-Act(2)
+move 1            to Bu-Selected
+move cyan         to Bu-bcoN
+move white        to Bu-fcoN
+move blue         to Bu-bcoS
+move yellow       to Bu-fcoS
+move white        to Bu-fcoH
+move "N"          to Bu-fcoNH
+move "Y"          to Bu-fcoSH
+move "N"          to Bu-click
+move "N"          to Bu-Shadow
+move "1"          to Bu-Arrow
+move ">"          to Bu-Arrow-Char1
+move "<"          to Bu-Arrow-Char2
+call "GC09BUTTONS" using Buttons-Area
+
+*> ***********************************************************************************
+*> ESCAPE always answers No; ENTER answers Yes or No depending on
+*> which button was left selected
+*> ***********************************************************************************
+if Bu-Key = K-ESCAPE or Bu-Selected = 2
+   move "N" to Yn-Yesno
+else
+   move "Y" to Yn-Yesno
+end-if
+
+GOBACK.
+
+End Program GC03YESNO.
