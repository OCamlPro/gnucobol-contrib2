@@ -10,6 +10,11 @@
          01  FIELD3                         PIC 9(4).
          01  field4                         PIC 9(4) comp-3.
          01  FIELD                          PIC X(15).
+      *     COPY REPLACING case - FIELD5 below comes from HELLOFLD.CPY
+      *     with :NAME: and :LEN: substituted, same pseudo-text style
+      *     our production copybooks (GC76TABHEADERS' includes) use.
+         COPY 'HELLOFLD.CPY' REPLACING ==:NAME:== BY ==FIELD5==
+                                       ==:LEN:==  BY ==20==.
       /
          PROCEDURE DIVISION.
          HST-01.
@@ -25,6 +30,12 @@
             display 'hello world! 8.1'
             DISPLAY 'Hello world! 9'
             DISPLAY 'Hello world! 10'
+      *     continuation-line case - column 7 '-' continues the literal
+      *     started below onto the next line, same marker our production
+      *     COBOL (long STRING/DISPLAY literals in the TUI-TOOLS screens)
+      *     relies on.
+            DISPLAY 'Hello world! this literal is long enough that it has
+      -    ' to continue onto a second line.'
             MOVE 'abc123'               TO FIELD
             DISPLAY 'Content of field=' FIELD
       D     DISPLAY 'And debugging code!!!'
