@@ -0,0 +1,5 @@
+----+-*--1----+----2----+----3----+----4----+----5----+----6----+----7----+----8
+      *     COPY REPLACING pseudo-text template for hello.cob's FIELD5 -
+      *     :NAME: and :LEN: are substituted by the COPY...REPLACING
+      *     statement that pulls this copybook in.
+         01  :NAME:                         PIC X(:LEN:).
