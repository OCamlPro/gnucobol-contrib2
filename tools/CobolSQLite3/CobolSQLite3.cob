@@ -88,6 +88,14 @@ data division.
 
     01  answer                         pic x(001).
 
+    *> Command-line switch that skips both interactive prompts below and
+    *> generates both copylibraries unattended - for use from a build
+    *> script or JCL-equivalent batch job rather than a terminal.
+    01  batch-mode                     pic x(001) value "N".
+      88  running-in-batch-mode          value "Y".
+
+    01  command-line-args              pic x(064).
+
     01  sqlite3-library-version        pic x(010).
 
     01  sqlite3-temporary-pointer      usage pointer.
@@ -120,8 +128,16 @@ procedure division.
     display "WARRANTY; not even for MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE." end-display
     display space end-display
 
-    display "Generate Repository CopyLibrary [N/y]? " no advancing end-display
-    accept answer end-accept
+    perform check-batch-mode
+
+    if running-in-batch-mode then
+      move "Y" to answer
+      display "Batch mode - generating both CopyLibraries unattended." end-display
+      display space end-display
+    else
+      display "Generate Repository CopyLibrary [N/y]? " no advancing end-display
+      accept answer end-accept
+    end-if
 
     if upper-case(answer) = "Y" then
 
@@ -137,9 +153,24 @@ procedure division.
       move "      Function DBCOMPILE" to copylib-record
       write copylib-record end-write
 
+      move "      Function DBBINDTEXT" to copylib-record
+      write copylib-record end-write
+
+      move "      Function DBBINDINT" to copylib-record
+      write copylib-record end-write
+
       move "      Function DBEXECUTE" to copylib-record
       write copylib-record end-write
 
+      move "      Function DBBEGIN" to copylib-record
+      write copylib-record end-write
+
+      move "      Function DBCOMMIT" to copylib-record
+      write copylib-record end-write
+
+      move "      Function DBROLLBACK" to copylib-record
+      write copylib-record end-write
+
       move "      Function DBRELEASE" to copylib-record
       write copylib-record end-write
 
@@ -155,6 +186,24 @@ procedure division.
       move "      Function DBGETINT" to copylib-record
       write copylib-record end-write
 
+      move "      Function DBGETFLOAT" to copylib-record
+      write copylib-record end-write
+
+      move "      Function DBGETBLOB" to copylib-record
+      write copylib-record end-write
+
+      move "      Function DBROWCOUNT" to copylib-record
+      write copylib-record end-write
+
+      move "      Function DBCONNCOUNT" to copylib-record
+      write copylib-record end-write
+
+      move "      Function DBEXPORT" to copylib-record
+      write copylib-record end-write
+
+      move "      Function DBIMPORT" to copylib-record
+      write copylib-record end-write
+
       move "      Function DBSTATUS" to copylib-record
       write copylib-record end-write
 
@@ -177,8 +226,12 @@ procedure division.
 
     end-if
 
-    display "Generate Working-storage CopyLibrary [N/y]? " no advancing end-display
-    accept answer end-accept
+    if running-in-batch-mode then
+      move "Y" to answer
+    else
+      display "Generate Working-storage CopyLibrary [N/y]? " no advancing end-display
+      accept answer end-accept
+    end-if
 
     if upper-case(answer) = "Y" then
 
@@ -233,8 +286,9 @@ procedure division.
       move "      88  sql-compile-failed             value -5." to copylib-record
       write copylib-record end-write
 
-      move "      88  database-lock-failed           value -6." to copylib-record
-      write copylib-record end-write
+      *> -6 retired - superseded by the database-busy/database-locked
+      *> split below (-15/-16), which distinguishes the two SQLITE_BUSY
+      *> and SQLITE_LOCKED cases this single code used to lump together
 
       move "      88  sql-object-not-released        value -7." to copylib-record
       write copylib-record end-write
@@ -254,6 +308,33 @@ procedure division.
       move "      88  datatype-undefined             value -12." to copylib-record
       write copylib-record end-write
 
+      move "      88  invalid-dbinfo-mode            value -13." to copylib-record
+      write copylib-record end-write
+
+      move "      88  not-an-sqlite-database         value -14." to copylib-record
+      write copylib-record end-write
+
+      move "      88  database-busy                  value -15." to copylib-record
+      write copylib-record end-write
+
+      move "      88  database-locked                value -16." to copylib-record
+      write copylib-record end-write
+
+      move "      88  datatype-not-float             value -17." to copylib-record
+      write copylib-record end-write
+
+      move "      88  datatype-not-blob              value -18." to copylib-record
+      write copylib-record end-write
+
+      move "      88  bind-parameter-failed          value -19." to copylib-record
+      write copylib-record end-write
+
+      move "      88  export-failed                  value -20." to copylib-record
+      write copylib-record end-write
+
+      move "      88  import-failed                  value -21." to copylib-record
+      write copylib-record end-write
+
       move "      *> -- SQLite3 Library codes --------------------" to copylib-record
       write copylib-record end-write
 
@@ -304,6 +385,14 @@ procedure division.
       move "    01  error-message                  pic x(256)." to copylib-record
       write copylib-record end-write
 
+      move spaces to copylib-record
+      write copylib-record end-write
+
+      *> -------------------------------------
+
+      move "    01  blob-value                     pic x(1024)." to copylib-record
+      write copylib-record end-write
+
       *> -------------------------------------
 
       close copylib
@@ -322,6 +411,18 @@ procedure division.
     goback
     .
 
+  check-batch-mode.
+
+    *> Any command-line argument at all (e.g. "-y", "--batch") switches
+    *> this run to unattended mode; an empty command line leaves the
+    *> original interactive prompts in place.
+    accept command-line-args from command-line end-accept
+
+    if command-line-args not = spaces then
+      set running-in-batch-mode to TRUE
+    end-if
+    .
+
 end program CobolSQLite3.
 
 *> *****************************************************************************
@@ -369,6 +470,9 @@ data division.
     01  CobolSQLite3-Database-Status-Code
                                        pic s9(04) comp external.
 
+    01  CobolSQLite3-Open-Connection-Count
+                                       pic s9(04) comp external.
+
     01  pic x(001). *> Is the file an SQLite3 Database?
       88  is-an-sqlite3-database         value "I".
       88  not-an-sqlite3-database        value "N".
@@ -413,6 +517,13 @@ procedure division using db-name
 
     if CobolSQLite3-Database-Status-Code <> ZERO then
       move -2 to CobolSQLite3-Database-Status-Code
+    else
+      *> Each Database Object opened here is independent of every
+      *> other - db-object is entirely caller-held - so any number of
+      *> connections, to the same or different Databases, may be open
+      *> at once. CobolSQLite3-Open-Connection-Count only exists to let
+      *> DBCONNCOUNT report how many are currently open.
+      add 1 to CobolSQLite3-Open-Connection-Count
     end-if
 
     goback
@@ -486,6 +597,9 @@ data division.
     01  CobolSQLite3-Database-Status-Code
                                        pic s9(04) comp external.
 
+    01  CobolSQLite3-Open-Connection-Count
+                                       pic s9(04) comp external.
+
   linkage section.
 
     01  db-object.
@@ -516,6 +630,9 @@ procedure division using db-object
 
         set database-is-closed to TRUE
         move ZERO to db-status
+        if CobolSQLite3-Open-Connection-Count > ZERO then
+          subtract 1 from CobolSQLite3-Open-Connection-Count
+        end-if
 
       when 5
 
@@ -633,14 +750,11 @@ end function DBCOMPILE.
 identification division.
 
 *> -----------------------------------------------------------------------------
-*> DBEXECUTE(sql-object)
+*> DBBINDTEXT(sql-object, param-number, param-value)
 *> -----------------------------------------------------------------------------
 *>
-*> Execute SQL Object (compiled SQL Statement).
-*>
-*> Notes:
-*>
-*>   Handle to Database Object stored within SQL Object.
+*> Bind a TEXT value to a "?" parameter placeholder of a compiled SQL
+*> Object, before it is passed to DBEXECUTE/DBSQL.
 *>
 *> Parameters:
 *>
@@ -648,6 +762,13 @@ identification division.
 *>     - Pointer holding handle to SQL Object.
 *>       (see sql-object in CobolSQLite3-WS.cpy)
 *>
+*>   param-number
+*>     - Unsigned Integer indicating which "?" placeholder (1 = first)
+*>       to bind.
+*>
+*>   param-value
+*>     - String or String Variable containing value to bind.
+*>
 *> Returns:
 *>
 *>   16-bit Signed Integer holding functions Status Code.
@@ -655,7 +776,7 @@ identification division.
 *>
 *> -----------------------------------------------------------------------------
 
-  function-id.                         DBEXECUTE.
+  function-id.                         DBBINDTEXT.
 
 environment division.
 
@@ -671,55 +792,148 @@ data division.
     01  CobolSQLite3-Database-Status-Code
                                        pic s9(04) comp external.
 
+    01  param-value-wrk                pic x(1024).
+
+    01  param-num-bytes                pic s9(04) comp.
+
   linkage section.
 
     01  sql-object.
       05  sql-object-ptr               usage pointer.
 
+    01  param-number                   pic 9(004) comp.
+
+    01  param-value                    pic x any length.
+
     01  db-status                      pic s9(04) comp.
 
-procedure division using sql-object
+procedure division using sql-object, param-number, param-value
                returning db-status.
 
-  dbexecute-mainline.
+  dbbindtext-mainline.
 
     move ZERO to CobolSQLite3-Database-Status-Code
 
-    call static "sqlite3_step" using by value sql-object-ptr
-                           returning CobolSQLite3-Database-Status-Code
+    move trim(param-value) to param-value-wrk
+    move length(trim(param-value-wrk)) to param-num-bytes
+
+    call static "sqlite3_bind_text" using by value sql-object-ptr,
+                                          by value param-number,
+                                          by content concatenate(trim(param-value-wrk), x"00"),
+                                          by value param-num-bytes,
+                                          by value -1
+                                          *> -1 = SQLITE_TRANSIENT: the
+                                          *> library takes its own copy
+                                          *> of param-value-wrk, so it
+                                          *> may be reused/go out of
+                                          *> scope once this call returns.
+                                returning CobolSQLite3-Database-Status-Code
     end-call
 
-    evaluate CobolSQLite3-Database-Status-Code
+    if CobolSQLite3-Database-Status-Code <> ZERO then
+      move -19 to CobolSQLite3-Database-Status-Code, db-status
+    else
+      move CobolSQLite3-Database-Status-Code to db-status
+    end-if
 
-      when 5
+    goback
+    .
 
-        move -6 to CobolSQLite3-Database-Status-Code, db-status
+end function DBBINDTEXT.
 
-      when other
+*> *****************************************************************************
 
-        move CobolSQLite3-Database-Status-Code to db-status
+identification division.
 
-    end-evaluate
+*> -----------------------------------------------------------------------------
+*> DBBINDINT(sql-object, param-number, param-value)
+*> -----------------------------------------------------------------------------
+*>
+*> Bind a 64-bit Signed Integer value to a "?" parameter placeholder of
+*> a compiled SQL Object, before it is passed to DBEXECUTE/DBSQL.
+*>
+*> Parameters:
+*>
+*>   sql-object
+*>     - Pointer holding handle to SQL Object.
+*>       (see sql-object in CobolSQLite3-WS.cpy)
+*>
+*>   param-number
+*>     - Unsigned Integer indicating which "?" placeholder (1 = first)
+*>       to bind.
+*>
+*>   param-value
+*>     - 64-bit Signed Integer value to bind.
+*>
+*> Returns:
+*>
+*>   16-bit Signed Integer holding functions Status Code.
+*>   (see db-status in CobolSQLite3-WS.cpy)
+*>
+*> -----------------------------------------------------------------------------
+
+  function-id.                         DBBINDINT.
+
+environment division.
+
+  configuration section.
+
+    repository.
+      function all intrinsic.
+
+data division.
+
+  working-storage section.
+
+    01  CobolSQLite3-Database-Status-Code
+                                       pic s9(04) comp external.
+
+  linkage section.
+
+    01  sql-object.
+      05  sql-object-ptr               usage pointer.
+
+    01  param-number                   pic 9(004) comp.
+
+    01  param-value                    usage binary-double signed.
+
+    01  db-status                      pic s9(04) comp.
+
+procedure division using sql-object, param-number, param-value
+               returning db-status.
+
+  dbbindint-mainline.
+
+    move ZERO to CobolSQLite3-Database-Status-Code
+
+    call static "sqlite3_bind_int64" using by value sql-object-ptr,
+                                           by value param-number,
+                                           by value param-value
+                                 returning CobolSQLite3-Database-Status-Code
+    end-call
+
+    if CobolSQLite3-Database-Status-Code <> ZERO then
+      move -19 to CobolSQLite3-Database-Status-Code, db-status
+    else
+      move CobolSQLite3-Database-Status-Code to db-status
+    end-if
 
     goback
     .
 
-end function DBEXECUTE.
+end function DBBINDINT.
 
 *> *****************************************************************************
 
 identification division.
 
 *> -----------------------------------------------------------------------------
-*> DBRELEASE(sql-object)
+*> DBBINDFLOAT(sql-object, param-number, param-value)
 *> -----------------------------------------------------------------------------
 *>
-*> Release (delete) SQL Object (compiled SQL Statement).
-*>
-*> Notes:
-*>
-*>   This MUST be done for all SQL Objects before Database is closed.
-*>   Failure to do so result's in "memory leaks".
+*> Bind a Double-precision Floating-point value to a "?" parameter
+*> placeholder of a compiled SQL Object, before it is passed to
+*> DBEXECUTE/DBSQL.
 *>
 *> Parameters:
 *>
@@ -727,6 +941,13 @@ identification division.
 *>     - Pointer holding handle to SQL Object.
 *>       (see sql-object in CobolSQLite3-WS.cpy)
 *>
+*>   param-number
+*>     - Unsigned Integer indicating which "?" placeholder (1 = first)
+*>       to bind.
+*>
+*>   param-value
+*>     - Double-precision Floating-point value to bind.
+*>
 *> Returns:
 *>
 *>   16-bit Signed Integer holding functions Status Code.
@@ -734,7 +955,7 @@ identification division.
 *>
 *> -----------------------------------------------------------------------------
 
-  function-id.                         DBRELEASE.
+  function-id.                         DBBINDFLOAT.
 
 environment division.
 
@@ -755,21 +976,27 @@ data division.
     01  sql-object.
       05  sql-object-ptr               usage pointer.
 
+    01  param-number                   pic 9(004) comp.
+
+    01  param-value                    usage comp-2.
+
     01  db-status                      pic s9(04) comp.
 
-procedure division using sql-object
+procedure division using sql-object, param-number, param-value
                returning db-status.
 
-  dbrelease-mainline.
+  dbbindfloat-mainline.
 
     move ZERO to CobolSQLite3-Database-Status-Code
 
-    call static "sqlite3_finalize" using by value sql-object-ptr
-                               returning CobolSQLite3-Database-Status-Code
+    call static "sqlite3_bind_double" using by value sql-object-ptr,
+                                            by value param-number,
+                                            by value param-value
+                                 returning CobolSQLite3-Database-Status-Code
     end-call
 
     if CobolSQLite3-Database-Status-Code <> ZERO then
-      move -7 to CobolSQLite3-Database-Status-Code, db-status
+      move -19 to CobolSQLite3-Database-Status-Code, db-status
     else
       move CobolSQLite3-Database-Status-Code to db-status
     end-if
@@ -777,17 +1004,21 @@ procedure division using sql-object
     goback
     .
 
-end function DBRELEASE.
+end function DBBINDFLOAT.
 
 *> *****************************************************************************
 
 identification division.
 
 *> -----------------------------------------------------------------------------
-*> DBRESET(sql-object)
+*> DBEXECUTE(sql-object)
 *> -----------------------------------------------------------------------------
 *>
-*> Reset SQL Object back to initial state to be re-executed.
+*> Execute SQL Object (compiled SQL Statement).
+*>
+*> Notes:
+*>
+*>   Handle to Database Object stored within SQL Object.
 *>
 *> Parameters:
 *>
@@ -802,7 +1033,7 @@ identification division.
 *>
 *> -----------------------------------------------------------------------------
 
-  function-id.                         DBRESET.
+  function-id.                         DBEXECUTE.
 
 environment division.
 
@@ -828,40 +1059,49 @@ data division.
 procedure division using sql-object
                returning db-status.
 
-  dbreset-mainline.
+  dbexecute-mainline.
 
     move ZERO to CobolSQLite3-Database-Status-Code
 
-    call static "sqlite3_reset" using by value sql-object-ptr
-                            returning CobolSQLite3-Database-Status-Code
+    call static "sqlite3_step" using by value sql-object-ptr
+                           returning CobolSQLite3-Database-Status-Code
     end-call
 
-    if CobolSQLite3-Database-Status-Code <> ZERO then
-      move -8 to CobolSQLite3-Database-Status-Code, db-status
-    else
-      move CobolSQLite3-Database-Status-Code to db-status
-    end-if
+    evaluate CobolSQLite3-Database-Status-Code
+
+      when 5 *> SQLITE_BUSY
+
+        move -15 to CobolSQLite3-Database-Status-Code, db-status
+
+      when 6 *> SQLITE_LOCKED
+
+        move -16 to CobolSQLite3-Database-Status-Code, db-status
+
+      when other
+
+        move CobolSQLite3-Database-Status-Code to db-status
+
+    end-evaluate
 
     goback
     .
 
-end function DBRESET.
+end function DBEXECUTE.
 
 *> *****************************************************************************
 
 identification division.
 
 *> -----------------------------------------------------------------------------
-*> DBSQL(db-object, sql-statement)
+*> DBBEGIN(db-object)
 *> -----------------------------------------------------------------------------
 *>
-*> Execute single SQL Statement against Database Object.
-*>
-*> Combines functionality of DBCOMPILE, DBEXECUTE and DBRELEASE.
+*> Start a transaction against the specified Database Object.
 *>
 *> Notes:
 *>
-*>   Output generated by SQL SELECT Statements will be lost.
+*>   Follow with DBCOMMIT to make changes permanent, or DBROLLBACK to
+*>   discard everything done since DBBEGIN.
 *>
 *> Parameters:
 *>
@@ -869,10 +1109,6 @@ identification division.
 *>     - Pointer holding handle to Database Object.
 *>       (see db-object in CobolSQLite3-WS.cpy)
 *>
-*>   sql-statement
-*>     - String or String Variable containing SQL Statement to execute.
-*>       (see sql-statement in CobolSQLite3-WS.cpy)
-*>
 *> Returns:
 *>
 *>   16-bit Signed Integer holding functions Status Code.
@@ -880,7 +1116,7 @@ identification division.
 *>
 *> -----------------------------------------------------------------------------
 
-  function-id.                         DBSQL.
+  function-id.                         DBBEGIN.
 
 environment division.
 
@@ -898,7 +1134,7 @@ data division.
 
     01  sql-object                     usage pointer.
 
-    01  sql-statement-wrk              pic x(1024).
+    01  sql-statement-wrk              pic x(032) value "BEGIN TRANSACTION".
 
     01  sql-num-bytes                  pic s9(04) comp.
 
@@ -906,30 +1142,27 @@ data division.
 
     01  db-object.
       05  db-object-ptr                usage pointer.
-
-    01  sql-statement                  pic x any length.
+        88  database-is-closed           value NULL.
 
     01  db-status                      pic s9(04) comp.
 
-procedure division using db-object, sql-statement
+procedure division using db-object
                returning db-status.
 
-  dbsql-mainline.
+  dbbegin-mainline.
 
     move ZERO to CobolSQLite3-Database-Status-Code
 
-    if db-object-ptr = NULL then
+    if database-is-closed then
       move -3 to CobolSQLite3-Database-Status-Code, db-status
       goback
     end-if
 
-    move trim(sql-statement) to sql-statement-wrk
-    move length(sql-statement-wrk) to sql-num-bytes
-
+    move length(trim(sql-statement-wrk)) to sql-num-bytes
     add 1 to sql-num-bytes end-add
 
     call static "sqlite3_prepare_v2" using by value db-object-ptr,
-                                           by content concatenate(sql-statement-wrk, x"00"),
+                                           by content concatenate(trim(sql-statement-wrk), x"00"),
                                            by value sql-num-bytes,
                                            by reference sql-object,
                                            NULL
@@ -945,27 +1178,22 @@ procedure division using db-object, sql-statement
                            returning CobolSQLite3-Database-Status-Code
     end-call
 
-    evaluate true
-
-      when CobolSQLite3-Database-Status-Code = 5
+    evaluate CobolSQLite3-Database-Status-Code
 
-        move -6 to CobolSQLite3-Database-Status-Code, db-status
-        goback
+      when 5 *> SQLITE_BUSY
+        move -15 to CobolSQLite3-Database-Status-Code, db-status
 
-      when CobolSQLite3-Database-Status-Code = 100 *> SQLITE_ROW
+      when 6 *> SQLITE_LOCKED
+        move -16 to CobolSQLite3-Database-Status-Code, db-status
 
-        *> The SQL Statement has returned data which will be ignored.
+      when 100
         move ZERO to CobolSQLite3-Database-Status-Code, db-status
 
-      when CobolSQLite3-Database-Status-Code = 101 *> SQLITE_DONE
-
-        *> The SQL Statement has run to completion.
+      when 101
         move ZERO to CobolSQLite3-Database-Status-Code, db-status
 
-      when other *> Return with SQLite3 status.
-
+      when other
         move CobolSQLite3-Database-Status-Code to db-status
-        goback
 
     end-evaluate
 
@@ -973,47 +1201,884 @@ procedure division using db-object, sql-statement
                                returning CobolSQLite3-Database-Status-Code
     end-call
 
-    if CobolSQLite3-Database-Status-Code <> ZERO then
-      move -7 to CobolSQLite3-Database-Status-Code, db-status
-    else
-      move CobolSQLite3-Database-Status-Code to db-status
+    if db-status = ZERO then
+      if CobolSQLite3-Database-Status-Code <> ZERO then
+        move -7 to CobolSQLite3-Database-Status-Code, db-status
+      end-if
     end-if
 
     goback
     .
 
-end function DBSQL.
+end function DBBEGIN.
 
 *> *****************************************************************************
 
 identification division.
 
 *> -----------------------------------------------------------------------------
-*> DBGETSTR(sql-object, column-number)
+*> DBCOMMIT(db-object)
 *> -----------------------------------------------------------------------------
 *>
-*> Return string value of specified column in current row.
-*>
-*> Notes:
-*>
-*>   Use DBSTATUS Function to obtain Status Code.
+*> Make permanent every change made since the matching DBBEGIN.
 *>
 *> Parameters:
 *>
-*>   sql-object
-*>     - Pointer holding handle to SQL Object.
+*>   db-object
+*>     - Pointer holding handle to Database Object.
+*>       (see db-object in CobolSQLite3-WS.cpy)
+*>
+*> Returns:
+*>
+*>   16-bit Signed Integer holding functions Status Code.
+*>   (see db-status in CobolSQLite3-WS.cpy)
+*>
+*> -----------------------------------------------------------------------------
+
+  function-id.                         DBCOMMIT.
+
+environment division.
+
+  configuration section.
+
+    repository.
+      function all intrinsic.
+
+data division.
+
+  working-storage section.
+
+    01  CobolSQLite3-Database-Status-Code
+                                       pic s9(04) comp external.
+
+    01  sql-object                     usage pointer.
+
+    01  sql-statement-wrk              pic x(032) value "COMMIT".
+
+    01  sql-num-bytes                  pic s9(04) comp.
+
+  linkage section.
+
+    01  db-object.
+      05  db-object-ptr                usage pointer.
+        88  database-is-closed           value NULL.
+
+    01  db-status                      pic s9(04) comp.
+
+procedure division using db-object
+               returning db-status.
+
+  dbcommit-mainline.
+
+    move ZERO to CobolSQLite3-Database-Status-Code
+
+    if database-is-closed then
+      move -3 to CobolSQLite3-Database-Status-Code, db-status
+      goback
+    end-if
+
+    move length(trim(sql-statement-wrk)) to sql-num-bytes
+    add 1 to sql-num-bytes end-add
+
+    call static "sqlite3_prepare_v2" using by value db-object-ptr,
+                                           by content concatenate(trim(sql-statement-wrk), x"00"),
+                                           by value sql-num-bytes,
+                                           by reference sql-object,
+                                           NULL
+                                 returning CobolSQLite3-Database-Status-Code
+    end-call
+
+    if CobolSQLite3-Database-Status-Code <> ZERO then
+      move -5 to CobolSQLite3-Database-Status-Code, db-status
+      goback
+    end-if
+
+    call static "sqlite3_step" using by value sql-object
+                           returning CobolSQLite3-Database-Status-Code
+    end-call
+
+    evaluate CobolSQLite3-Database-Status-Code
+
+      when 5 *> SQLITE_BUSY
+        move -15 to CobolSQLite3-Database-Status-Code, db-status
+
+      when 6 *> SQLITE_LOCKED
+        move -16 to CobolSQLite3-Database-Status-Code, db-status
+
+      when 100
+        move ZERO to CobolSQLite3-Database-Status-Code, db-status
+
+      when 101
+        move ZERO to CobolSQLite3-Database-Status-Code, db-status
+
+      when other
+        move CobolSQLite3-Database-Status-Code to db-status
+
+    end-evaluate
+
+    call static "sqlite3_finalize" using by value sql-object
+                               returning CobolSQLite3-Database-Status-Code
+    end-call
+
+    if db-status = ZERO then
+      if CobolSQLite3-Database-Status-Code <> ZERO then
+        move -7 to CobolSQLite3-Database-Status-Code, db-status
+      end-if
+    end-if
+
+    goback
+    .
+
+end function DBCOMMIT.
+
+*> *****************************************************************************
+
+identification division.
+
+*> -----------------------------------------------------------------------------
+*> DBROLLBACK(db-object)
+*> -----------------------------------------------------------------------------
+*>
+*> Discard every change made since the matching DBBEGIN.
+*>
+*> Parameters:
+*>
+*>   db-object
+*>     - Pointer holding handle to Database Object.
+*>       (see db-object in CobolSQLite3-WS.cpy)
+*>
+*> Returns:
+*>
+*>   16-bit Signed Integer holding functions Status Code.
+*>   (see db-status in CobolSQLite3-WS.cpy)
+*>
+*> -----------------------------------------------------------------------------
+
+  function-id.                         DBROLLBACK.
+
+environment division.
+
+  configuration section.
+
+    repository.
+      function all intrinsic.
+
+data division.
+
+  working-storage section.
+
+    01  CobolSQLite3-Database-Status-Code
+                                       pic s9(04) comp external.
+
+    01  sql-object                     usage pointer.
+
+    01  sql-statement-wrk              pic x(032) value "ROLLBACK".
+
+    01  sql-num-bytes                  pic s9(04) comp.
+
+  linkage section.
+
+    01  db-object.
+      05  db-object-ptr                usage pointer.
+        88  database-is-closed           value NULL.
+
+    01  db-status                      pic s9(04) comp.
+
+procedure division using db-object
+               returning db-status.
+
+  dbrollback-mainline.
+
+    move ZERO to CobolSQLite3-Database-Status-Code
+
+    if database-is-closed then
+      move -3 to CobolSQLite3-Database-Status-Code, db-status
+      goback
+    end-if
+
+    move length(trim(sql-statement-wrk)) to sql-num-bytes
+    add 1 to sql-num-bytes end-add
+
+    call static "sqlite3_prepare_v2" using by value db-object-ptr,
+                                           by content concatenate(trim(sql-statement-wrk), x"00"),
+                                           by value sql-num-bytes,
+                                           by reference sql-object,
+                                           NULL
+                                 returning CobolSQLite3-Database-Status-Code
+    end-call
+
+    if CobolSQLite3-Database-Status-Code <> ZERO then
+      move -5 to CobolSQLite3-Database-Status-Code, db-status
+      goback
+    end-if
+
+    call static "sqlite3_step" using by value sql-object
+                           returning CobolSQLite3-Database-Status-Code
+    end-call
+
+    evaluate CobolSQLite3-Database-Status-Code
+
+      when 5 *> SQLITE_BUSY
+        move -15 to CobolSQLite3-Database-Status-Code, db-status
+
+      when 6 *> SQLITE_LOCKED
+        move -16 to CobolSQLite3-Database-Status-Code, db-status
+
+      when 100
+        move ZERO to CobolSQLite3-Database-Status-Code, db-status
+
+      when 101
+        move ZERO to CobolSQLite3-Database-Status-Code, db-status
+
+      when other
+        move CobolSQLite3-Database-Status-Code to db-status
+
+    end-evaluate
+
+    call static "sqlite3_finalize" using by value sql-object
+                               returning CobolSQLite3-Database-Status-Code
+    end-call
+
+    if db-status = ZERO then
+      if CobolSQLite3-Database-Status-Code <> ZERO then
+        move -7 to CobolSQLite3-Database-Status-Code, db-status
+      end-if
+    end-if
+
+    goback
+    .
+
+end function DBROLLBACK.
+
+*> *****************************************************************************
+
+identification division.
+
+*> -----------------------------------------------------------------------------
+*> DBRELEASE(sql-object)
+*> -----------------------------------------------------------------------------
+*>
+*> Release (delete) SQL Object (compiled SQL Statement).
+*>
+*> Notes:
+*>
+*>   This MUST be done for all SQL Objects before Database is closed.
+*>   Failure to do so result's in "memory leaks".
+*>
+*> Parameters:
+*>
+*>   sql-object
+*>     - Pointer holding handle to SQL Object.
+*>       (see sql-object in CobolSQLite3-WS.cpy)
+*>
+*> Returns:
+*>
+*>   16-bit Signed Integer holding functions Status Code.
+*>   (see db-status in CobolSQLite3-WS.cpy)
+*>
+*> -----------------------------------------------------------------------------
+
+  function-id.                         DBRELEASE.
+
+environment division.
+
+  configuration section.
+
+    repository.
+      function all intrinsic.
+
+data division.
+
+  working-storage section.
+
+    01  CobolSQLite3-Database-Status-Code
+                                       pic s9(04) comp external.
+
+  linkage section.
+
+    01  sql-object.
+      05  sql-object-ptr               usage pointer.
+
+    01  db-status                      pic s9(04) comp.
+
+procedure division using sql-object
+               returning db-status.
+
+  dbrelease-mainline.
+
+    move ZERO to CobolSQLite3-Database-Status-Code
+
+    call static "sqlite3_finalize" using by value sql-object-ptr
+                               returning CobolSQLite3-Database-Status-Code
+    end-call
+
+    if CobolSQLite3-Database-Status-Code <> ZERO then
+      move -7 to CobolSQLite3-Database-Status-Code, db-status
+    else
+      move CobolSQLite3-Database-Status-Code to db-status
+    end-if
+
+    goback
+    .
+
+end function DBRELEASE.
+
+*> *****************************************************************************
+
+identification division.
+
+*> -----------------------------------------------------------------------------
+*> DBRESET(sql-object)
+*> -----------------------------------------------------------------------------
+*>
+*> Reset SQL Object back to initial state to be re-executed.
+*>
+*> Parameters:
+*>
+*>   sql-object
+*>     - Pointer holding handle to SQL Object.
+*>       (see sql-object in CobolSQLite3-WS.cpy)
+*>
+*> Returns:
+*>
+*>   16-bit Signed Integer holding functions Status Code.
+*>   (see db-status in CobolSQLite3-WS.cpy)
+*>
+*> -----------------------------------------------------------------------------
+
+  function-id.                         DBRESET.
+
+environment division.
+
+  configuration section.
+
+    repository.
+      function all intrinsic.
+
+data division.
+
+  working-storage section.
+
+    01  CobolSQLite3-Database-Status-Code
+                                       pic s9(04) comp external.
+
+  linkage section.
+
+    01  sql-object.
+      05  sql-object-ptr               usage pointer.
+
+    01  db-status                      pic s9(04) comp.
+
+procedure division using sql-object
+               returning db-status.
+
+  dbreset-mainline.
+
+    move ZERO to CobolSQLite3-Database-Status-Code
+
+    call static "sqlite3_reset" using by value sql-object-ptr
+                            returning CobolSQLite3-Database-Status-Code
+    end-call
+
+    if CobolSQLite3-Database-Status-Code <> ZERO then
+      move -8 to CobolSQLite3-Database-Status-Code, db-status
+    else
+      move CobolSQLite3-Database-Status-Code to db-status
+    end-if
+
+    goback
+    .
+
+end function DBRESET.
+
+*> *****************************************************************************
+
+identification division.
+
+*> -----------------------------------------------------------------------------
+*> DBSQL(db-object, sql-statement)
+*> -----------------------------------------------------------------------------
+*>
+*> Execute single SQL Statement against Database Object.
+*>
+*> Combines functionality of DBCOMPILE, DBEXECUTE and DBRELEASE.
+*>
+*> Notes:
+*>
+*>   Output generated by SQL SELECT Statements will be lost.
+*>
+*> Parameters:
+*>
+*>   db-object
+*>     - Pointer holding handle to Database Object.
+*>       (see db-object in CobolSQLite3-WS.cpy)
+*>
+*>   sql-statement
+*>     - String or String Variable containing SQL Statement to execute.
+*>       (see sql-statement in CobolSQLite3-WS.cpy)
+*>
+*> Returns:
+*>
+*>   16-bit Signed Integer holding functions Status Code.
+*>   (see db-status in CobolSQLite3-WS.cpy)
+*>
+*> -----------------------------------------------------------------------------
+
+  function-id.                         DBSQL.
+
+environment division.
+
+  configuration section.
+
+    repository.
+      function all intrinsic.
+
+data division.
+
+  working-storage section.
+
+    01  CobolSQLite3-Database-Status-Code
+                                       pic s9(04) comp external.
+
+    01  sql-object                     usage pointer.
+
+    01  sql-statement-wrk              pic x(1024).
+
+    01  sql-num-bytes                  pic s9(04) comp.
+
+  linkage section.
+
+    01  db-object.
+      05  db-object-ptr                usage pointer.
+
+    01  sql-statement                  pic x any length.
+
+    01  db-status                      pic s9(04) comp.
+
+procedure division using db-object, sql-statement
+               returning db-status.
+
+  dbsql-mainline.
+
+    move ZERO to CobolSQLite3-Database-Status-Code
+
+    if db-object-ptr = NULL then
+      move -3 to CobolSQLite3-Database-Status-Code, db-status
+      goback
+    end-if
+
+    move trim(sql-statement) to sql-statement-wrk
+    move length(sql-statement-wrk) to sql-num-bytes
+
+    add 1 to sql-num-bytes end-add
+
+    call static "sqlite3_prepare_v2" using by value db-object-ptr,
+                                           by content concatenate(sql-statement-wrk, x"00"),
+                                           by value sql-num-bytes,
+                                           by reference sql-object,
+                                           NULL
+                                 returning CobolSQLite3-Database-Status-Code
+    end-call
+
+    if CobolSQLite3-Database-Status-Code <> ZERO then
+      move -5 to CobolSQLite3-Database-Status-Code, db-status
+      goback
+    end-if
+
+    call static "sqlite3_step" using by value sql-object
+                           returning CobolSQLite3-Database-Status-Code
+    end-call
+
+    evaluate true
+
+      when CobolSQLite3-Database-Status-Code = 5 *> SQLITE_BUSY
+
+        move -15 to CobolSQLite3-Database-Status-Code, db-status
+        goback
+
+      when CobolSQLite3-Database-Status-Code = 6 *> SQLITE_LOCKED
+
+        move -16 to CobolSQLite3-Database-Status-Code, db-status
+        goback
+
+      when CobolSQLite3-Database-Status-Code = 100 *> SQLITE_ROW
+
+        *> The SQL Statement has returned data which will be ignored.
+        move ZERO to CobolSQLite3-Database-Status-Code, db-status
+
+      when CobolSQLite3-Database-Status-Code = 101 *> SQLITE_DONE
+
+        *> The SQL Statement has run to completion.
+        move ZERO to CobolSQLite3-Database-Status-Code, db-status
+
+      when other *> Return with SQLite3 status.
+
+        move CobolSQLite3-Database-Status-Code to db-status
+        goback
+
+    end-evaluate
+
+    call static "sqlite3_finalize" using by value sql-object
+                               returning CobolSQLite3-Database-Status-Code
+    end-call
+
+    if CobolSQLite3-Database-Status-Code <> ZERO then
+      move -7 to CobolSQLite3-Database-Status-Code, db-status
+    else
+      move CobolSQLite3-Database-Status-Code to db-status
+    end-if
+
+    goback
+    .
+
+end function DBSQL.
+
+*> *****************************************************************************
+
+identification division.
+
+*> -----------------------------------------------------------------------------
+*> DBGETSTR(sql-object, column-number)
+*> -----------------------------------------------------------------------------
+*>
+*> Return string value of specified column in current row.
+*>
+*> Notes:
+*>
+*>   Use DBSTATUS Function to obtain Status Code.
+*>
+*> Parameters:
+*>
+*>   sql-object
+*>     - Pointer holding handle to SQL Object.
+*>       (see sql-object in CobolSQLite3-WS.cpy)
+*>
+*>   column-number
+*>     - 16-bit Unsigned Integer indicating column to return.
+*>
+*> Returns:
+*>
+*>   String variable holding data for specified column.
+*>
+*> -----------------------------------------------------------------------------
+
+  function-id.                         DBGETSTR.
+
+environment division.
+
+  configuration section.
+
+    repository.
+      function all intrinsic.
+
+data division.
+
+  working-storage section.
+
+    01  CobolSQLite3-Database-Status-Code
+                                       pic s9(04) comp external.
+
+    01  sqlite3-datatype               pic s9(04) comp.
+
+    01  sqlite3-num-bytes              pic s9(04) comp.
+
+    01  sqlite3-temporary-pointer      usage pointer.
+
+    01  sqlite3-data                   pic x(1024) based.
+          *> DO NOT WRITE TO THIS VARIABLE. *** THERE BE DRAGONS ***
+
+    01  temp-column-number             pic 9(004) comp.
+
+  linkage section.
+
+    01  sql-object.
+      05  sql-object-ptr               usage pointer.
+
+    01  column-number                  pic 9(004) comp.
+
+    01  column-value                   pic x(1024).
+
+procedure division using sql-object, column-number
+               returning column-value.
+
+  dbgetstr-mainline.
+
+    move ZERO to CobolSQLite3-Database-Status-Code
+
+    subtract 1 from column-number giving temp-column-number end-subtract
+
+    call static "sqlite3_column_type" using by value sql-object-ptr,
+                                            by value temp-column-number
+                                  returning sqlite3-datatype
+    end-call
+
+    evaluate sqlite3-datatype
+
+      when ZERO *> Undefined as a type conversion occurred.
+
+        move -12 to CobolSQLite3-Database-Status-Code
+
+      when 3 *> String
+
+        call static "sqlite3_column_bytes" using by value sql-object-ptr,
+                                                 by value temp-column-number
+                                       returning sqlite3-num-bytes
+        end-call
+
+        call static "sqlite3_column_text" using by value sql-object-ptr,
+                                                by value temp-column-number
+                                      returning sqlite3-temporary-pointer
+        end-call
+
+        set address of sqlite3-data to sqlite3-temporary-pointer
+
+        string
+          sqlite3-data delimited by low-value
+          into column-value
+        end-string
+
+        set address of sqlite3-data to NULL
+
+      when other
+
+        move -9 to CobolSQLite3-Database-Status-Code
+
+    end-evaluate
+
+    goback
+    .
+
+end function DBGETSTR.
+
+*> -----------------------------------------------------------------------------
+
+identification division.
+
+*> -----------------------------------------------------------------------------
+*> DBGETINT(sql-object, column-number)
+*> -----------------------------------------------------------------------------
+*>
+*> Return integer value of specified column in current row.
+*>
+*> Notes:
+*>
+*>   Use DBSTATUS Function to obtain Status Code.
+*>
+*> Parameters:
+*>
+*>   sql-object
+*>     - Pointer holding handle to SQL Object.
+*>       (see sql-object in CobolSQLite3-WS.cpy)
+*>
+*>   column-number
+*>     - Unsigned Integer indicating column to return.
+*>
+*> Returns:
+*>
+*>   64-bit Signed Integer variable holding data for specified column.
+*>
+*> -----------------------------------------------------------------------------
+
+  function-id.                         DBGETINT.
+
+environment division.
+
+  configuration section.
+
+    repository.
+      function all intrinsic.
+
+data division.
+
+  working-storage section.
+
+    01  CobolSQLite3-Database-Status-Code
+                                       pic s9(04) comp external.
+
+    01  sqlite3-datatype               pic s9(04) comp.
+
+    01  temp-column-number             pic 9(004) comp.
+
+  linkage section.
+
+    01  sql-object.
+      05  sql-object-ptr               usage pointer.
+
+    01  column-number                  pic 9(004) comp.
+
+    01  column-value                   usage binary-double signed.
+
+procedure division using sql-object, column-number
+               returning column-value.
+
+  dbgetint-mainline.
+
+    move ZERO to CobolSQLite3-Database-Status-Code
+
+    subtract 1 from column-number giving temp-column-number end-subtract
+
+    call static "sqlite3_column_type" using by value sql-object-ptr,
+                                            by value temp-column-number
+                                  returning sqlite3-datatype
+    end-call
+
+    evaluate sqlite3-datatype
+
+      when ZERO *> Undefined as a type conversion occurred.
+
+        move -12 to CobolSQLite3-Database-Status-Code
+
+      when 1 *> 64-bit Signed Integer
+
+        call static "sqlite3_column_int" using by value sql-object-ptr,
+                                               by value temp-column-number
+                                     returning column-value
+        end-call
+
+      when other
+
+        move -10 to CobolSQLite3-Database-Status-Code
+
+    end-evaluate
+
+    goback
+    .
+
+end function DBGETINT.
+
+*> *****************************************************************************
+
+identification division.
+
+*> -----------------------------------------------------------------------------
+*> DBGETFLOAT(sql-object, column-number)
+*> -----------------------------------------------------------------------------
+*>
+*> Return floating-point value of specified column in current row.
+*>
+*> Notes:
+*>
+*>   Use DBSTATUS Function to obtain Status Code.
+*>
+*> Parameters:
+*>
+*>   sql-object
+*>     - Pointer holding handle to SQL Object.
+*>       (see sql-object in CobolSQLite3-WS.cpy)
+*>
+*>   column-number
+*>     - Unsigned Integer indicating column to return.
+*>
+*> Returns:
+*>
+*>   Double-precision Floating-point variable holding data for the
+*>   specified column.
+*>
+*> -----------------------------------------------------------------------------
+
+  function-id.                         DBGETFLOAT.
+
+environment division.
+
+  configuration section.
+
+    repository.
+      function all intrinsic.
+
+data division.
+
+  working-storage section.
+
+    01  CobolSQLite3-Database-Status-Code
+                                       pic s9(04) comp external.
+
+    01  sqlite3-datatype               pic s9(04) comp.
+
+    01  temp-column-number             pic 9(004) comp.
+
+  linkage section.
+
+    01  sql-object.
+      05  sql-object-ptr               usage pointer.
+
+    01  column-number                  pic 9(004) comp.
+
+    01  column-value                   usage comp-2.
+
+procedure division using sql-object, column-number
+               returning column-value.
+
+  dbgetfloat-mainline.
+
+    move ZERO to CobolSQLite3-Database-Status-Code
+
+    subtract 1 from column-number giving temp-column-number end-subtract
+
+    call static "sqlite3_column_type" using by value sql-object-ptr,
+                                            by value temp-column-number
+                                  returning sqlite3-datatype
+    end-call
+
+    evaluate sqlite3-datatype
+
+      when ZERO *> Undefined as a type conversion occurred.
+
+        move -12 to CobolSQLite3-Database-Status-Code
+
+      when 2 *> Floating point
+
+        call static "sqlite3_column_double" using by value sql-object-ptr,
+                                                   by value temp-column-number
+                                       returning column-value
+        end-call
+
+      when other
+
+        move -17 to CobolSQLite3-Database-Status-Code
+
+    end-evaluate
+
+    goback
+    .
+
+end function DBGETFLOAT.
+
+*> -----------------------------------------------------------------------------
+
+identification division.
+
+*> -----------------------------------------------------------------------------
+*> DBGETBLOB(sql-object, column-number)
+*> -----------------------------------------------------------------------------
+*>
+*> Return BLOB (raw binary) value of specified column in current row.
+*>
+*> Notes:
+*>
+*>   Use DBSTATUS Function to obtain Status Code.
+*>
+*>   Unlike DBGETSTR, the returned bytes are moved by length rather
+*>   than delimited by a low-value terminator, since a BLOB may
+*>   legitimately contain binary zero bytes anywhere in its data.
+*>
+*> Parameters:
+*>
+*>   sql-object
+*>     - Pointer holding handle to SQL Object.
 *>       (see sql-object in CobolSQLite3-WS.cpy)
 *>
 *>   column-number
-*>     - 16-bit Unsigned Integer indicating column to return.
+*>     - Unsigned Integer indicating column to return.
 *>
 *> Returns:
 *>
-*>   String variable holding data for specified column.
+*>   String variable holding raw data for specified column, blank
+*>   padded/truncated to 1024 bytes.
+*>   (see blob-value in CobolSQLite3-WS.cpy)
 *>
 *> -----------------------------------------------------------------------------
 
-  function-id.                         DBGETSTR.
+  function-id.                         DBGETBLOB.
 
 environment division.
 
@@ -1052,85 +2117,374 @@ data division.
 procedure division using sql-object, column-number
                returning column-value.
 
-  dbgetstr-mainline.
+  dbgetblob-mainline.
+
+    move ZERO to CobolSQLite3-Database-Status-Code
+    move spaces to column-value
+
+    subtract 1 from column-number giving temp-column-number end-subtract
+
+    call static "sqlite3_column_type" using by value sql-object-ptr,
+                                            by value temp-column-number
+                                  returning sqlite3-datatype
+    end-call
+
+    evaluate sqlite3-datatype
+
+      when ZERO *> Undefined as a type conversion occurred.
+
+        move -12 to CobolSQLite3-Database-Status-Code
+
+      when 4 *> BLOB
+
+        call static "sqlite3_column_bytes" using by value sql-object-ptr,
+                                                 by value temp-column-number
+                                       returning sqlite3-num-bytes
+        end-call
+
+        if sqlite3-num-bytes > ZERO then
+
+          if sqlite3-num-bytes > 1024 then
+            move 1024 to sqlite3-num-bytes
+          end-if
+
+          call static "sqlite3_column_blob" using by value sql-object-ptr,
+                                                   by value temp-column-number
+                                         returning sqlite3-temporary-pointer
+          end-call
+
+          set address of sqlite3-data to sqlite3-temporary-pointer
+
+          move sqlite3-data(1:sqlite3-num-bytes) to column-value
+
+          set address of sqlite3-data to NULL
+
+        end-if
+
+      when other
+
+        move -18 to CobolSQLite3-Database-Status-Code
+
+    end-evaluate
+
+    goback
+    .
+
+end function DBGETBLOB.
+
+*> *****************************************************************************
+
+identification division.
+
+*> -----------------------------------------------------------------------------
+*> DBSTATUS
+*> -----------------------------------------------------------------------------
+*>
+*> Return Status Code of last executed CobolSQLite3 DBxxx Function.
+*>
+*> Parameters:
+*>
+*>   none
+*>
+*> Returns:
+*>
+*>   16-bit Signed Integer holding functions Status Code.
+*>   (see db-status in CobolSQLite3-WS.cpy)
+*>
+*> -----------------------------------------------------------------------------
+
+  function-id.                         DBSTATUS.
+
+environment division.
+
+  configuration section.
+
+    repository.
+      function all intrinsic.
+
+data division.
+
+  working-storage section.
+
+    01  CobolSQLite3-Database-Status-Code
+                                       pic s9(04) comp external.
+
+  linkage section.
+
+    01  db-status                      pic s9(04) comp.
+
+procedure division returning db-status.
+
+  dbstatus-mainline.
+
+    move CobolSQLite3-Database-Status-Code to db-status
+
+    goback
+    .
+
+end function DBSTATUS.
+
+*> *****************************************************************************
+
+identification division.
+
+*> -----------------------------------------------------------------------------
+*> DBINFO(dbinfo-mode, db-object)
+*> -----------------------------------------------------------------------------
+*>
+*> Provide information about Database being accessed.
+*>
+*> Notes:
+*>
+*>   Use DBSTATUS Function to obtain Status Code.
+*>
+*> Parameters:
+*>
+*>   dbinfo-mode
+*>     - 3-digit Numeric indicating information to return:
+*>       100 = Number of rows modified, inserted or deleted by most recently
+*>             completed INSERT, UPDATE or DELETE statement on specified
+*>             Database. Changes caused by triggers, foreign key actions or
+*>             REPLACE constraint resolution are not counted.
+*>
+*>   db-object
+*>     - Pointer holding handle to Database Object.
+*>       (see db-object in CobolSQLite3-WS.cpy)
+*>
+*> Returns:
+*>
+*>   See definition of dbinfo-buffer in CobolSQLite3-WS.cpy
+*>
+*> -----------------------------------------------------------------------------
+
+  function-id.                         DBINFO.
+
+environment division.
+
+  configuration section.
+
+    repository.
+      function all intrinsic.
+
+data division.
+
+  working-storage section.
+
+    01  CobolSQLite3-Database-Status-Code
+                                       pic s9(04) comp external.
+
+  linkage section.
+
+    01  dbinfo-mode                    pic 9(003).
+      88  dbinfo-mode-rows-changed       value 100.
+
+    01  db-object.
+      05  db-object-ptr                usage pointer.
+        88  database-is-closed           value NULL.
+
+    01  dbinfo-buffer                  pic x(080).
+
+    01  redefines dbinfo-buffer.
+      05  dbinfo-rows-changed          pic s9(09) comp.
+
+procedure division using dbinfo-mode, db-object
+               returning dbinfo-buffer.
+
+  dbinfo-mainline.
+
+    move ZERO to CobolSQLite3-Database-Status-Code
+
+    if database-is-closed then
+      move -3 to CobolSQLite3-Database-Status-Code
+      move ZERO to dbinfo-rows-changed
+      goback
+    end-if
+
+    evaluate true
+
+      when dbinfo-mode-rows-changed
+
+        move ZERO to dbinfo-rows-changed
+
+        call static "sqlite3_changes" using by value db-object-ptr
+                                  returning dbinfo-rows-changed
+        end-call
+
+      when other
+        move -13 to CobolSQLite3-Database-Status-Code
+
+    end-evaluate
+
+    goback
+    .
+
+end function DBINFO.
+
+*> *****************************************************************************
+
+identification division.
+
+*> -----------------------------------------------------------------------------
+*> DBROWCOUNT(db-object)
+*> -----------------------------------------------------------------------------
+*>
+*> Return number of rows modified, inserted or deleted by the most
+*> recently completed INSERT, UPDATE or DELETE statement on the
+*> specified Database. Equivalent to DBINFO(100, db-object), provided
+*> as a plain integer for callers that do not want the dbinfo-buffer
+*> REDEFINES.
+*>
+*> Parameters:
+*>
+*>   db-object
+*>     - Pointer holding handle to Database Object.
+*>       (see db-object in CobolSQLite3-WS.cpy)
+*>
+*> Returns:
+*>
+*>   32-bit Signed Integer holding the number of rows affected.
+*>
+*> -----------------------------------------------------------------------------
+
+  function-id.                         DBROWCOUNT.
+
+environment division.
+
+  configuration section.
+
+    repository.
+      function all intrinsic.
+
+data division.
+
+  working-storage section.
+
+    01  CobolSQLite3-Database-Status-Code
+                                       pic s9(04) comp external.
+
+  linkage section.
+
+    01  db-object.
+      05  db-object-ptr                usage pointer.
+        88  database-is-closed           value NULL.
+
+    01  row-count                     pic s9(09) comp.
+
+procedure division using db-object
+               returning row-count.
+
+  dbrowcount-mainline.
+
+    move ZERO to CobolSQLite3-Database-Status-Code, row-count
+
+    if database-is-closed then
+      move -3 to CobolSQLite3-Database-Status-Code
+      goback
+    end-if
+
+    call static "sqlite3_changes" using by value db-object-ptr
+                              returning row-count
+    end-call
+
+    goback
+    .
+
+end function DBROWCOUNT.
 
-    move ZERO to CobolSQLite3-Database-Status-Code
+*> -----------------------------------------------------------------------------
 
-    subtract 1 from column-number giving temp-column-number end-subtract
+identification division.
 
-    call static "sqlite3_column_type" using by value sql-object-ptr,
-                                            by value temp-column-number
-                                  returning sqlite3-datatype
-    end-call
+*> -----------------------------------------------------------------------------
+*> DBCONNCOUNT
+*> -----------------------------------------------------------------------------
+*>
+*> Return the number of Database connections currently open through
+*> this library (across however many db-objects the calling program(s)
+*> hold - DBOPEN increments this count, DBCLOSE decrements it).
+*>
+*> Parameters:
+*>
+*>   none
+*>
+*> Returns:
+*>
+*>   16-bit Signed Integer holding the count of open connections.
+*>
+*> -----------------------------------------------------------------------------
 
-    evaluate sqlite3-datatype
+  function-id.                         DBCONNCOUNT.
 
-      when ZERO *> Undefined as a type conversion occurred.
+environment division.
 
-        move -12 to CobolSQLite3-Database-Status-Code
+  configuration section.
 
-      when 3 *> String
+    repository.
+      function all intrinsic.
 
-        call static "sqlite3_column_bytes" using by value sql-object-ptr,
-                                                 by value temp-column-number
-                                       returning sqlite3-num-bytes
-        end-call
+data division.
 
-        call static "sqlite3_column_text" using by value sql-object-ptr,
-                                                by value temp-column-number
-                                      returning sqlite3-temporary-pointer
-        end-call
+  working-storage section.
 
-        set address of sqlite3-data to sqlite3-temporary-pointer
+    01  CobolSQLite3-Open-Connection-Count
+                                       pic s9(04) comp external.
 
-        string
-          sqlite3-data delimited by low-value
-          into column-value
-        end-string
+  linkage section.
 
-        set address of sqlite3-data to NULL
+    01  conn-count                    pic s9(04) comp.
 
-      when other
+procedure division returning conn-count.
 
-        move -9 to CobolSQLite3-Database-Status-Code
+  dbconncount-mainline.
 
-    end-evaluate
+    move CobolSQLite3-Open-Connection-Count to conn-count
 
     goback
     .
 
-end function DBGETSTR.
+end function DBCONNCOUNT.
 
-*> -----------------------------------------------------------------------------
+*> *****************************************************************************
 
 identification division.
 
 *> -----------------------------------------------------------------------------
-*> DBGETINT(sql-object, column-number)
+*> DBEXPORT(sql-object, file-name)
 *> -----------------------------------------------------------------------------
 *>
-*> Return integer value of specified column in current row.
+*> Bulk-copy every remaining row of a compiled (and not yet executed)
+*> SQL SELECT Object out to a comma-separated file, one row per line.
 *>
 *> Notes:
 *>
-*>   Use DBSTATUS Function to obtain Status Code.
+*>   Every column is written out as text (via sqlite3_column_text),
+*>   regardless of its underlying SQLite datatype.
+*>
+*>   Field values are not quoted, so a column value containing a comma
+*>   will be mis-split by a naive DBIMPORT/spreadsheet re-read - not a
+*>   concern for the typical machine-generated numeric/short-text
+*>   extracts this Function is intended for.
+*>
+*>   sql-object is left compiled but exhausted (SQLITE_DONE); the
+*>   caller is still responsible for DBRELEASE.
 *>
 *> Parameters:
 *>
 *>   sql-object
-*>     - Pointer holding handle to SQL Object.
+*>     - Pointer holding handle to a compiled SELECT SQL Object.
 *>       (see sql-object in CobolSQLite3-WS.cpy)
 *>
-*>   column-number
-*>     - Unsigned Integer indicating column to return.
+*>   file-name
+*>     - String or String Variable containing name of file to write.
 *>
 *> Returns:
 *>
-*>   64-bit Signed Integer variable holding data for specified column.
+*>   16-bit Signed Integer holding functions Status Code.
+*>   (see db-status in CobolSQLite3-WS.cpy)
 *>
 *> -----------------------------------------------------------------------------
 
-  function-id.                         DBGETINT.
+  function-id.                         DBEXPORT.
 
 environment division.
 
@@ -1139,77 +2493,169 @@ environment division.
     repository.
       function all intrinsic.
 
+  input-output section.
+
+    file-control.
+
+      select exportfile                assign to dynamic export-filename
+                                       access is sequential
+                                       organization is line sequential
+                                       file status is export-status
+                                       .
+
 data division.
 
+  file section.
+
+    fd  exportfile.
+
+    01  export-record                 pic x(2048).
+
   working-storage section.
 
     01  CobolSQLite3-Database-Status-Code
                                        pic s9(04) comp external.
 
-    01  sqlite3-datatype               pic s9(04) comp.
+    01  export-filename               pic x(256).
 
-    01  temp-column-number             pic 9(004) comp.
+    01  export-status                 pic x(002).
+
+    01  col-count                     pic s9(04) comp.
+
+    01  col-idx                       pic s9(04) comp.
+
+    01  col-text-ptr                  usage pointer.
+
+    01  col-text                      pic x(1024) based.
+          *> DO NOT WRITE TO THIS VARIABLE. *** THERE BE DRAGONS ***
+
+    01  wk-field                      pic x(1024).
+
+    01  wk-line                       pic x(2048).
+
+    01  wk-line-ptr                   pic 9(04) comp.
 
   linkage section.
 
     01  sql-object.
       05  sql-object-ptr               usage pointer.
 
-    01  column-number                  pic 9(004) comp.
+    01  file-name                     pic x any length.
 
-    01  column-value                   usage binary-double signed.
+    01  db-status                     pic s9(04) comp.
 
-procedure division using sql-object, column-number
-               returning column-value.
+procedure division using sql-object, file-name
+               returning db-status.
 
-  dbgetint-mainline.
+  dbexport-mainline.
 
     move ZERO to CobolSQLite3-Database-Status-Code
 
-    subtract 1 from column-number giving temp-column-number end-subtract
+    move file-name to export-filename
+    open output exportfile
 
-    call static "sqlite3_column_type" using by value sql-object-ptr,
-                                            by value temp-column-number
-                                  returning sqlite3-datatype
+    if export-status <> "00" then
+      move -20 to CobolSQLite3-Database-Status-Code, db-status
+      goback
+    end-if
+
+    call static "sqlite3_column_count" using by value sql-object-ptr
+                                    returning col-count
     end-call
 
-    evaluate sqlite3-datatype
+    move 100 to CobolSQLite3-Database-Status-Code
+          *> primes the loop below the same way an OPEN's "00" status
+          *> primes a plain read-until-eof loop elsewhere in this repo
+    perform export-one-row until CobolSQLite3-Database-Status-Code <> 100
 
-      when ZERO *> Undefined as a type conversion occurred.
+    close exportfile
 
-        move -12 to CobolSQLite3-Database-Status-Code
+    if CobolSQLite3-Database-Status-Code = 101 then
+      move ZERO to CobolSQLite3-Database-Status-Code, db-status
+    else
+      move -20 to CobolSQLite3-Database-Status-Code, db-status
+    end-if
 
-      when 1 *> 64-bit Signed Integer
+    goback
+    .
 
-        call static "sqlite3_column_int" using by value sql-object-ptr,
-                                               by value temp-column-number
-                                     returning column-value
+  export-one-row.
+
+    call static "sqlite3_step" using by value sql-object-ptr
+                           returning CobolSQLite3-Database-Status-Code
+    end-call
+
+    if CobolSQLite3-Database-Status-Code = 100 then
+
+      move spaces to wk-line
+      move 1 to wk-line-ptr
+
+      perform varying col-idx from ZERO by 1 until col-idx >= col-count
+
+        call static "sqlite3_column_text" using by value sql-object-ptr,
+                                                 by value col-idx
+                                       returning col-text-ptr
         end-call
 
-      when other
+        move spaces to wk-field
 
-        move -10 to CobolSQLite3-Database-Status-Code
+        if col-text-ptr <> NULL then
+          set address of col-text to col-text-ptr
+          string col-text delimited by low-value into wk-field
+          set address of col-text to NULL
+        end-if
 
-    end-evaluate
+        if col-idx > ZERO then
+          string "," delimited by size
+                 into wk-line pointer wk-line-ptr
+          end-string
+        end-if
 
-    goback
+        string trim(wk-field) delimited by size
+               into wk-line pointer wk-line-ptr
+        end-string
+
+      end-perform
+
+      move wk-line to export-record
+      write export-record
+
+    end-if
     .
 
-end function DBGETINT.
+end function DBEXPORT.
 
-*> *****************************************************************************
+*> -----------------------------------------------------------------------------
 
 identification division.
 
 *> -----------------------------------------------------------------------------
-*> DBSTATUS
+*> DBIMPORT(sql-object, file-name)
 *> -----------------------------------------------------------------------------
 *>
-*> Return Status Code of last executed CobolSQLite3 DBxxx Function.
+*> Bulk-copy every line of a comma-separated file into a Database,
+*> binding each comma-separated field positionally to a "?" parameter
+*> placeholder of an already compiled INSERT (or other DML) SQL Object,
+*> one line per row.
+*>
+*> Notes:
+*>
+*>   Field values are not unquoted/unescaped, so a value containing a
+*>   comma will be mis-split - the counterpart limitation to DBEXPORT.
+*>
+*>   sql-object is DBRESET after every row, ready for the next row's
+*>   bindings; the caller is still responsible for DBRELEASE once the
+*>   whole file has been imported.
 *>
 *> Parameters:
 *>
-*>   none
+*>   sql-object
+*>     - Pointer holding handle to a compiled INSERT SQL Object,
+*>       containing one "?" placeholder per comma-separated field.
+*>       (see sql-object in CobolSQLite3-WS.cpy)
+*>
+*>   file-name
+*>     - String or String Variable containing name of file to read.
 *>
 *> Returns:
 *>
@@ -1218,7 +2664,7 @@ identification division.
 *>
 *> -----------------------------------------------------------------------------
 
-  function-id.                         DBSTATUS.
+  function-id.                         DBIMPORT.
 
 environment division.
 
@@ -1227,115 +2673,126 @@ environment division.
     repository.
       function all intrinsic.
 
+  input-output section.
+
+    file-control.
+
+      select importfile                assign to dynamic import-filename
+                                       access is sequential
+                                       organization is line sequential
+                                       file status is import-status
+                                       .
+
 data division.
 
+  file section.
+
+    fd  importfile.
+
+    01  import-record                 pic x(2048).
+
   working-storage section.
 
     01  CobolSQLite3-Database-Status-Code
                                        pic s9(04) comp external.
 
-  linkage section.
+    01  import-filename               pic x(256).
 
-    01  db-status                      pic s9(04) comp.
+    01  import-status                 pic x(002).
 
-procedure division returning db-status.
+    01  wk-fields.
+      05  wk-field                    occurs 20 times pic x(1024).
 
-  dbstatus-mainline.
+    01  wk-field-count                pic 9(004) comp.
 
-    move CobolSQLite3-Database-Status-Code to db-status
+    01  wk-num-bytes                  pic s9(04) comp.
 
-    goback
-    .
+    01  idx                           pic 9(004) comp.
 
-end function DBSTATUS.
+  linkage section.
 
-*> *****************************************************************************
+    01  sql-object.
+      05  sql-object-ptr               usage pointer.
 
-identification division.
+    01  file-name                     pic x any length.
 
-*> -----------------------------------------------------------------------------
-*> DBINFO(dbinfo-mode, db-object)
-*> -----------------------------------------------------------------------------
-*>
-*> Provide information about Database being accessed.
-*>
-*> Notes:
-*>
-*>   Use DBSTATUS Function to obtain Status Code.
-*>
-*> Parameters:
-*>
-*>   dbinfo-mode
-*>     - 3-digit Numeric indicating information to return:
-*>       100 = Number of rows modified, inserted or deleted by most recently
-*>             completed INSERT, UPDATE or DELETE statement on specified
-*>             Database. Changes caused by triggers, foreign key actions or
-*>             REPLACE constraint resolution are not counted.
-*>
-*>   db-object
-*>     - Pointer holding handle to Database Object.
-*>       (see db-object in CobolSQLite3-WS.cpy)
-*>
-*> Returns:
-*>
-*>   See definition of dbinfo-buffer in CobolSQLite3-WS.cpy
-*>
-*> -----------------------------------------------------------------------------
+    01  db-status                     pic s9(04) comp.
 
-  function-id.                         DBINFO.
+procedure division using sql-object, file-name
+               returning db-status.
 
-environment division.
+  dbimport-mainline.
 
-  configuration section.
+    move ZERO to CobolSQLite3-Database-Status-Code, db-status
 
-    repository.
-      function all intrinsic.
+    move file-name to import-filename
+    open input importfile
 
-data division.
+    if import-status <> "00" then
+      move -21 to CobolSQLite3-Database-Status-Code, db-status
+      goback
+    end-if
 
-  working-storage section.
+    read importfile
+    end-read
 
-    01  CobolSQLite3-Database-Status-Code
-                                       pic s9(04) comp external.
+    perform import-one-row until import-status <> "00"
 
-  linkage section.
+    close importfile
 
-    01  dbinfo-mode                    pic 9(003).
-      88  dbinfo-mode-rows-changed       value 100.
+    goback
+    .
 
-    01  db-object                      usage pointer.
+  import-one-row.
 
-    01  dbinfo-buffer                  pic x(080).
+    perform split-csv-line
 
-    01  redefines dbinfo-buffer.
-      05  dbinfo-rows-changed          pic s9(09) comp.
+    perform varying idx from 1 by 1 until idx > wk-field-count
 
-procedure division using dbinfo-mode, db-object
-               returning dbinfo-buffer.
+      move length(trim(wk-field(idx))) to wk-num-bytes
 
-  dbinfo-mainline.
+      call static "sqlite3_bind_text" using by value sql-object-ptr,
+                                            by value idx,
+                                            by content concatenate(trim(wk-field(idx)), x"00"),
+                                            by value wk-num-bytes,
+                                            by value -1
+                                  returning CobolSQLite3-Database-Status-Code
+      end-call
 
-    move ZERO to CobolSQLite3-Database-Status-Code
+    end-perform
 
-    evaluate true
+    call static "sqlite3_step" using by value sql-object-ptr
+                           returning CobolSQLite3-Database-Status-Code
+    end-call
 
-      when dbinfo-mode-rows-changed
+    if CobolSQLite3-Database-Status-Code <> 100 and
+       CobolSQLite3-Database-Status-Code <> 101 then
+      move -21 to CobolSQLite3-Database-Status-Code, db-status
+    end-if
 
-        move ZERO to dbinfo-rows-changed
+    call static "sqlite3_reset" using by value sql-object-ptr
+                            returning CobolSQLite3-Database-Status-Code
+    end-call
 
-        call static "sqlite3_changes" using by value db-object
-                                  returning dbinfo-rows-changed
-        end-call
+    read importfile
+    end-read
+    .
 
-      when other
-        move -13 to CobolSQLite3-Database-Status-Code
+  split-csv-line.
 
-    end-evaluate
+    move spaces to wk-fields
+    move zero to wk-field-count
 
-    goback
+    unstring import-record delimited by ","
+      into wk-field(1) wk-field(2) wk-field(3) wk-field(4) wk-field(5)
+           wk-field(6) wk-field(7) wk-field(8) wk-field(9) wk-field(10)
+           wk-field(11) wk-field(12) wk-field(13) wk-field(14) wk-field(15)
+           wk-field(16) wk-field(17) wk-field(18) wk-field(19) wk-field(20)
+      tallying wk-field-count
+    end-unstring
     .
 
-end function DBINFO.
+end function DBIMPORT.
 
 *> *****************************************************************************
 
@@ -1379,7 +2836,7 @@ data division.
       88  database-not-open              value -3.
       88  unreleased-sql-objects-exist   value -4.
       88  sql-compile-failed             value -5.
-      88  database-lock-failed           value -6.
+      *> -6 retired - see database-busy/database-locked below
       88  sql-object-not-released        value -7.
       88  sql-object-not-reset           value -8.
       88  datatype-not-text              value -9.
@@ -1388,6 +2845,13 @@ data division.
       88  datatype-undefined             value -12.
       88  invalid-dbinfo-mode            value -13.
       88  not-an-sqlite-database         value -14.
+      88  database-busy                  value -15.
+      88  database-locked                value -16.
+      88  datatype-not-float             value -17.
+      88  datatype-not-blob              value -18.
+      88  bind-parameter-failed          value -19.
+      88  export-failed                  value -20.
+      88  import-failed                  value -21.
 
     01 sqlite3-status                  pic Z(5)9(1).
 
@@ -1425,10 +2889,6 @@ procedure division returning error-message.
 
         move "DBERR -5: Compile of SQL Statement failed." to error-message
 
-      when database-lock-failed
-
-        move "DBERR -6: Database locks could not be applied." to error-message
-
       when sql-object-not-released
 
         move "DBERR -7: Unable to release (delete) SQL Object." to error-message
@@ -1462,6 +2922,34 @@ procedure division returning error-message.
 
         move "DBERR -14: Specified file NOT an SQLite3 Database." to error-message
 
+      when database-busy
+
+        move "DBERR -15: Database busy - another connection holds a conflicting lock." to error-message
+
+      when database-locked
+
+        move "DBERR -16: Database locked by another statement within this connection." to error-message
+
+      when datatype-not-float
+
+        move "DBERR -17: Datatype of selected column not FLOAT." to error-message
+
+      when datatype-not-blob
+
+        move "DBERR -18: Datatype of selected column not BLOB." to error-message
+
+      when bind-parameter-failed
+
+        move "DBERR -19: Unable to bind value to SQL Object parameter." to error-message
+
+      when export-failed
+
+        move "DBERR -20: Unable to export SQL Object result set to file." to error-message
+
+      when import-failed
+
+        move "DBERR -21: Unable to import file into Database." to error-message
+
 *>      when ?
 *>
 *>        move "DBERR -?: ?" to error-message
