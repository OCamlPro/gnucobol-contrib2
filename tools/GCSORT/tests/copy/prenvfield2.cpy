@@ -0,0 +1,7 @@
+      *-------------------------------------------------------------------------------*
+      * prenvfield2.cpy
+      * Job-end banner.
+      *-------------------------------------------------------------------------------*
+           accept current-time from time
+           display "job end time   : " ct-hours ":" ct-minutes
+                   ":" ct-seconds
