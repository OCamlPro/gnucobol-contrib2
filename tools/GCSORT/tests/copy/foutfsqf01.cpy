@@ -0,0 +1,11 @@
+      *-------------------------------------------------------------------------------*
+      * foutfsqf01.cpy
+      * FD + record for the OUTFIL-style output-split control file.
+      * Records are applied in the order they appear - the first range
+      * a record's ch-field falls within (inclusive of both ends) wins.
+      *-------------------------------------------------------------------------------*
+       fd  outfilctlfile.
+       01  outfilctl-record.
+           05  ofc-lo               pic x(05).
+           05  ofc-hi               pic x(05).
+           05  ofc-fileid           pic x(20).
