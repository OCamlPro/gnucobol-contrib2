@@ -0,0 +1,10 @@
+      *-------------------------------------------------------------------------------*
+      * praddsrttot.cpy
+      * Accumulate the running totals for the current control-break group.
+      *-------------------------------------------------------------------------------*
+           add  srt-bi-field   to tot-bi-field
+           add  srt-fi-field   to tot-fi-field
+           add  srt-fl-field   to tot-fl-field
+           add  srt-pd-field   to tot-pd-field
+           add  srt-zd-field   to tot-zd-field
+           add  1              to tot-record-count
