@@ -0,0 +1,8 @@
+      *-------------------------------------------------------------------------------*
+      * wkenvfield.cpy
+      * Small holding area for the job-start/job-end banner and for values
+      * fetched from the process environment.
+      *-------------------------------------------------------------------------------*
+       01  wk-env-field.
+           05  wk-env-name          pic x(20) value spaces.
+           05  wk-env-value         pic x(20) value spaces.
