@@ -0,0 +1,13 @@
+      *-------------------------------------------------------------------------------*
+      * fchkpsqf01.cpy
+      * FD + record for the restart-checkpoint file.
+      *-------------------------------------------------------------------------------*
+       fd  chkpntfile.
+       01  chkpnt-record.
+           05  chkpnt-in-count      pic 9(07).
+           05  chkpnt-out-count     pic 9(07).
+      * "I" while the checkpoint was taken during input-proc (chkpnt-in-count
+      * is still growing), "O" once output-proc has started (chkpnt-in-count
+      * is already frozen at the full input total) - read-checkpoint uses
+      * this to tell the two restart cases apart
+           05  chkpnt-phase         pic x(01).
