@@ -0,0 +1,10 @@
+      *-------------------------------------------------------------------------------*
+      * soutsqf02.cpy
+      * SELECT clause for JOINOUT, the match/merge output file written
+      * by match-join-record when the optional JOINKEYS-style two-file
+      * mode is on.
+      *-------------------------------------------------------------------------------*
+           select joinout assign to "JOINOUT"
+               organization is sequential
+               access mode is sequential
+               file status is fs-joinout.
