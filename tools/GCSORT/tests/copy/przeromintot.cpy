@@ -0,0 +1,11 @@
+      *-------------------------------------------------------------------------------*
+      * przeromintot.cpy
+      * Reset the running minor-break totals after they have been rolled
+      * into the major (srt-ch-field) totals and printed.
+      *-------------------------------------------------------------------------------*
+           move zero  to min-bi-field
+                         min-fi-field
+                         min-fl-field
+                         min-pd-field
+                         min-zd-field
+                         min-record-count
