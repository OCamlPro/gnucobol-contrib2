@@ -0,0 +1,19 @@
+      *-------------------------------------------------------------------------------*
+      * wsplittab.cpy
+      * Ch-field value ranges read from OUTFIL (read-outfil-ranges),
+      * plus the switch/state route-split-record and write-split-record
+      * use to send each surviving record to the right split output
+      * file, the way DFSORT's OUTFIL statement splits one sorted pass
+      * into several destination files.
+      *-------------------------------------------------------------------------------*
+       01  split-range-table.
+           05  split-range-count    pic 9(02) value zero.
+           05  split-range-entry occurs 20 times indexed by split-idx.
+               10  sr-lo            pic x(05).
+               10  sr-hi            pic x(05).
+               10  sr-fileid        pic x(20).
+               10  sr-opened        pic x(01) value "N".
+       77  split-mode               pic x(01) value "N".
+       77  wSplitCurrentId          pic x(20) value spaces.
+       77  wSplitMatchIdx           pic 9(02) value zero.
+       77  split-unmatched-count    pic 9(07) value zero.
