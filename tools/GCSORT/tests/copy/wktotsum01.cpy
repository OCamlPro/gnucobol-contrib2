@@ -0,0 +1,33 @@
+      *-------------------------------------------------------------------------------*
+      * wktotsum01.cpy
+      * Control-break key tracking and running totals for the sort test
+      * modules (musesqf01a, sincsqf06b).
+      *-------------------------------------------------------------------------------*
+       01  wk-totals.
+           05  key-curr-ch-field    pic x(05).
+           05  key-prec-ch-field    pic x(05) value low-value.
+           05  tot-bi-field         pic s9(09) comp-3 value zero.
+           05  tot-fi-field         pic s9(09) comp-3 value zero.
+           05  tot-fl-field         comp-2 value zero.
+           05  tot-pd-field         pic s9(09) comp-3 value zero.
+           05  tot-zd-field         pic s9(09) comp-3 value zero.
+           05  tot-record-count     pic 9(07) value zero.
+      * minor break (srt-bi-field within the major srt-ch-field group)
+           05  key-curr-bi-field    pic s9(09) comp-3.
+           05  key-prec-bi-field    pic s9(09) comp-3 value zero.
+           05  min-bi-field         pic s9(09) comp-3 value zero.
+           05  min-fi-field         pic s9(09) comp-3 value zero.
+           05  min-fl-field         comp-2 value zero.
+           05  min-pd-field         pic s9(09) comp-3 value zero.
+           05  min-zd-field         pic s9(09) comp-3 value zero.
+           05  min-record-count     pic 9(07) value zero.
+      * capacity-planning stats (min/max/average) for the major
+      * (srt-ch-field) break, tracked record-by-record in add-totalizer
+      * alongside the running sum already kept in tot-pd-field/tot-zd-field
+           05  tot-pd-min           pic s9(09) comp-3.
+           05  tot-pd-max           pic s9(09) comp-3.
+           05  tot-pd-average       pic s9(07)v99 comp-3.
+           05  tot-zd-min           pic s9(09) comp-3.
+           05  tot-zd-max           pic s9(09) comp-3.
+           05  tot-zd-average       pic s9(07)v99 comp-3.
+           05  tot-minmax-init      pic 9 value zero.
