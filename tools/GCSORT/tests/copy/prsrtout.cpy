@@ -0,0 +1,21 @@
+      *-------------------------------------------------------------------------------*
+      * prsrtout.cpy
+      * Finish mapping the sort record onto the SORTOUT record (out-seq-record
+      * has already been moved by the caller). Any variable-length trailer
+      * segment carried through the sort (srt-trailer-len/srt-trailer-data)
+      * is carried onto SORTOUT untouched, byte for byte. srt-fl-field-1
+      * (comp-1) likewise carries straight through to out-fl-field-1.
+      *-------------------------------------------------------------------------------*
+           move srt-zd-field   to out-zd-field
+           move srt-fl-field   to out-fl-field
+           move srt-fi-field   to out-fi-field
+           move srt-pd-field   to out-pd-field
+           move srt-bi-field   to out-bi-field
+           move srt-ch-field   to out-ch-field
+           move srt-fl-field-1 to out-fl-field-1
+           move srt-trailer-len to out-trailer-len
+           perform varying wTrailerIdx from 1 by 1
+                     until wTrailerIdx > srt-trailer-len
+              move srt-trailer-data(wTrailerIdx)
+                to out-trailer-data(wTrailerIdx)
+           end-perform
