@@ -0,0 +1,28 @@
+      *-------------------------------------------------------------------------------*
+      * foutsqf02.cpy
+      * FD + record layout for SORTOUT (sincsqf06b - 90 byte fixed
+      * portion, fields reordered per the header comment of
+      * sincsqf06Eb.cbl, plus the same optional variable-length
+      * trailer segment finsqf02.cpy carries in on SORTIN). out-fl-field-1
+      * carries the comp-1 value SORTIN buries inside ch-filler
+      * (wk-in-fl-field-1) out to its own OUTREC field, so ch-filler
+      * gives up 4 bytes to it and stays the same overall size.
+      *-------------------------------------------------------------------------------*
+       FD  sortout
+           label records are standard
+           record is varying in size from 93 to 293 characters
+                    depending on out-trailer-len.
+       01  outfile-record.
+           05  out-seq-record       pic 9(07).
+           05  out-zd-field         pic s9(07).
+           05  out-fl-field         comp-2.
+           05  out-fi-field         pic s9(07) comp.
+           05  out-pd-field         pic s9(07) comp-3.
+           05  out-bi-field         pic 9(07) comp.
+           05  out-ch-field         pic x(05).
+           05  out-fl-field-1       comp-1.
+           05  out-ch-filler        pic x(48).
+           05  out-trailer-len      pic 9(03).
+           05  out-trailer-data     pic x(01)
+                                     occurs 0 to 200 times
+                                     depending on out-trailer-len.
