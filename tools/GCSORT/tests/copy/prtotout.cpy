@@ -0,0 +1,22 @@
+      *-------------------------------------------------------------------------------*
+      * prtotout.cpy
+      * Print the control-break subtotal line for the group just closed
+      * off by key-prec-ch-field (still holding the completed group's
+      * key - the caller updates it to key-curr-ch-field right after
+      * this copybook runs).
+      *-------------------------------------------------------------------------------*
+           display "-------------------------------------------------"
+           display " Break  ch-field = " key-prec-ch-field
+           display "    records      : " tot-record-count
+           display "    sum bi-field : " tot-bi-field
+           display "    sum fi-field : " tot-fi-field
+           display "    sum fl-field : " tot-fl-field
+           display "    sum pd-field : " tot-pd-field
+           display "    sum zd-field : " tot-zd-field
+           display "    avg pd-field : " tot-pd-average
+           display "    min pd-field : " tot-pd-min
+           display "    max pd-field : " tot-pd-max
+           display "    avg zd-field : " tot-zd-average
+           display "    min zd-field : " tot-zd-min
+           display "    max zd-field : " tot-zd-max
+           display "-------------------------------------------------"
