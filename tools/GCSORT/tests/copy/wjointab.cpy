@@ -0,0 +1,15 @@
+      *-------------------------------------------------------------------------------*
+      * wjointab.cpy
+      * In-memory copy of SORTINB (the reference/master file), loaded
+      * whole by load-join-reference, plus the switch/counters that
+      * drive the optional JOINKEYS-style two-file match/merge mode.
+      *-------------------------------------------------------------------------------*
+       01  join-ref-table.
+           05  join-ref-count       pic 9(05) value zero.
+           05  join-ref-entry occurs 2000 times indexed by join-ref-idx.
+               10  jr-key           pic x(05).
+               10  jr-desc          pic x(20).
+       77  join-mode                pic x(01) value "N".
+       77  join-match-count         pic 9(07) value zero.
+       77  join-nomatch-count       pic 9(07) value zero.
+       77  wJoinFound               pic x(01) value "N".
