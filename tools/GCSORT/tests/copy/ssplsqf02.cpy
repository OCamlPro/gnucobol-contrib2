@@ -0,0 +1,9 @@
+      *-------------------------------------------------------------------------------*
+      * ssplsqf02.cpy
+      * SELECT for sincsqf06Eb's OUTFIL-style split output file - see
+      * ssplsqf01.cpy's header comment.
+      *-------------------------------------------------------------------------------*
+           select splitfile assign to dynamic wSplitCurrentId
+               organization is sequential
+               access mode is sequential
+               file status is fs-splitfile.
