@@ -0,0 +1,26 @@
+      *-------------------------------------------------------------------------------*
+      * finsqf02.cpy
+      * FD + record layout for SORTIN (sincsqf06b - 90 byte fixed
+      * portion, see header comment of sincsqf06Eb.cbl for the
+      * position/length table, plus an optional variable-length
+      * trailer segment for feeds that append one - most callers leave
+      * in-trailer-len zero and the record behaves exactly as the
+      * original fixed 90 bytes).
+      *-------------------------------------------------------------------------------*
+       FD  sortin
+           label records are standard
+           record is varying in size from 93 to 293 characters
+                    depending on in-trailer-len.
+       01  infile-record.
+           05  in-seq-record        pic 9(07).
+           05  in-ch-field          pic x(05).
+           05  in-bi-field          pic 9(07) comp.
+           05  in-fi-field          pic s9(07) comp.
+           05  in-fl-field          comp-2.
+           05  in-pd-field          pic s9(07) comp-3.
+           05  in-zd-field          pic s9(07).
+           05  ch-filler            pic x(52).
+           05  in-trailer-len       pic 9(03).
+           05  in-trailer-data      pic x(01)
+                                     occurs 0 to 200 times
+                                     depending on in-trailer-len.
