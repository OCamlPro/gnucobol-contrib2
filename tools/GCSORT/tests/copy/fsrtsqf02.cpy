@@ -0,0 +1,29 @@
+      *-------------------------------------------------------------------------------*
+      * fsrtsqf02.cpy
+      * SD + record layout for the sort work file (sincsqf06b), laid out
+      * the same way as the SORTOUT record since that is what it feeds,
+      * plus the same optional variable-length trailer segment
+      * finsqf02.cpy/foutsqf02.cpy carry. srt-fl-field-1 matches
+      * out-fl-field-1 in foutsqf02.cpy byte for byte. srt-composite-key
+      * is the same derived, always-ascending key fsrtsqf01.cpy carries
+      * for musesqf01a, built by build-composite-key from whichever
+      * fields/directions srtkey-table selects.
+      *-------------------------------------------------------------------------------*
+       SD  file-sort
+           record is varying in size from 147 to 347 characters
+                    depending on srt-trailer-len.
+       01  sort-data.
+           05  srt-seq-record       pic 9(07).
+           05  srt-zd-field         pic s9(07).
+           05  srt-fl-field         comp-2.
+           05  srt-fi-field         pic s9(07) comp.
+           05  srt-pd-field         pic s9(07) comp-3.
+           05  srt-bi-field         pic 9(07) comp.
+           05  srt-ch-field         pic x(05).
+           05  srt-fl-field-1       comp-1.
+           05  srt-ch-filler        pic x(48).
+           05  srt-composite-key    pic x(54).
+           05  srt-trailer-len      pic 9(03).
+           05  srt-trailer-data     pic x(01)
+                                     occurs 0 to 200 times
+                                     depending on srt-trailer-len.
