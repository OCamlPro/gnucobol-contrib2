@@ -0,0 +1,11 @@
+      *-------------------------------------------------------------------------------*
+      * schkpsqf01.cpy
+      * SELECT for the optional restart-checkpoint file. Holds the count
+      * of input records already processed by a prior, abended run so a
+      * restart can skip straight past them instead of reprocessing the
+      * whole file from the top.
+      *-------------------------------------------------------------------------------*
+           select optional chkpntfile assign to "CHKPOINT"
+               organization is sequential
+               access mode is sequential
+               file status is fs-chkpnt.
