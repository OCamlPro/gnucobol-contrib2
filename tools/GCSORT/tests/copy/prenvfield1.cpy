@@ -0,0 +1,7 @@
+      *-------------------------------------------------------------------------------*
+      * prenvfield1.cpy
+      * Job-start banner, PERFORMed just before the SORT verb.
+      *-------------------------------------------------------------------------------*
+           accept current-time from time
+           display "job start time : " ct-hours ":" ct-minutes
+                   ":" ct-seconds
