@@ -0,0 +1,13 @@
+      *-------------------------------------------------------------------------------*
+      * prfltcond.cpy
+      * The INCLUDE filter condition, shared between release-record
+      * (which actually drops non-matching records) and the dry-run
+      * evaluator (dryrun-evaluate) that only counts and samples them,
+      * so a dry run can never drift out of step with the real filter.
+      *-------------------------------------------------------------------------------*
+           ((wk-in-ch-field(1:2) > "GG")  AND
+            (wk-in-bi-field > 10)         AND
+            (wk-in-fi-field < 40)         AND
+            (wk-in-fl-field > 10)         AND
+            (wk-in-pd-field > 10)         AND
+            (wk-in-zd-field < 40))
