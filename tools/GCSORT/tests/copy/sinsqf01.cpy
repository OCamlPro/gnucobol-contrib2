@@ -0,0 +1,8 @@
+      *-------------------------------------------------------------------------------*
+      * sinsqf01.cpy
+      * SELECT clause for the sort input file (SORTIN).
+      *-------------------------------------------------------------------------------*
+           select sortin assign to "SORTIN"
+               organization is sequential
+               access mode is sequential
+               file status is fs-infile.
