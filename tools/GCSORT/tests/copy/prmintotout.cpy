@@ -0,0 +1,16 @@
+      *-------------------------------------------------------------------------------*
+      * prmintotout.cpy
+      * Print the minor control-break subtotal line for the srt-bi-field
+      * group just closed off, within the srt-ch-field major group still
+      * named by key-prec-ch-field.
+      *-------------------------------------------------------------------------------*
+           display "    .............................................. "
+           display "     Minor break  ch-field = " key-prec-ch-field
+                   "  bi-field = " key-prec-bi-field
+           display "        records      : " min-record-count
+           display "        sum bi-field : " min-bi-field
+           display "        sum fi-field : " min-fi-field
+           display "        sum fl-field : " min-fl-field
+           display "        sum pd-field : " min-pd-field
+           display "        sum zd-field : " min-zd-field
+           display "    .............................................. "
