@@ -0,0 +1,11 @@
+      *-------------------------------------------------------------------------------*
+      * ssplsqf01.cpy
+      * SELECT for musesqf01a's OUTFIL-style split output file. One
+      * physical file name at a time - write-split-record switches
+      * wSplitCurrentId and reopens it whenever the routed-to file id
+      * changes.
+      *-------------------------------------------------------------------------------*
+           select splitfile assign to dynamic wSplitCurrentId
+               organization is sequential
+               access mode is sequential
+               file status is fs-splitfile.
