@@ -0,0 +1,17 @@
+      *-------------------------------------------------------------------------------*
+      * foutsqf03.cpy
+      * FD + record layout for JOINOUT - one record per SORTIN record
+      * that matched a SORTINB record on ch-field, carrying SORTIN's own
+      * detail fields plus the matched rf-desc-field.
+      *-------------------------------------------------------------------------------*
+       FD  joinout
+           label records are standard.
+       01  joinfile-record.
+           05  jn-seq-record        pic 9(05).
+           05  jn-ch-field          pic x(05).
+           05  jn-bi-field          pic 9(05).
+           05  jn-fi-field          pic s9(05).
+           05  jn-fl-field          pic s9(05).
+           05  jn-pd-field          pic s9(05).
+           05  jn-zd-field          pic s9(08).
+           05  jn-desc-field        pic x(20).
