@@ -0,0 +1,22 @@
+      *-------------------------------------------------------------------------------*
+      * foutsqf01.cpy
+      * FD + record layout for SORTOUT (musesqf01a - 38 byte fixed
+      * portion, plus the same optional variable-length trailer segment
+      * finsqf01.cpy carries in on SORTIN - see that copybook's header).
+      *-------------------------------------------------------------------------------*
+       FD  sortout
+           label records are standard
+           record is varying in size from 41 to 241 characters
+                    depending on out-trailer-len.
+       01  outfile-record.
+           05  out-seq-record       pic 9(05).
+           05  out-ch-field         pic x(05).
+           05  out-bi-field         pic 9(05).
+           05  out-fi-field         pic s9(05).
+           05  out-fl-field         pic s9(05).
+           05  out-pd-field         pic s9(05).
+           05  out-zd-field         pic s9(08).
+           05  out-trailer-len      pic 9(03).
+           05  out-trailer-data     pic x(01)
+                                     occurs 0 to 200 times
+                                     depending on out-trailer-len.
