@@ -0,0 +1,25 @@
+      *-------------------------------------------------------------------------------*
+      * fsplsqf02.cpy
+      * FD + record layout for sincsqf06Eb's split output file - byte-
+      * for-byte the same shape as foutsqf02.cpy's outfile-record, so
+      * write-split-record can reach it with one group MOVE from
+      * outfile-record (trailer length/data included).
+      *-------------------------------------------------------------------------------*
+       FD  splitfile
+           label records are standard
+           record is varying in size from 93 to 293 characters
+                    depending on spl-trailer-len.
+       01  splitfile-record.
+           05  spl-seq-record       pic 9(07).
+           05  spl-zd-field         pic s9(07).
+           05  spl-fl-field         comp-2.
+           05  spl-fi-field         pic s9(07) comp.
+           05  spl-pd-field         pic s9(07) comp-3.
+           05  spl-bi-field         pic 9(07) comp.
+           05  spl-ch-field         pic x(05).
+           05  spl-fl-field-1       comp-1.
+           05  spl-ch-filler        pic x(48).
+           05  spl-trailer-len      pic 9(03).
+           05  spl-trailer-data     pic x(01)
+                                     occurs 0 to 200 times
+                                     depending on spl-trailer-len.
