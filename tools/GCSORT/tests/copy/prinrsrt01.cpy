@@ -0,0 +1,42 @@
+      *-------------------------------------------------------------------------------*
+      * prinrsrt01.cpy
+      * Build the SORTOUT-shaped work area from the working-storage copy of
+      * the input record, then stage it field by field into the sort
+      * record for RELEASE (sort-data carries its own derived
+      * srt-composite-key slotted in between srt-ch-filler and
+      * srt-trailer-len, so a single whole-record MOVE from outfile-record
+      * - which does not have that field - would misalign every byte from
+      * there on). Any variable-length trailer segment on SORTIN
+      * (in-trailer-len/in-trailer-data) is carried across untouched, byte
+      * for byte. wk-in-fl-field-1 (comp-1, decoded out of SORTIN's
+      * ch-filler) is carried out to its own OUTREC field, out-fl-field-1.
+      *-------------------------------------------------------------------------------*
+           move wk-in-ch-field     to out-ch-field
+           move wk-in-fl-field-1   to out-fl-field-1
+           move wk-in-bi-field     to out-bi-field
+           move wk-in-fi-field     to out-fi-field
+           move wk-in-fl-field     to out-fl-field
+           move wk-in-pd-field     to out-pd-field
+           move wk-in-zd-field     to out-zd-field
+           move wk-in-seq-record   to out-seq-record
+           move in-trailer-len     to out-trailer-len
+           perform varying wTrailerIdx from 1 by 1
+                     until wTrailerIdx > in-trailer-len
+              move in-trailer-data(wTrailerIdx)
+                to out-trailer-data(wTrailerIdx)
+           end-perform
+           move out-seq-record     to srt-seq-record
+           move out-ch-field       to srt-ch-field
+           move out-bi-field       to srt-bi-field
+           move out-fi-field       to srt-fi-field
+           move out-fl-field       to srt-fl-field
+           move out-pd-field       to srt-pd-field
+           move out-zd-field       to srt-zd-field
+           move out-fl-field-1     to srt-fl-field-1
+           move in-trailer-len     to srt-trailer-len
+           perform varying wTrailerIdx from 1 by 1
+                     until wTrailerIdx > in-trailer-len
+              move in-trailer-data(wTrailerIdx)
+                to srt-trailer-data(wTrailerIdx)
+           end-perform
+           perform build-composite-key
