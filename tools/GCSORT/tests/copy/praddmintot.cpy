@@ -0,0 +1,11 @@
+      *-------------------------------------------------------------------------------*
+      * praddmintot.cpy
+      * Accumulate the running totals for the current minor (srt-bi-field
+      * within srt-ch-field) control-break group.
+      *-------------------------------------------------------------------------------*
+           add  srt-bi-field   to min-bi-field
+           add  srt-fi-field   to min-fi-field
+           add  srt-fl-field   to min-fl-field
+           add  srt-pd-field   to min-pd-field
+           add  srt-zd-field   to min-zd-field
+           add  1              to min-record-count
