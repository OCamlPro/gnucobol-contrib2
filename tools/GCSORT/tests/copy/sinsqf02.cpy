@@ -0,0 +1,11 @@
+      *-------------------------------------------------------------------------------*
+      * sinsqf02.cpy
+      * SELECT clause for the second (reference/master) sort input file
+      * used by the optional JOINKEYS-style match/merge mode - matched
+      * against SORTIN's srt-ch-field/out-ch-field by Build-composite-key's
+      * own join-key field, ch-field.
+      *-------------------------------------------------------------------------------*
+           select sortinb assign to "SORTINB"
+               organization is sequential
+               access mode is sequential
+               file status is fs-infileb.
