@@ -0,0 +1,14 @@
+      *-------------------------------------------------------------------------------*
+      * slogsqf01.cpy
+      * SELECT for the run log - every status/error message this job
+      * already DISPLAYs on the console is also written here, one line
+      * per message, so a batch window run overnight leaves something
+      * to consult the next morning besides whatever is still on the
+      * terminal. wLogCurrentId names the physical file and is built by
+      * open-log from the job's own program-id plus today's date
+      * (LOGID in the process environment overrides it, same
+      * optional-override convention SQPD03_FILEID already uses).
+      *-------------------------------------------------------------------------------*
+           select runlogfile assign to dynamic wLogCurrentId
+               organization is line sequential
+               file status is fs-runlogfile.
