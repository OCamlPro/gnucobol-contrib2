@@ -0,0 +1,24 @@
+      *-------------------------------------------------------------------------------*
+      * fsrtsqf01.cpy
+      * SD + record layout for the sort work file (musesqf01a - 38 byte
+      * fixed portion plus the composite key and, when SORTIN carries
+      * one, the same variable-length trailer segment as finsqf01.cpy).
+      *-------------------------------------------------------------------------------*
+       SD  file-sort
+           record is varying in size from 95 to 295 characters
+                    depending on srt-trailer-len.
+       01  sort-data.
+           05  srt-seq-record       pic 9(05).
+           05  srt-ch-field         pic x(05).
+           05  srt-bi-field         pic 9(05).
+           05  srt-fi-field         pic s9(05).
+           05  srt-fl-field         pic s9(05).
+           05  srt-pd-field         pic s9(05).
+           05  srt-zd-field         pic s9(08).
+      *    derived, always-ascending key built by build-composite-key
+      *    from whichever fields/directions srtkey-table selects
+           05  srt-composite-key    pic x(54).
+           05  srt-trailer-len      pic 9(03).
+           05  srt-trailer-data     pic x(01)
+                                     occurs 0 to 200 times
+                                     depending on srt-trailer-len.
