@@ -0,0 +1,10 @@
+      *-------------------------------------------------------------------------------*
+      * skeysqf01.cpy
+      * SELECT for the optional runtime sort-key-parameter control file
+      * that drives which fields musesqf01a sorts on, in what order, and
+      * ascending/descending, without a recompile.
+      *-------------------------------------------------------------------------------*
+           select optional keyparmfile assign to "SRTKEYS"
+                  organization is sequential
+                  access mode  is sequential
+                  file status  is fs-keyparm.
