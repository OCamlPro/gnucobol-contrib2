@@ -0,0 +1,8 @@
+      *-------------------------------------------------------------------------------*
+      * flogsqf01.cpy
+      * FD + record for the run log - one free-form, timestamped text
+      * line per status/error message.
+      *-------------------------------------------------------------------------------*
+       FD  runlogfile
+           label records are standard.
+       01  runlogfile-record       pic x(132).
