@@ -0,0 +1,8 @@
+      *-------------------------------------------------------------------------------*
+      * soutsqf01.cpy
+      * SELECT clause for the sort output file (SORTOUT).
+      *-------------------------------------------------------------------------------*
+           select sortout assign to "SORTOUT"
+               organization is sequential
+               access mode is sequential
+               file status is fs-outfile.
