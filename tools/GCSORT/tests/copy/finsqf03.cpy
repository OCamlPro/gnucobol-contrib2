@@ -0,0 +1,14 @@
+      *-------------------------------------------------------------------------------*
+      * finsqf03.cpy
+      * FD + record layout for SORTINB, the second (reference/master)
+      * input file read whole into join-ref-table by load-join-reference
+      * when match/merge mode is on. rf-ch-field is the join key, matched
+      * against out-ch-field/srt-ch-field; rf-desc-field is the one field
+      * merged into JOINOUT for each match.
+      *-------------------------------------------------------------------------------*
+       FD  sortinb
+           label records are standard.
+       01  refb-record.
+           05  rf-ch-field          pic x(05).
+           05  rf-desc-field        pic x(20).
+           05  filler               pic x(13).
