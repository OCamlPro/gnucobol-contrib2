@@ -0,0 +1,14 @@
+      *-------------------------------------------------------------------------------*
+      * fkeysqf01.cpy
+      * FD + record for the sort-key-parameter control file. Each record
+      * selects one sort key: field code
+      *    C=srt-ch-field  B=srt-bi-field  F=srt-fi-field
+      *    L=srt-fl-field  P=srt-pd-field  Z=srt-zd-field
+      * and a direction (A=ascending D=descending). Records are applied
+      * in the order they appear, major key first, up to 6 keys.
+      *-------------------------------------------------------------------------------*
+       fd  keyparmfile.
+       01  keyparm-record.
+           05  kp-field             pic x(01).
+           05  kp-direction         pic x(01).
+           05  filler               pic x(03).
