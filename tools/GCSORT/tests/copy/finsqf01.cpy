@@ -0,0 +1,23 @@
+      *-------------------------------------------------------------------------------*
+      * finsqf01.cpy
+      * FD + record layout for SORTIN (musesqf01a - 38 byte fixed
+      * portion, plus an optional variable-length trailer segment for
+      * feeds that append one - most callers leave in-trailer-len zero
+      * and the record behaves exactly as the original fixed 38 bytes).
+      *-------------------------------------------------------------------------------*
+       FD  sortin
+           label records are standard
+           record is varying in size from 41 to 241 characters
+                    depending on in-trailer-len.
+       01  infile-record.
+           05  in-seq-record        pic 9(05).
+           05  in-ch-field          pic x(05).
+           05  in-bi-field          pic 9(05).
+           05  in-fi-field          pic s9(05).
+           05  in-fl-field          pic s9(05).
+           05  in-pd-field          pic s9(05).
+           05  in-zd-field          pic s9(08).
+           05  in-trailer-len       pic 9(03).
+           05  in-trailer-data      pic x(01)
+                                     occurs 0 to 200 times
+                                     depending on in-trailer-len.
