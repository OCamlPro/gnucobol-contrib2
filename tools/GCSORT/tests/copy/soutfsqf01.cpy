@@ -0,0 +1,11 @@
+      *-------------------------------------------------------------------------------*
+      * soutfsqf01.cpy
+      * SELECT for the optional OUTFIL-style output-split control file.
+      * Each record names a ch-field value range and the logical output
+      * file id any record whose ch-field falls in that range is routed
+      * to instead of (alongside) the usual single SORTOUT.
+      *-------------------------------------------------------------------------------*
+           select optional outfilctlfile assign to "OUTFIL"
+               organization is sequential
+               access mode is sequential
+               file status is fs-outfilctl.
