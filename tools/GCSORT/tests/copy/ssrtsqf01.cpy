@@ -0,0 +1,7 @@
+      *-------------------------------------------------------------------------------*
+      * ssrtsqf01.cpy
+      * SELECT clause for the sort work file (SD file-sort).
+      *-------------------------------------------------------------------------------*
+           select file-sort assign to "GCSRT01"
+               organization is sequential
+               file status is fs-sort.
