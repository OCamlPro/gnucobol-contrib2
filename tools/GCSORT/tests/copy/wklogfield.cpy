@@ -0,0 +1,25 @@
+      *-------------------------------------------------------------------------------*
+      * wklogfield.cpy
+      * Working-storage for the run log (see slogsqf01.cpy/flogsqf01.cpy).
+      *-------------------------------------------------------------------------------*
+       77  fs-runlogfile           pic xx           value spaces.
+       77  wLogOpen                pic x(01)         value "N".
+       77  wLogCurrentId           pic x(40)         value spaces.
+       01  wLogDate                pic 9(08).
+       01  wLogTime                pic 9(08).
+       01  wLogTS.
+           05  wLogTS-year         pic 9(04).
+           05  filler              pic x(01) value "-".
+           05  wLogTS-month        pic 9(02).
+           05  filler              pic x(01) value "-".
+           05  wLogTS-day          pic 9(02).
+           05  filler              pic x(01) value " ".
+           05  wLogTS-hours        pic 9(02).
+           05  filler              pic x(01) value ":".
+           05  wLogTS-minutes      pic 9(02).
+           05  filler              pic x(01) value ":".
+           05  wLogTS-seconds      pic 9(02).
+       77  wLogLine                pic x(132)        value spaces.
+      *    signed-edited scratch field for logging a COMP/COMP-2/COMP-3
+      *    total that cannot be STRINGed directly
+       77  wLogNum9                pic -(10)9        value zero.
