@@ -0,0 +1,10 @@
+      *-------------------------------------------------------------------------------*
+      * przerotot.cpy
+      * Reset the running totals after a control-break group has printed.
+      *-------------------------------------------------------------------------------*
+           move zero  to tot-bi-field
+                         tot-fi-field
+                         tot-fl-field
+                         tot-pd-field
+                         tot-zd-field
+                         tot-record-count
