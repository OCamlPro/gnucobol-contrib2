@@ -56,29 +56,145 @@
       *sort file (sd)
       * ssrtsqf01.cpy
            copy ssrtsqf01.
+      *restart checkpoint file (optional - fresh run if absent)
+      * schkpsqf01.cpy
+           copy schkpsqf01.
+      *second sort-input file (optional JOINKEYS-style match/merge mode)
+      * sinsqf02.cpy
+           copy sinsqf02.
+      *match/merge output file
+      * soutsqf02.cpy
+           copy soutsqf02.
+      *OUTFIL-style output-split control file (optional)
+      * soutfsqf01.cpy
+           copy soutfsqf01.
+      *OUTFIL-style split output file
+      * ssplsqf02.cpy
+           copy ssplsqf02.
+      *runtime sort-key-parameter control file (optional)
+      * skeysqf01.cpy
+           copy skeysqf01.
+      *run log - status/error messages also written here, not just console
+      * slogsqf01.cpy
+           copy slogsqf01.
        data division.
        file section.
-      * finsqf01.cpy
-           copy finsqf01.
+      * finsqf02.cpy
+           copy finsqf02.
       * foutsqf02.cpy
            copy foutsqf02.
       * fsrtsqf02.cpy
            copy fsrtsqf02.
+      * fchkpsqf01.cpy
+           copy fchkpsqf01.
+      * finsqf03.cpy
+           copy finsqf03.
+      * foutsqf03.cpy
+           copy foutsqf03.
+      * foutfsqf01.cpy
+           copy foutfsqf01.
+      * fsplsqf02.cpy
+           copy fsplsqf02.
+      * fkeysqf01.cpy
+           copy fkeysqf01.
+      * flogsqf01.cpy
+           copy flogsqf01.
       *
        working-storage section.
        77 fs-infile                      pic xx.
        77 fs-outfile                     pic xx.
        77 fs-sort                        pic xx.
-      *  
+       77 fs-chkpnt                      pic xx.
+       77 fs-infileb                     pic xx.
+       77 fs-joinout                     pic xx.
+       77 fs-outfilctl                   pic xx.
+       77 fs-splitfile                   pic xx.
+       77 fs-keyparm                     pic xx.
+      *
+      * runtime-selected sort key list, read from SRTKEYS (or defaulted
+      * to the same 6-key sequence musesqf01a defaults to when it is
+      * absent)
+       01  srtkey-table.
+           05  srtkey-count           pic 9(01) value zero.
+           05  srtkey-entry occurs 6 times indexed by srtkey-idx.
+               10  srtkey-field       pic x(01).
+               10  srtkey-direction   pic x(01).
+      * scratch fields used to build one 9-byte slot of the composite key
+       77 wSlotNum                       pic 9(09).
+       77 wSlotBytes                     pic x(09).
+       77 wSlotPos                       pic 9(02).
+       77 wByteIdx                       pic 9(01).
+       77 wByteVal                       pic 9(03).
+      * srt-fl-field is comp-2 here (unlike musesqf01a's bounded
+      * pic s9(05)), so it is clamped into wSlotNum's supported
+      * -10000000 .. +989999999 range before folding it into the
+      * composite key, instead of letting an out-of-range value
+      * truncate/wrap silently
+       77 wSlotFlClamped                 pic s9(09).
+      *
            copy wktotsum01.
+      *
+           copy wjointab.
+      *
+           copy wsplittab.
       *
       * ============================= *
        01  save-record-sort              pic x(90).
       * ============================= *
        77 record-counter-in              pic 9(7) value zero.
        77 record-counter-out             pic 9(7) value zero.
-       77 bIsFirstTime                   pic 9    value zero.       
-       77 bIsPending                     pic 9    value zero.       
+       77 record-counter-dropped         pic 9(7) value zero.
+       77 record-counter-rejected        pic 9(7) value zero.
+       77 wk-input-valid                 pic x(01) value "Y".
+       77 bIsFirstTime                   pic 9    value zero.
+       77 bIsPending                     pic 9    value zero.
+      * ============================= *
+      * duplicate-key tracking: how many distinct groups of records
+      * shared the same sort key ("with duplicates in order" keeps
+      * every one of them), and how many records that added up to
+      * ============================= *
+       01  key-curr-full-key                 pic x(54).
+       01  key-prec-full-key                 pic x(54) value low-value.
+       77  bIsFirstFullKey                   pic 9    value zero.
+       77  dup-group-count                   pic 9(07) value zero.
+       77  dup-record-count                  pic 9(07) value zero.
+       77  dup-run-length                    pic 9(07) value zero.
+       77  wTrailerIdx                       pic 9(03).
+      * ============================= *
+      * restart/checkpoint support: how often (every N input records or
+      * N output records) to refresh CHKPOINT, and the counts read back
+      * from it at start-of-job when resuming an earlier, abended run
+      * ============================= *
+       77 chkpnt-interval                pic 9(05) value 1000.
+       77 chkpnt-skip-in                 pic 9(07) value zero.
+       77 chkpnt-skip-out                pic 9(07) value zero.
+       77 chkpnt-restarting              pic x(01) value "N".
+      * the input and output sides of the job are two independent,
+      * separately-restartable phases, so chkpnt-phase on the saved
+      * checkpoint says which side was being checkpointed: "I" means
+      * chkpnt-skip-in is trustworthy and input records already
+      * released are skipped; "O" means the whole input must be
+      * re-released into a fresh sort on this run (the SORT verb
+      * cannot itself be resumed across runs), and only chkpnt-skip-out
+      * is trustworthy, to avoid rewriting SORTOUT records a prior run
+      * already wrote
+       77 wChkpntPhase                   pic x(01) value "I".
+      * position of the record just returned from the sort, across the
+      * whole run, regardless of how many of them are old enough to
+      * skip re-writing - NOT the same as record-counter-out, which
+      * starts at chkpnt-skip-out on an output-phase restart
+       77 wOutReturnSeq                  pic 9(07) value zero.
+      * ============================= *
+      * dry-run support: SINCSQF06_DRYRUN=Y in the process environment
+      * skips the SORT verb and SORTOUT altogether and instead reports
+      * how many records the INCLUDE filter would keep/drop, with a
+      * small sample of each
+      * ============================= *
+       77 dryrun-mode                    pic x(01) value "N".
+       77 dryrun-match-count             pic 9(07) value zero.
+       77 dryrun-nomatch-count           pic 9(07) value zero.
+       77 dryrun-match-sample            pic 9(02) value zero.
+       77 dryrun-nomatch-sample          pic 9(02) value zero.
        01 current-time.
            05 ct-hours                   pic 99.
            05 ct-minutes                 pic 99.
@@ -86,8 +202,9 @@
            05 ct-hundredths              pic 99.       
       *    
            copy wkenvfield.
-      *    
-      *    
+      *
+           copy wklogfield.
+      *
        01 wk-infile-record.
            05 wk-in-seq-record   pic  9(07).
            05 wk-in-ch-field     pic  x(5).
@@ -106,33 +223,447 @@
        procedure division.
       * ============================= *
        master-sort.
+           perform open-log
+           perform read-key-parms
            display "*===============================================* "
-           display " Sort on ascending  key    srt-ch-field "      
+           display " Sort key sequence (SRTKEYS control file, or the "
+           display " built-in default 6-key sequence if not present):"
+           perform display-key-parms
            display "*===============================================* "
       *
            copy prenvfield1.
-      *        
+      *
+           perform check-dryrun-mode
+           if dryrun-mode = "Y"
+              perform dry-run-proc
+              perform close-log
+              goback
+           end-if
+           perform check-joinmode
+           if join-mode = "Y"
+              perform load-join-reference
+           end-if
+           perform read-outfil-ranges
+      *
+      * every field/direction combination selected above is folded into
+      * srt-composite-key by build-composite-key (called from
+      * release-record) so a single always-ascending key on that field
+      * is all the SORT verb itself ever has to know about
            sort file-sort
-                on ascending  key    srt-ch-field                          ## on ascending  key    <modify key>    
-                   with duplicates in  order                               ## DUPLICATES
+               on  ascending  key    srt-composite-key
+                   with duplicates in  order
                     input procedure  is input-proc
                     output procedure is output-proc.
-                    
+
            display "*===============================================* "
-           display " Record input  : "  record-counter-in
-           display " Record output : "  record-counter-out
+           display " Record input   : "  record-counter-in
+           display " Record dropped : "  record-counter-dropped
+           display " Record rejected: "  record-counter-rejected
+           display " Record output  : "  record-counter-out
+           display " Duplicate-key groups  : " dup-group-count
+           display " Duplicate-key records : " dup-record-count
+           if join-mode = "Y"
+              display " Join matched    : " join-match-count
+              display " Join unmatched  : " join-nomatch-count
+           end-if
+           if split-mode = "Y"
+              display " Split-unrouted  : " split-unmatched-count
+           end-if
            display "*===============================================* "
+           perform log-job-summary
+           perform close-log
            goback
            .
+      *
+      * ============================= *
+       read-key-parms.
+      * ============================= *
+           move zero to srtkey-count
+           open input keyparmfile
+           if fs-keyparm = "00"
+              perform read-key-parms-loop
+                     until fs-keyparm not equal "00"
+              close keyparmfile
+           end-if
+           if srtkey-count = zero
+              perform load-default-key-parms
+           end-if
+           .
+      * ============================= *
+       read-key-parms-loop.
+      * ============================= *
+           read keyparmfile
+           end-read
+           if fs-keyparm = "00" and srtkey-count < 6
+              add 1 to srtkey-count
+              move kp-field     to srtkey-field(srtkey-count)
+              move kp-direction to srtkey-direction(srtkey-count)
+           end-if
+           .
+      * ============================= *
+       load-default-key-parms.
+      * ============================= *
+      * the same 6-key sequence musesqf01a defaults to, kept as the
+      * fallback when SRTKEYS is missing or empty
+           move 6 to srtkey-count
+           move "C" to srtkey-field(1)   move "A" to srtkey-direction(1)
+           move "B" to srtkey-field(2)   move "D" to srtkey-direction(2)
+           move "F" to srtkey-field(3)   move "A" to srtkey-direction(3)
+           move "L" to srtkey-field(4)   move "D" to srtkey-direction(4)
+           move "P" to srtkey-field(5)   move "A" to srtkey-direction(5)
+           move "Z" to srtkey-field(6)   move "D" to srtkey-direction(6)
+           .
+      * ============================= *
+       display-key-parms.
+      * ============================= *
+           perform varying srtkey-idx from 1 by 1
+                     until srtkey-idx > srtkey-count
+              display "    key " srtkey-idx
+                      " field="     srtkey-field(srtkey-idx)
+                      " direction=" srtkey-direction(srtkey-idx)
+           end-perform
+           .
+      * ============================= *
+      * fold every configured field/direction into one always-ascending
+      * srt-composite-key so the SORT verb only ever needs one key
+      * ============================= *
+       build-composite-key.
+      * ============================= *
+           move spaces to srt-composite-key
+           perform varying srtkey-idx from 1 by 1
+                     until srtkey-idx > srtkey-count
+              perform build-key-slot
+           end-perform
+           .
+      * ============================= *
+      * srt-bi-field/srt-fi-field/srt-fl-field/srt-pd-field are all
+      * binary/packed/float, not DISPLAY like musesqf01a's equivalents,
+      * so every field here (other than the alphanumeric ch-field) is
+      * folded into wSlotNum, a 9-digit zero-padded DISPLAY number,
+      * before it is moved into its slot - srt-fl-field's fractional
+      * part, if any, is truncated the same way a COMPUTE into an
+      * integer PICTURE always truncates
+      * ============================= *
+       build-key-slot.
+      * ============================= *
+           compute wSlotPos = ((srtkey-idx - 1) * 9) + 1
+           evaluate srtkey-field(srtkey-idx)
+              when "C" move srt-ch-field                  to wSlotBytes
+              when "B" move srt-bi-field                  to wSlotNum
+                       move wSlotNum                       to wSlotBytes
+              when "F" compute wSlotNum = srt-fi-field + 10000000
+                       move wSlotNum                       to wSlotBytes
+              when "L" evaluate true
+                          when srt-fl-field < -10000000
+                               move -10000000 to wSlotFlClamped
+                          when srt-fl-field > 989999999
+                               move 989999999 to wSlotFlClamped
+                          when other
+                               move srt-fl-field to wSlotFlClamped
+                       end-evaluate
+                       compute wSlotNum = wSlotFlClamped + 10000000
+                       move wSlotNum                       to wSlotBytes
+              when "P" compute wSlotNum = srt-pd-field + 10000000
+                       move wSlotNum                       to wSlotBytes
+              when "Z" compute wSlotNum = srt-zd-field + 10000000
+                       move wSlotNum                       to wSlotBytes
+           end-evaluate
+           if srtkey-direction(srtkey-idx) = "D"
+              perform complement-slot
+           end-if
+           move wSlotBytes to srt-composite-key(wSlotPos:9)
+           .
+      * ============================= *
+      * byte-complementing a fixed-width field always reverses its own
+      * collating order, whether it holds digits or text, so this one
+      * routine covers every field code above
+      * ============================= *
+       complement-slot.
+      * ============================= *
+           perform varying wByteIdx from 1 by 1 until wByteIdx > 9
+              compute wByteVal = 255 -
+                      (function ord(wSlotBytes(wByteIdx:1)) - 1)
+              move function char(wByteVal + 1)
+                to wSlotBytes(wByteIdx:1)
+           end-perform
+           .
+      * ============================= *
+      * read the optional OUTFIL-style output-split control file -
+      * each record names a ch-field value range and the logical output
+      * file id any record whose ch-field falls within that range (both
+      * ends inclusive) is routed to instead of the single SORTOUT
+      * ============================= *
+       read-outfil-ranges.
+      * ============================= *
+           move zero to split-range-count
+           open input outfilctlfile
+           if fs-outfilctl = "00"
+              perform read-outfil-ranges-loop
+                     until fs-outfilctl not equal "00"
+              close outfilctlfile
+           end-if
+           if split-range-count > zero
+              move "Y" to split-mode
+           end-if
+           .
+      * ============================= *
+       read-outfil-ranges-loop.
+      * ============================= *
+           read outfilctlfile
+           end-read
+           if fs-outfilctl = "00" and split-range-count < 20
+              add 1 to split-range-count
+              move ofc-lo     to sr-lo(split-range-count)
+              move ofc-hi     to sr-hi(split-range-count)
+              move ofc-fileid to sr-fileid(split-range-count)
+           end-if
+           .
+      *
+      * ============================= *
+      * JOINKEYS-style two-file match/merge mode is switched on by
+      * setting SINCSQF06_JOINMODE=Y in the process environment before
+      * the run - anything else (or the variable being absent) leaves
+      * the sort running single-file, exactly as before
+      * ============================= *
+       check-joinmode.
+      * ============================= *
+           move "SINCSQF06_JOINMODE" to wk-env-name
+           display wk-env-name upon environment-name
+           accept  wk-env-value  from environment-value
+           if wk-env-value(1:1) = "Y" or wk-env-value(1:1) = "y"
+              move "Y" to join-mode
+           end-if
+           .
+      * ============================= *
+      * read SORTINB (the reference/master file) whole into
+      * join-ref-table, keyed by rf-ch-field, so match-join-record can
+      * look each SORTIN record's ch-field up without re-reading
+      * SORTINB once per record
+      * ============================= *
+       load-join-reference.
+      * ============================= *
+           move zero to join-ref-count
+           open input sortinb
+           if fs-infileb = "00"
+              perform load-join-reference-loop
+                     until fs-infileb not equal "00"
+              close sortinb
+           else
+                string "*** SORTINB open failed, file status="
+                            fs-infileb delimited by size into wLogLine
+                perform write-log-line
+                perform close-log
+                MOVE 25 TO RETURN-CODE
+                GOBACK
+           end-if
+           .
+      * ============================= *
+       load-join-reference-loop.
+      * ============================= *
+           read sortinb
+           end-read
+           if fs-infileb = "00" and join-ref-count < 2000
+              add 1 to join-ref-count
+              move rf-ch-field   to jr-key(join-ref-count)
+              move rf-desc-field to jr-desc(join-ref-count)
+           end-if
+           .
       *       
            copy prenvfield2.
       *
       *
+      * ============================= *
+      * dry-run mode is switched on by setting SINCSQF06_DRYRUN=Y in the
+      * process environment before the run - anything else (or the
+      * variable being absent) leaves the sort running normally
+      * ============================= *
+       check-dryrun-mode.
+      * ============================= *
+           move "SINCSQF06_DRYRUN" to wk-env-name
+           display wk-env-name upon environment-name
+           accept  wk-env-value  from environment-value
+           if wk-env-value(1:1) = "Y" or wk-env-value(1:1) = "y"
+              move "Y" to dryrun-mode
+           end-if
+           .
+      * ============================= *
+      * reads SORTIN once, straight through, evaluating the same filter
+      * release-record applies - no SORT verb runs and SORTOUT is never
+      * opened, so a dry run cannot alter any real output
+      * ============================= *
+       dry-run-proc.
+      * ============================= *
+           display "*===============================================* "
+           display " Dry run - INCLUDE filter only, no SORT performed "
+           display "*===============================================* "
+           open input sortin
+           if fs-infile NOT equal "00"
+                string "*** SORTIN open failed, file status="
+                            fs-infile delimited by size into wLogLine
+                perform write-log-line
+                perform close-log
+                MOVE 25 TO RETURN-CODE
+                GOBACK
+           end-if
+           perform dryrun-rec-proc until fs-infile not equal "00"
+           close sortin
+           display "*===============================================* "
+           display " Record input       : " record-counter-in
+           display " Would keep (match)  : " dryrun-match-count
+           display " Would drop (nomatch): " dryrun-nomatch-count
+           display "*===============================================* "
+           string "Dry run record input       : " record-counter-in
+                       delimited by size into wLogLine
+           perform write-log-line
+           string "Dry run would keep (match)  : " dryrun-match-count
+                       delimited by size into wLogLine
+           perform write-log-line
+           string "Dry run would drop (nomatch): " dryrun-nomatch-count
+                       delimited by size into wLogLine
+           perform write-log-line
+           .
+      * ============================= *
+       dryrun-rec-proc.
+      * ============================= *
+           read sortin
+           end-read
+           if fs-infile equal "00"
+              perform dryrun-evaluate
+           end-if
+           .
+      * ============================= *
+       dryrun-evaluate.
+      * ============================= *
+           add 1 to record-counter-in
+           move infile-record to wk-infile-record
+           TRANSFORM wk-in-seq-record FROM case-ebcdic TO case-ascii
+           TRANSFORM wk-in-ch-field   FROM case-ebcdic TO case-ascii
+           TRANSFORM wk-in-zd-field   FROM case-ebcdic TO case-ascii
+           TRANSFORM wk-in-clo-field  FROM case-ebcdic TO case-ascii
+           TRANSFORM wk-in-cst-field  FROM case-ebcdic TO case-ascii
+           TRANSFORM wk-in-csl-field  FROM case-ebcdic TO case-ascii
+           TRANSFORM wk-in-ch-filler  FROM case-ebcdic TO case-ascii
+           if copy prfltcond.
+              add 1 to dryrun-match-count
+              if dryrun-match-sample < 3
+                 add 1 to dryrun-match-sample
+                 display "  KEEP sample " dryrun-match-sample
+                         ": seq=" wk-in-seq-record
+                         " ch="   wk-in-ch-field
+              end-if
+           else
+              add 1 to dryrun-nomatch-count
+              if dryrun-nomatch-sample < 3
+                 add 1 to dryrun-nomatch-sample
+                 display "  DROP sample " dryrun-nomatch-sample
+                         ": seq=" wk-in-seq-record
+                         " ch="   wk-in-ch-field
+              end-if
+           end-if
+           .
+      * ============================= *
+      * ============================= *
+      * LOGID in the process environment overrides the run log's
+      * physical name - unset defaults to this program's own id plus
+      * today's date, so each day's run lands in its own dated file
+      * instead of every run overwriting the one before it
+      * ============================= *
+       open-log.
+      * ============================= *
+           move "LOGID" to wk-env-name
+           display wk-env-name upon environment-name
+           accept  wk-env-value from environment-value
+           if wk-env-value not = spaces
+              move wk-env-value to wLogCurrentId
+           else
+              accept wLogDate from date yyyymmdd
+              string "sincsqf06b." wLogDate ".log"
+                     delimited by size into wLogCurrentId
+           end-if
+           open extend runlogfile
+           if fs-runlogfile not = "00"
+              open output runlogfile
+              close runlogfile
+              open extend runlogfile
+           end-if
+           move "Y" to wLogOpen
+           .
+      * ============================= *
+      * append one timestamped line to the run log, then clear the
+      * buffer so the next caller starts from a blank line
+      * ============================= *
+       write-log-line.
+      * ============================= *
+           accept wLogDate from date yyyymmdd
+           accept wLogTime from time
+           move wLogDate(1:4) to wLogTS-year
+           move wLogDate(5:2) to wLogTS-month
+           move wLogDate(7:2) to wLogTS-day
+           move wLogTime(1:2) to wLogTS-hours
+           move wLogTime(3:2) to wLogTS-minutes
+           move wLogTime(5:2) to wLogTS-seconds
+           string wLogTS   delimited by size
+                  " "      delimited by size
+                  wLogLine delimited by size
+                       into runlogfile-record
+           write runlogfile-record
+           move spaces to wLogLine
+           .
+      * ============================= *
+       close-log.
+      * ============================= *
+           if wLogOpen = "Y"
+              close runlogfile
+              move "N" to wLogOpen
+           end-if
+           .
+      * ============================= *
+      * log the same end-of-job counts just displayed on the console
+      * ============================= *
+       log-job-summary.
+      * ============================= *
+           string "Record input   : " record-counter-in
+                       delimited by size into wLogLine
+           perform write-log-line
+           string "Record dropped : " record-counter-dropped
+                       delimited by size into wLogLine
+           perform write-log-line
+           string "Record rejected: " record-counter-rejected
+                       delimited by size into wLogLine
+           perform write-log-line
+           string "Record output  : " record-counter-out
+                       delimited by size into wLogLine
+           perform write-log-line
+           string "Duplicate-key groups  : " dup-group-count
+                       delimited by size into wLogLine
+           perform write-log-line
+           string "Duplicate-key records : " dup-record-count
+                       delimited by size into wLogLine
+           perform write-log-line
+           if join-mode = "Y"
+              string "Join matched    : " join-match-count
+                          delimited by size into wLogLine
+              perform write-log-line
+              string "Join unmatched  : " join-nomatch-count
+                          delimited by size into wLogLine
+              perform write-log-line
+           end-if
+           if split-mode = "Y"
+              string "Split-unrouted  : " split-unmatched-count
+                          delimited by size into wLogLine
+              perform write-log-line
+           end-if
+           .
       * ============================= *
        input-proc.
       * ============================= *
+           perform read-checkpoint
            open input sortin.
            if fs-infile NOT equal "00"
+                string "*** SORTIN open failed, file status="
+                            fs-infile delimited by size into wLogLine
+                perform write-log-line
+                perform close-log
                 MOVE 25 TO RETURN-CODE
                 GOBACK
            end-if
@@ -146,13 +677,69 @@
            read sortin
            end-read
            if fs-infile equal "00"
-               perform release-record
+               add 1 to record-counter-in
+               perform validate-input-record
+               if wk-input-valid = "Y"
+                   perform release-record
+               else
+                   perform reject-input-record
+               end-if
+               if function mod(record-counter-in, chkpnt-interval)
+                          = zero
+                  move "I" to wChkpntPhase
+                  perform write-checkpoint
+               end-if
+           end-if
+           .
+      * ============================= *
+      * record-length/field-sanity check - a record whose trailer-len
+      * is out of its declared 0-200 range, or whose sequence number
+      * or any DISPLAY/packed-decimal numeric field is not actually
+      * digits (e.g. a short or binary-garbage record from an
+      * upstream feed), is rejected here instead of being handed to
+      * release-record and abending deep inside the COMP-3 arithmetic
+      * downstream
+      * ============================= *
+       validate-input-record.
+      * ============================= *
+           move "Y" to wk-input-valid
+           if in-seq-record not numeric
+              move "N" to wk-input-valid
+           end-if
+           if in-trailer-len not numeric
+              move "N" to wk-input-valid
+           else
+              if in-trailer-len > 200
+                 move "N" to wk-input-valid
+              end-if
+           end-if
+           if in-pd-field not numeric
+              move "N" to wk-input-valid
+           end-if
+           if in-zd-field not numeric
+              move "N" to wk-input-valid
+           end-if
+           .
+      * ============================= *
+      * a record already accounted for by a prior, checkpointed run
+      * is counted again here (so record-counter-rejected stays in
+      * step) but is not re-reported
+      * ============================= *
+       reject-input-record.
+      * ============================= *
+           if record-counter-in > chkpnt-skip-in
+              add 1 to record-counter-rejected
+              display "*** REJECTED malformed input record "
+                      record-counter-in " seq=" in-seq-record
+              string "*** REJECTED malformed input record "
+                          record-counter-in " seq=" in-seq-record
+                          delimited by size into wLogLine
+              perform write-log-line
            end-if
            .
       * ============================= *
        release-record.
       * ============================= *
-           add 1 to record-counter-in
            move infile-record to wk-infile-record
            TRANSFORM wk-in-seq-record FROM case-ebcdic TO case-ascii       
            TRANSFORM wk-in-ch-field   FROM case-ebcdic TO case-ascii       
@@ -161,18 +748,69 @@
            TRANSFORM wk-in-cst-field  FROM case-ebcdic TO case-ascii       
            TRANSFORM wk-in-csl-field  FROM case-ebcdic TO case-ascii       
            TRANSFORM wk-in-ch-filler  FROM case-ebcdic TO case-ascii 
-      ** filtering input record 
-           if ((wk-in-ch-field(1:2) > "GG")  AND                                 ## filtering data    
-               (wk-in-bi-field > 10)         AND
-               (wk-in-fi-field < 40)         AND
-               (wk-in-fl-field > 10)         AND
-               (wk-in-pd-field > 10)         AND
-               (wk-in-zd-field < 40))
-                    perform inrec-record
-                    release sort-data 
+      ** filtering input record
+      * a record already accounted for by a prior, checkpointed run is
+      * counted again here (so the counters stay in step) but is not
+      * re-evaluated or re-released into the sort
+           if record-counter-in > chkpnt-skip-in
+              if copy prfltcond.
+                       perform inrec-record
+                       release sort-data
+              else
+                       add 1 to record-counter-dropped
+              end-if
            end-if
            .
       *
+      * ============================= *
+       read-checkpoint.
+      * ============================= *
+      * pick up where a prior, abended run left off: CHKPOINT holds the
+      * input/output record counts as of its last periodic write, or is
+      * simply absent for a normal, fresh run
+           move zero to chkpnt-skip-in
+           move zero to chkpnt-skip-out
+           move "N"  to chkpnt-restarting
+           open input chkpntfile
+           if fs-chkpnt = "00"
+              read chkpntfile
+              end-read
+              if fs-chkpnt = "00"
+                 move chkpnt-in-count  to chkpnt-skip-in
+                 move chkpnt-out-count to chkpnt-skip-out
+                 move "Y"              to chkpnt-restarting
+                 if chkpnt-phase = "O"
+      * the prior run had already finished releasing input and moved
+      * on to output - this run must re-release every input record
+      * into a fresh sort, since there is no way to resume a SORT
+      * verb itself across runs
+                    move zero to chkpnt-skip-in
+                 end-if
+              end-if
+              close chkpntfile
+           end-if
+           .
+      * ============================= *
+       write-checkpoint.
+      * ============================= *
+           open output chkpntfile
+           move record-counter-in  to chkpnt-in-count
+           move record-counter-out to chkpnt-out-count
+           move wChkpntPhase       to chkpnt-phase
+           write chkpnt-record
+           close chkpntfile
+           .
+      * ============================= *
+       clear-checkpoint.
+      * ============================= *
+      * a clean finish means the next run is a fresh one, not a restart
+           open output chkpntfile
+           move zero to chkpnt-in-count
+           move zero to chkpnt-out-count
+           move "I"  to chkpnt-phase
+           write chkpnt-record
+           close chkpntfile
+           .
       * ============================= *
        inrec-record.
       * ============================= *
@@ -184,39 +822,185 @@
       * ============================= *
        output-proc.
       * ============================= *
-           open output sortout.
+      * a checkpoint written on a prior, restarted run means SORTOUT
+      * already holds chkpnt-skip-out good records - keep them by
+      * extending the file instead of overwriting it
+           if chkpnt-restarting = "Y" and chkpnt-skip-out > zero
+              open extend sortout
+              move chkpnt-skip-out to record-counter-out
+           else
+              open output sortout
+           end-if
            if fs-sort NOT equal "00"
+                string "*** SORTOUT open failed, file status="
+                            fs-sort delimited by size into wLogLine
+                perform write-log-line
+                perform close-log
                 MOVE 25 TO RETURN-CODE
                 GOBACK
            end-if
-           perform outrec-proc-dett until fs-sort  
+           if join-mode = "Y"
+      * JOINOUT gets exactly the same restart treatment as SORTOUT
+      * above - a prior, checkpointed run already wrote it through
+      * chkpnt-skip-out records, so extend it rather than truncating it
+              if chkpnt-restarting = "Y" and chkpnt-skip-out > zero
+                 open extend joinout
+              else
+                 open output joinout
+              end-if
+           end-if
+           if split-mode = "Y" and chkpnt-restarting = "Y"
+                                and chkpnt-skip-out > zero
+      * every split file a prior, checkpointed run routed records to
+      * already exists on disk through chkpnt-skip-out records - mark
+      * every configured range "opened" up front so write-split-record
+      * extends each one the first time this run routes to it, instead
+      * of re-opening output and truncating it
+              perform varying split-idx from 1 by 1
+                        until split-idx > split-range-count
+                 move "Y" to sr-opened(split-idx)
+              end-perform
+           end-if
+           perform outrec-proc-dett until fs-sort
                    not equal "00".
            if (bIsPending = 1)
               perform write-record-out
            end-if
+           perform close-duplicate-run
+           perform clear-checkpoint
            close sortout.
+           if join-mode = "Y"
+              close joinout
+           end-if
+           perform close-split-file.
       *
       * ============================= *
        outrec-proc-dett.
       * ============================= *
       *
-           return file-sort at end 
+           return file-sort at end
                 display " "
                 end-return
-           if fs-sort equal "00"     
+           if fs-sort equal "00"
+               add 1 to wOutReturnSeq
                perform verify-record-out
            end-if
            .
       * ============================= *
-       verify-record-out.     
+       verify-record-out.
       * ============================= *
       *
-      * ## filtering data 
+      * ## filtering data
       *
-      * ## NO filtering data 
+      * ## NO filtering data
+           perform detect-duplicate-key
            perform outrec-record
-           write outfile-record 
-           add 1 to record-counter-out
+      * a prior, checkpointed run already wrote SORTOUT (and
+      * joinout/the split files) through chkpnt-skip-out records -
+      * re-running the whole sort from scratch on restart re-derives
+      * every one of those records again (to get detect-duplicate-key
+      * right), but only the ones beyond that point are new and need
+      * to be written out again
+           if wOutReturnSeq > chkpnt-skip-out
+              write outfile-record
+              add 1 to record-counter-out
+              if join-mode = "Y"
+                 perform match-join-record
+              end-if
+              if split-mode = "Y"
+                 perform route-split-record
+              end-if
+              if function mod(record-counter-out, chkpnt-interval)
+                         = zero
+                 move "O" to wChkpntPhase
+                 perform write-checkpoint
+              end-if
+           end-if
+           .
+      * ============================= *
+      * OUTFIL-style output split: find the first ch-field range the
+      * record just written to SORTOUT falls within and route it to
+      * that range's own split output file as well - a record matching
+      * no configured range is only counted, not routed anywhere
+      * ============================= *
+       route-split-record.
+      * ============================= *
+           move zero to wSplitMatchIdx
+           perform varying split-idx from 1 by 1
+                     until split-idx > split-range-count
+                        or wSplitMatchIdx not = zero
+              if out-ch-field >= sr-lo(split-idx) and
+                 out-ch-field <= sr-hi(split-idx)
+                 move split-idx to wSplitMatchIdx
+              end-if
+           end-perform
+           if wSplitMatchIdx not = zero
+              perform write-split-record
+           else
+              add 1 to split-unmatched-count
+           end-if
+           .
+      * ============================= *
+      * switch the split output file open if the routed-to file id has
+      * changed since the last record routed, then write to it - a file
+      * id seen for the first time this run is opened fresh, one seen
+      * again (after this run already closed it to switch elsewhere) is
+      * extended so earlier records routed to it are not lost
+      * ============================= *
+       write-split-record.
+      * ============================= *
+           if wSplitCurrentId not = sr-fileid(wSplitMatchIdx)
+              perform close-split-file
+              move sr-fileid(wSplitMatchIdx) to wSplitCurrentId
+              if sr-opened(wSplitMatchIdx) = "Y"
+                 open extend splitfile
+              else
+                 open output splitfile
+                 move "Y" to sr-opened(wSplitMatchIdx)
+              end-if
+           end-if
+           move outfile-record to splitfile-record
+           write splitfile-record
+           .
+      * ============================= *
+       close-split-file.
+      * ============================= *
+           if wSplitCurrentId not = spaces
+              close splitfile
+              move spaces to wSplitCurrentId
+           end-if
+           .
+      * ============================= *
+      * JOINKEYS-style match/merge: look the record just written to
+      * SORTOUT up in join-ref-table by out-ch-field and, on a match,
+      * write its SORTIN fields plus the matched rf-desc-field to
+      * JOINOUT - a record with no match in SORTINB is simply counted,
+      * not written
+      * ============================= *
+       match-join-record.
+      * ============================= *
+           move "N" to wJoinFound
+           perform varying join-ref-idx from 1 by 1
+                     until join-ref-idx > join-ref-count
+                        or wJoinFound = "Y"
+              if jr-key(join-ref-idx) = out-ch-field
+                 move jr-desc(join-ref-idx) to jn-desc-field
+                 move "Y"                   to wJoinFound
+              end-if
+           end-perform
+           if wJoinFound = "Y"
+              move out-seq-record to jn-seq-record
+              move out-ch-field   to jn-ch-field
+              move out-bi-field   to jn-bi-field
+              move out-fi-field   to jn-fi-field
+              move out-fl-field   to jn-fl-field
+              move out-pd-field   to jn-pd-field
+              move out-zd-field   to jn-zd-field
+              write joinfile-record
+              add 1 to join-match-count
+           else
+              add 1 to join-nomatch-count
+           end-if
            .
       * ============================= *
        outrec-record.
@@ -228,6 +1012,38 @@
            copy prsrtout.
            .
   
+      * ============================= *
+      * "with duplicates in order" keeps every record that shares a
+      * sort key - count how many groups of two-or-more actually
+      * collided, and how many records piled up across those groups
+      * ============================= *
+       detect-duplicate-key.
+      * ============================= *
+           move srt-composite-key to key-curr-full-key
+           if bIsFirstFullKey = 0
+              move 1 to bIsFirstFullKey
+              move 1 to dup-run-length
+           else
+              if key-curr-full-key = key-prec-full-key
+                 add 1 to dup-run-length
+              else
+                 perform close-duplicate-run
+                 move 1 to dup-run-length
+              end-if
+           end-if
+           move key-curr-full-key to key-prec-full-key
+           .
+      * ============================= *
+      * a run of one is not a duplicate at all - only groups of two or
+      * more records sharing the same key count toward the totals
+      * ============================= *
+       close-duplicate-run.
+      * ============================= *
+           if dup-run-length > 1
+              add 1               to dup-group-count
+              add dup-run-length  to dup-record-count
+           end-if
+           .
       * ============================= *
        add-totalizer.
       * ============================= *
