@@ -0,0 +1,171 @@
+      *-------------------------------------------------------------------------------*
+      * **********************************************************
+      *  GCSORT Tests
+      * **********************************************************
+      * Author:    Sauro Menna
+      * Date:      20160821
+      * License
+      *    Copyright 2016 Sauro Menna
+      *    GNU Lesser General Public License, LGPL, 3.0 (or greater)
+      * Purpose:   Runtime-selectable wrapper over the two sort
+      *            "recipes" kept here - musesqf01a (control totals
+      *            over six keys) and sincsqf06Eb (INCLUDE/OUTREC
+      *            filtering plus EBCDIC-to-ASCII conversion) - so a
+      *            job that needs either recipe against one
+      *            SORTIN/SORTOUT pair does not have to be written,
+      *            compiled and invoked twice.
+      *            DRVSQF01A_RECIPE in the process environment picks
+      *            which recipe runs: TOTALS (musesqf01a only) or
+      *            FILTER (sincsqf06Eb only). A third recipe, BOTH, was
+      *            meant to chain sincsqf06Eb's SORTOUT straight into
+      *            musesqf01a's SORTIN the same "point the next step at
+      *            the last step's output" way iosqpr03 chains its own
+      *            three steps - but foutsqf02.cpy (sincsqf06Eb's
+      *            SORTOUT, binary/float/packed fields) and finsqf01.cpy
+      *            (musesqf01a's SORTIN, the same logical fields as
+      *            plain zoned-decimal DISPLAY) are not the same record
+      *            layout, so feeding one straight into the other would
+      *            hand musesqf01a bytes it would decode as garbage
+      *            rather than the reformatted record BOTH implies.
+      *            BOTH is refused with a clear message and a non-zero
+      *            RETURN-CODE until a real reformatting step between
+      *            the two programs resolves that mismatch. Unset or
+      *            blank requires the caller to pick TOTALS or FILTER
+      *            explicitly - there is no longer a default recipe.
+      * **********************************************************
+      * option:
+      * cobc -x -t ..\listing\%1.lst -I ..\copy -Wall -fbinary-size=1--8
+      *      -fnotrunc -fbinary-byteorder=big-endian -o ..\bin\%1 ..\src\%1.CBL
+      * **********************************************************
+      *-------------------------------------------------------------------------------*
+       identification division.
+       program-id.  drvsqf01a.
+       environment division.
+       configuration section.
+       repository.
+           function all intrinsic.
+       data division.
+       working-storage section.
+      *    which recipe this run applies - TOTALS, FILTER or BOTH
+      *    (BOTH is refused - see run-both) - blank until read-recipe
+      *    sees an explicit DRVSQF01A_RECIPE
+       77 wk-recipe                      pic x(06) value spaces.
+       77 wk-env-name                    pic x(20) value spaces.
+       77 wk-env-value                   pic x(20) value spaces.
+       77 wk-step-name                   pic x(40) value spaces.
+       77 wk-step-rc                     pic s9(09) value zero.
+
+       procedure division.
+       begin.
+           perform read-recipe
+
+           display "*===============================================* "
+           display " DRVSQF01A - sort recipe wrapper, recipe " wk-recipe
+           display "*===============================================* "
+
+           evaluate wk-recipe
+              when "TOTALS"
+                 perform run-totals-only
+              when "FILTER"
+                 perform run-filter-only
+              when "BOTH"
+                 perform run-both
+              when other
+                 display "*=========================================* "
+                 display " DRVSQF01A_RECIPE must be TOTALS or FILTER "
+                 display " (got: '" wk-recipe "')                    "
+                 display "*=========================================* "
+                 move 16 to return-code
+                 goback
+           end-evaluate
+
+           display "*===============================================* "
+           display " DRVSQF01A - all steps completed, RETURN-CODE 0"
+           display "*===============================================* "
+           move zero to return-code
+           goback
+           .
+      *-------------------------------------------------------------------------------*
+      * read-recipe
+      * DRVSQF01A_RECIPE in the process environment picks the recipe -
+      * TOTALS or FILTER. Unset (or blank) is left blank here and
+      * caught by begin's evaluate, since there is no safe default
+      * recipe to fall back to (see the BOTH note in the header
+      * comment and in run-both).
+      *-------------------------------------------------------------------------------*
+       read-recipe.
+           move "DRVSQF01A_RECIPE" to wk-env-name
+           display wk-env-name upon environment-name
+           accept  wk-env-value from environment-value
+           if wk-env-value not = spaces
+              move function upper-case(wk-env-value) to wk-recipe
+           end-if
+           .
+      *-------------------------------------------------------------------------------*
+      * run-totals-only
+      * just musesqf01a, against whatever SORTIN/SORTOUT the caller
+      * already pointed at - no chaining needed.
+      *-------------------------------------------------------------------------------*
+       run-totals-only.
+           move "MUSESQF01A (control totals over six keys)"
+             to wk-step-name
+           display " Step 1: " wk-step-name
+           call "musesqf01a"
+           perform check-step-rc
+           .
+      *-------------------------------------------------------------------------------*
+      * run-filter-only
+      * just sincsqf06Eb, against whatever SORTIN/SORTOUT the caller
+      * already pointed at - no chaining needed.
+      *-------------------------------------------------------------------------------*
+       run-filter-only.
+           move "SINCSQF06EB (INCLUDE/OUTREC filter, EBCDIC to ASCII)"
+             to wk-step-name
+           display " Step 1: " wk-step-name
+           call "sincsqf06Eb"
+           perform check-step-rc
+           .
+      *-------------------------------------------------------------------------------*
+      * run-both
+      * was meant to chain sincsqf06Eb's filtered/converted SORTOUT
+      * straight into musesqf01a's SORTIN, the same "point the next
+      * step at the last step's output" idiom iosqpr03 uses to chain
+      * its own steps via a file-id override - but foutsqf02.cpy's
+      * SORTOUT record (binary/float/packed fields) and finsqf01.cpy's
+      * SORTIN record (the same logical fields as plain zoned-decimal
+      * DISPLAY) are not the same layout, so that
+      * hand-off would feed musesqf01a bytes it would decode as
+      * garbage rather than a reformatted record. Refuse the recipe
+      * instead of running it until a real reformatting step between
+      * the two programs resolves that mismatch.
+      *-------------------------------------------------------------------------------*
+       run-both.
+           display "*=========================================* "
+           display " DRVSQF01A_RECIPE=BOTH is not available -   "
+           display " SORTOUT (sincsqf06Eb) and SORTIN (musesqf01a)"
+           display " use incompatible record layouts; chaining   "
+           display " one straight into the other would corrupt   "
+           display " every binary/float/packed field. Run TOTALS "
+           display " and FILTER separately instead.              "
+           display "*=========================================* "
+           move 16 to return-code
+           goback
+           .
+      *-------------------------------------------------------------------------------*
+      * check-step-rc
+      * a non-zero RETURN-CODE left behind by the step just called means
+      * it abended or otherwise failed - stop the whole run right here,
+      * the way a JCL step with a COND/IF-THEN condition would, and
+      * leave that step's own RETURN-CODE as the driver's exit code
+      *-------------------------------------------------------------------------------*
+       check-step-rc.
+           move return-code to wk-step-rc
+           if wk-step-rc not = zero
+              display "*=========================================* "
+              display " STEP FAILED : " wk-step-name
+              display " RETURN-CODE : " wk-step-rc
+              display "*=========================================* "
+              move wk-step-rc to return-code
+              goback
+           end-if
+           .
