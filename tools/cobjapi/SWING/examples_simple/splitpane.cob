@@ -39,9 +39,13 @@
 *> 2003.02.26 This comment is only for History. The latest Version (V1.0.6) of 
 *>            JAPI was released on 02/26/2003. Homepage: http://www.japi.de 
 *>------------------------------------------------------------------------------
-*> 2018.03.13 Laszlo Erdos: 
-*>            - GnuCOBOL support for JAPI added. 
-*>            - splitpane.c converted into splitpane.cob. 
+*> 2018.03.13 Laszlo Erdos:
+*>            - GnuCOBOL support for JAPI added.
+*>            - splitpane.c converted into splitpane.cob.
+*>------------------------------------------------------------------------------
+*> 2018.11.02 Remembers the divider position: the last position is
+*>            written to SPLITPANE.CFG on exit and restored from it on
+*>            the next launch, instead of always starting at WS-POS.
 *>******************************************************************************
 
  IDENTIFICATION DIVISION.
@@ -63,14 +67,27 @@
     FUNCTION J-LABEL
     FUNCTION J-SETSPLITPANELEFT
     FUNCTION J-SETSPLITPANERIGHT
+    FUNCTION J-GETSPLITPANEPOS
     FUNCTION J-SHOW
     FUNCTION J-NEXTACTION
     FUNCTION J-QUIT
     FUNCTION ALL INTRINSIC.
 
+ INPUT-OUTPUT SECTION.
+ FILE-CONTROL.
+    SELECT POS-FILE ASSIGN TO "SPLITPANE.CFG"
+       ORGANIZATION LINE SEQUENTIAL
+       FILE STATUS WS-POS-FILE-STATUS.
+
  DATA DIVISION.
 
+ FILE SECTION.
+ FD  POS-FILE.
+ 01 POS-RECORD                         PIC 9(04).
+
  WORKING-STORAGE SECTION.
+*> last divider position, persisted across runs in SPLITPANE.CFG
+ 01 WS-POS-FILE-STATUS                 PIC X(02).
  01 J-HORIZONTAL                       BINARY-INT VALUE 0.
  01 J-CENTER                           BINARY-INT VALUE 1.
 
@@ -111,7 +128,18 @@
     MOVE J-FRAME("Split Pane Demo")  TO WS-FRAME  
     MOVE J-SETBORDERLAYOUT(WS-FRAME) TO WS-RET
     
+*>  restore the divider position the operator left it at last time;
+*>  fall back to 142 the first time, when SPLITPANE.CFG doesn't exist yet
     MOVE 142 TO WS-POS
+    OPEN INPUT POS-FILE
+    IF WS-POS-FILE-STATUS = "00"
+       READ POS-FILE
+       IF WS-POS-FILE-STATUS = "00"
+          MOVE POS-RECORD TO WS-POS
+       END-IF
+       CLOSE POS-FILE
+    END-IF
+
     MOVE J-SPLITPANE(WS-FRAME, J-HORIZONTAL, WS-POS) TO WS-SP
     MOVE J-SETBORDERPOS(WS-SP, J-CENTER) TO WS-RET
     
@@ -142,7 +170,15 @@
           EXIT PERFORM
        END-IF
     END-PERFORM
-    
+
+*>  save wherever the operator left the divider so next launch opens
+*>  the same way
+    MOVE J-GETSPLITPANEPOS(WS-SP) TO WS-POS
+    MOVE WS-POS TO POS-RECORD
+    OPEN OUTPUT POS-FILE
+    WRITE POS-RECORD
+    CLOSE POS-FILE
+
     MOVE J-QUIT() TO WS-RET
 
     STOP RUN
