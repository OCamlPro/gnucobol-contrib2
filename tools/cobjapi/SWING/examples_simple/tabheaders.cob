@@ -0,0 +1,374 @@
+*>******************************************************************************
+*>  This file is part of cobjapi.
+*>
+*>  tabheaders.cob is free software: you can redistribute it and/or
+*>  modify it under the terms of the GNU Lesser General Public License as
+*>  published by the Free Software Foundation, either version 3 of the License,
+*>  or (at your option) any later version.
+*>
+*>  tabheaders.cob is distributed in the hope that it will be useful,
+*>  but WITHOUT ANY WARRANTY; without even the implied warranty of
+*>  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.
+*>  See the GNU Lesser General Public License for more details.
+*>
+*>  You should have received a copy of the GNU Lesser General Public License
+*>  along with tabheaders.cob.
+*>  If not, see <http://www.gnu.org/licenses/>.
+*>******************************************************************************
+
+*>******************************************************************************
+*> Program:      tabheaders.cob
+*>
+*> Purpose:      Migration pilot - GC76TABHEADERS (TUI-TOOLS, curses) rebuilt
+*>               on the cobjapi/JAPI native-GUI framework, to evaluate moving
+*>               the rest of the TUI-TOOLS screens off curses. Scope is
+*>               deliberately a pilot, not full parity with GC76TABHEADERS:
+*>               list/select/add/change/delete of one TABE0nnn.DAT file's
+*>               headers. The dynamic file-selection menu, CSV import/export
+*>               and audit log in GC76TABHEADERS stay curses-only for now,
+*>               unless/until this pilot is accepted.
+*>
+*> Author:       (maintained alongside splitpane.cob)
+*>
+*> Date-Written: 2018.11.09
+*>
+*> Tectonics:    Example for static link.
+*>               cobc -x -free tabheaders.cob cobjapi.o \
+*>                                            japilib.o \
+*>                                            imageio.o \
+*>                                            fileselect.o
+*>
+*> Usage:        ./tabheaders.exe
+*>
+*>******************************************************************************
+*> Date       Name / Change description
+*> ========== ==================================================================
+*> 2018.11.09 Migration pilot, modelled on splitpane.cob's use of cobjapi.
+*>******************************************************************************
+
+ IDENTIFICATION DIVISION.
+ PROGRAM-ID. tabheaders.
+
+ ENVIRONMENT DIVISION.
+ CONFIGURATION SECTION.
+ REPOSITORY.
+    FUNCTION J-START
+    FUNCTION J-FRAME
+    FUNCTION J-SETBORDERLAYOUT
+    FUNCTION J-PANEL
+    FUNCTION J-SETCOLORBG
+    FUNCTION J-LABEL
+    FUNCTION J-SETBORDERPOS
+    FUNCTION J-LIST
+    FUNCTION J-ADDLISTITEM
+    FUNCTION J-CLEARLIST
+    FUNCTION J-GETLISTSELECTION
+    FUNCTION J-TEXTFIELD
+    FUNCTION J-SETTEXT
+    FUNCTION J-GETTEXT
+    FUNCTION J-BUTTON
+    FUNCTION J-SHOW
+    FUNCTION J-NEXTACTION
+    FUNCTION J-MESSAGEBOX
+    FUNCTION J-QUIT
+    FUNCTION ALL INTRINSIC.
+
+ INPUT-OUTPUT SECTION.
+ FILE-CONTROL.
+    SELECT Tabe
+           ASSIGN       TO TABEFSPEC
+           ACCESS MODE  IS DYNAMIC
+           ORGANIZATION IS INDEXED
+           RECORD KEY   IS Tabe-key
+           FILE STATUS  IS Tabe-fs.
+
+ DATA DIVISION.
+
+ FILE SECTION.
+ FD  Tabe.
+ 01  Tabe-Rec.
+     05 Tabe-key.
+        07 Tabe-ktip                     PIC X(001).
+        07 Tabe-ktab                     PIC X(003).
+        07 Tabe-kcod                     PIC X(003).
+     05 Tabe-data                        PIC X(093).
+
+ WORKING-STORAGE SECTION.
+ 01 J-TOP                              BINARY-INT VALUE 0.
+ 01 J-CENTER                           BINARY-INT VALUE 1.
+ 01 J-BOTTOM                           BINARY-INT VALUE 2.
+
+*> function return value
+ 01 WS-RET                             BINARY-INT.
+
+*> GUI elements
+ 01 WS-FRAME                           BINARY-INT.
+ 01 WS-PANEL-TOP                       BINARY-INT.
+ 01 WS-PANEL-LIST                      BINARY-INT.
+ 01 WS-PANEL-EDIT                      BINARY-INT.
+ 01 WS-LIST                            BINARY-INT.
+ 01 WS-FLD-FILE                        BINARY-INT.
+ 01 WS-FLD-KTAB                        BINARY-INT.
+ 01 WS-FLD-DESC                        BINARY-INT.
+ 01 WS-BTN-OPEN                        BINARY-INT.
+ 01 WS-BTN-NEW                         BINARY-INT.
+ 01 WS-BTN-SAVE                        BINARY-INT.
+ 01 WS-BTN-DELETE                      BINARY-INT.
+ 01 WS-BTN-QUIT                        BINARY-INT.
+ 01 WS-LABEL                           BINARY-INT.
+
+*> function args
+ 01 WS-R                               BINARY-INT.
+ 01 WS-G                               BINARY-INT.
+ 01 WS-B                               BINARY-INT.
+ 01 WS-SELROW                          BINARY-INT.
+
+*> the TABE file's shared record layout (Tabe-key/Tabe-data/Tabe-Fill)
+*> and TABEFSPEC/Tabe-fs - the same copybook GC76TABHEADERS itself uses,
+*> so this pilot and the curses screen stay reading/writing the same
+*> on-disk file
+ COPY 'GC76TABCOPY.CPY'.
+
+ 01 WS-LIST-TEXT                       PIC X(90).
+ 01 WS-EOF                             PIC X(01) VALUE "N".
+
+*> the real on-disk key of each row currently in WS-LIST, kept in the
+*> same order as the list so a screen selection index can be turned
+*> back into the Tabe-key that row was actually read from, instead of
+*> re-deriving a key from the selection index itself
+ 01 WS-ROW-COUNT                       BINARY-INT VALUE 0.
+ 01 WS-ROW-KEYS.
+    05 WS-ROW-KEY OCCURS 999 TIMES     PIC X(07).
+
+ PROCEDURE DIVISION.
+
+*>------------------------------------------------------------------------------
+ MAIN-TABHEADERS SECTION.
+*>------------------------------------------------------------------------------
+
+    MOVE J-START() TO WS-RET
+    IF WS-RET = ZEROES
+    THEN
+       DISPLAY "can't connect to server"
+       STOP RUN
+    END-IF
+
+*>  Generate GUI Objects
+    MOVE J-FRAME("Table Headers Maintenance") TO WS-FRAME
+    MOVE J-SETBORDERLAYOUT(WS-FRAME) TO WS-RET
+
+*>  top strip - which TABE0nnn.DAT file to open
+    MOVE J-PANEL(WS-FRAME) TO WS-PANEL-TOP
+    MOVE J-SETBORDERPOS(WS-PANEL-TOP, J-TOP) TO WS-RET
+    MOVE J-LABEL(WS-PANEL-TOP, "File:") TO WS-LABEL
+    MOVE J-TEXTFIELD(WS-PANEL-TOP, 12) TO WS-FLD-FILE
+    MOVE wTabeFileName TO WS-LIST-TEXT (1:12)
+    MOVE J-SETTEXT(WS-FLD-FILE, WS-LIST-TEXT (1:12)) TO WS-RET
+    MOVE J-BUTTON(WS-PANEL-TOP, "Open") TO WS-BTN-OPEN
+
+*>  centre - the list of headers currently on the page
+    MOVE J-PANEL(WS-FRAME) TO WS-PANEL-LIST
+    MOVE J-SETBORDERPOS(WS-PANEL-LIST, J-CENTER) TO WS-RET
+    MOVE 220 TO WS-R
+    MOVE 220 TO WS-G
+    MOVE 220 TO WS-B
+    MOVE J-SETCOLORBG(WS-PANEL-LIST, WS-R, WS-G, WS-B) TO WS-RET
+    MOVE J-LIST(WS-PANEL-LIST) TO WS-LIST
+
+*>  bottom strip - the selected header's code/description and the
+*>  New/Save/Delete/Quit actions (mirrors GC76TABHEADERS' own
+*>  Enter-to-save / F9-delete / Esc-quit keys, as buttons instead)
+    MOVE J-PANEL(WS-FRAME) TO WS-PANEL-EDIT
+    MOVE J-SETBORDERPOS(WS-PANEL-EDIT, J-BOTTOM) TO WS-RET
+    MOVE J-LABEL(WS-PANEL-EDIT, "Code:") TO WS-LABEL
+    MOVE J-TEXTFIELD(WS-PANEL-EDIT, 3) TO WS-FLD-KTAB
+    MOVE J-LABEL(WS-PANEL-EDIT, "Description:") TO WS-LABEL
+    MOVE J-TEXTFIELD(WS-PANEL-EDIT, 75) TO WS-FLD-DESC
+    MOVE J-BUTTON(WS-PANEL-EDIT, "New") TO WS-BTN-NEW
+    MOVE J-BUTTON(WS-PANEL-EDIT, "Save") TO WS-BTN-SAVE
+    MOVE J-BUTTON(WS-PANEL-EDIT, "Delete") TO WS-BTN-DELETE
+    MOVE J-BUTTON(WS-PANEL-EDIT, "Quit") TO WS-BTN-QUIT
+
+    MOVE J-SHOW(WS-FRAME) TO WS-RET
+
+    PERFORM LOAD-LIST-FROM-FILE
+
+*>  Waiting for actions
+    PERFORM FOREVER
+       MOVE J-NEXTACTION() TO WS-RET
+
+       IF WS-RET = WS-FRAME OR WS-RET = WS-BTN-QUIT
+       THEN
+          EXIT PERFORM
+       END-IF
+
+       IF WS-RET = WS-BTN-OPEN
+       THEN
+          MOVE J-GETTEXT(WS-FLD-FILE) TO wTabeFileName
+          PERFORM LOAD-LIST-FROM-FILE
+       END-IF
+
+       IF WS-RET = WS-LIST
+       THEN
+          PERFORM SHOW-SELECTED-ROW
+       END-IF
+
+       IF WS-RET = WS-BTN-NEW
+       THEN
+          MOVE SPACES TO WS-LIST-TEXT
+          MOVE J-SETTEXT(WS-FLD-KTAB, SPACES) TO WS-RET
+          MOVE J-SETTEXT(WS-FLD-DESC, SPACES) TO WS-RET
+       END-IF
+
+       IF WS-RET = WS-BTN-SAVE
+       THEN
+          PERFORM SAVE-CURRENT-ROW
+       END-IF
+
+       IF WS-RET = WS-BTN-DELETE
+       THEN
+          PERFORM DELETE-CURRENT-ROW
+       END-IF
+
+    END-PERFORM
+
+    MOVE J-QUIT() TO WS-RET
+
+    STOP RUN
+
+    .
+ MAIN-TABHEADERS-EX.
+    EXIT.
+
+*>------------------------------------------------------------------------------
+*> (RE)LOAD THE LIST WIDGET FROM THE CURRENTLY-NAMED TABE FILE
+*>------------------------------------------------------------------------------
+ LOAD-LIST-FROM-FILE SECTION.
+
+    MOVE J-CLEARLIST(WS-LIST) TO WS-RET
+    MOVE ZERO TO WS-ROW-COUNT
+
+    MOVE wTabeFileName TO TABEFSPEC
+    OPEN INPUT Tabe
+    IF Tabe-fs = "00"
+    THEN
+       MOVE "N" TO WS-EOF
+       MOVE LOW-VALUE TO Tabe-key
+       MOVE "H" TO Tabe-ktip
+       START Tabe KEY >= Tabe-key
+       PERFORM UNTIL WS-EOF = "Y"
+          READ Tabe NEXT RECORD INTO wTabe-Rec
+             AT END
+                MOVE "Y" TO WS-EOF
+             NOT AT END
+                IF wTabe-ktip NOT = "H"
+                THEN
+*>                 past the last header record - the Tabe file's key
+*>                 orders by ktip first, so this is the boundary with
+*>                 the next record type, not a real end of file
+                   MOVE "Y" TO WS-EOF
+                ELSE
+                   ADD 1 TO WS-ROW-COUNT
+                   MOVE Tabe-key TO WS-ROW-KEY (WS-ROW-COUNT)
+                   MOVE SPACES TO WS-LIST-TEXT
+                   STRING wTabe-ktab9 " " wTabe-data
+                      DELIMITED BY SIZE INTO WS-LIST-TEXT
+                   MOVE J-ADDLISTITEM(WS-LIST, WS-LIST-TEXT) TO WS-RET
+                END-IF
+          END-READ
+       END-PERFORM
+       CLOSE Tabe
+    ELSE
+       MOVE J-MESSAGEBOX(WS-FRAME, "Can't open that TABE file") TO WS-RET
+    END-IF
+
+    .
+ LOAD-LIST-FROM-FILE-EX.
+    EXIT.
+
+*>------------------------------------------------------------------------------
+*> COPY THE LIST WIDGET'S HIGHLIGHTED ROW INTO THE EDIT FIELDS
+*>------------------------------------------------------------------------------
+ SHOW-SELECTED-ROW SECTION.
+
+    MOVE J-GETLISTSELECTION(WS-LIST) TO WS-SELROW
+    IF WS-SELROW >= ZEROES AND WS-SELROW < WS-ROW-COUNT
+    THEN
+*>     the list is 0-based on screen, WS-ROW-KEY is 1-based - look up
+*>     the real key that row was loaded from, not the screen position
+       MOVE wTabeFileName TO TABEFSPEC
+       OPEN INPUT Tabe
+       MOVE WS-ROW-KEY (WS-SELROW + 1) TO Tabe-key
+       READ Tabe INTO wTabe-Rec
+       IF Tabe-fs = "00"
+       THEN
+          MOVE wTabe-ktab9 TO WS-LIST-TEXT (1:3)
+          MOVE J-SETTEXT(WS-FLD-KTAB, WS-LIST-TEXT (1:3)) TO WS-RET
+          MOVE J-SETTEXT(WS-FLD-DESC, wTabe-data) TO WS-RET
+       END-IF
+       CLOSE Tabe
+    END-IF
+
+    .
+ SHOW-SELECTED-ROW-EX.
+    EXIT.
+
+*>------------------------------------------------------------------------------
+*> WRITE/REWRITE THE HEADER CURRENTLY SHOWN IN THE EDIT FIELDS
+*>------------------------------------------------------------------------------
+ SAVE-CURRENT-ROW SECTION.
+
+    MOVE "H" TO wTabe-ktip
+    MOVE J-GETTEXT(WS-FLD-KTAB) TO WS-LIST-TEXT (1:3)
+    MOVE WS-LIST-TEXT (1:3) TO wTabe-ktab9
+    MOVE SPACES TO wTabe-kcod
+    MOVE J-GETTEXT(WS-FLD-DESC) TO wTabe-data
+    MOVE SPACES TO wTabe-Fill
+    MOVE wTabe-Rec TO Tabe-Rec
+
+    MOVE wTabeFileName TO TABEFSPEC
+    OPEN I-O Tabe
+    IF Tabe-fs = "00"
+    THEN
+       REWRITE Tabe-Rec
+       IF Tabe-fs NOT = "00"
+       THEN
+          WRITE Tabe-Rec
+       END-IF
+       CLOSE Tabe
+       PERFORM LOAD-LIST-FROM-FILE
+    ELSE
+       MOVE J-MESSAGEBOX(WS-FRAME, "Can't open that TABE file") TO WS-RET
+    END-IF
+
+    .
+ SAVE-CURRENT-ROW-EX.
+    EXIT.
+
+*>------------------------------------------------------------------------------
+*> DELETE THE HEADER CURRENTLY SHOWN IN THE EDIT FIELDS
+*>------------------------------------------------------------------------------
+ DELETE-CURRENT-ROW SECTION.
+
+    MOVE "H" TO wTabe-ktip
+    MOVE J-GETTEXT(WS-FLD-KTAB) TO WS-LIST-TEXT (1:3)
+    MOVE WS-LIST-TEXT (1:3) TO wTabe-ktab9
+    MOVE SPACES TO wTabe-kcod
+    MOVE wTabe-key TO Tabe-key
+
+    MOVE wTabeFileName TO TABEFSPEC
+    OPEN I-O Tabe
+    IF Tabe-fs = "00"
+    THEN
+       DELETE Tabe RECORD
+       CLOSE Tabe
+       PERFORM LOAD-LIST-FROM-FILE
+    ELSE
+       MOVE J-MESSAGEBOX(WS-FRAME, "Can't open that TABE file") TO WS-RET
+    END-IF
+
+    .
+ DELETE-CURRENT-ROW-EX.
+    EXIT.
+
+ END PROGRAM tabheaders.
